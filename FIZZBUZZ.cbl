@@ -9,32 +9,134 @@
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-
+
        01 COUNTER        PIC 999.
-       01 NONSENSE       PIC X(8).
-
+       01 NONSENSE       PIC X(16).
+      *
+      * Custom rule mode lets the divisor/label pairs and the count
+      * range be entered at run time instead of always testing the
+      * classic 3/Fizz, 5/Buzz, 1-100 case.
+       01 CUSTOM-MODE-IN    PIC X.
+       01 CUSTOM-MODE-FLAG  PIC X   VALUE "N".
+           88 CUSTOM-MODE            VALUE "Y".
+       01 DIVISOR-1         PIC 999 VALUE 3.
+       01 DIVISOR-2         PIC 999 VALUE 5.
+       01 LABEL-1           PIC X(8) VALUE "Fizz".
+       01 LABEL-2           PIC X(8) VALUE "Buzz".
+       01 RANGE-START       PIC 999 VALUE 1.
+       01 RANGE-END         PIC 999 VALUE 100.
+       01 DIVISOR-IN         PIC X(3).
+       01 RANGE-BOUND-IN     PIC X(3).
+
        PROCEDURE DIVISION.
        100-MAIN-PARA.
-           PERFORM VARYING COUNTER FROM 1 BY 1
-                   UNTIL COUNTER IS EQUAL TO 101
-
+           PERFORM 105-MODE-SELECTION
+           IF CUSTOM-MODE THEN
+              PERFORM 110-CUSTOM-RULE-ENTRY
+           END-IF
+
+           PERFORM VARYING COUNTER FROM RANGE-START BY 1
+                   UNTIL COUNTER > RANGE-END
+
                    MOVE ALL SPACES TO NONSENSE
-
+
                    EVALUATE TRUE
-                   WHEN (FUNCTION MOD(COUNTER, 3) IS EQUAL TO ZERO
-                    AND  FUNCTION MOD(COUNTER, 5) IS EQUAL TO ZERO)
-                        MOVE "FizzBuzz" TO NONSENSE
-
-                   WHEN FUNCTION MOD(COUNTER, 3) IS EQUAL TO ZERO
-                        MOVE "Fizz" TO NONSENSE
-
-                   WHEN FUNCTION MOD(COUNTER, 5) IS EQUAL TO ZERO
-                        MOVE "Buzz" TO NONSENSE
-
+                   WHEN (FUNCTION MOD(COUNTER, DIVISOR-1) IS EQUAL
+                         TO ZERO
+                    AND  FUNCTION MOD(COUNTER, DIVISOR-2) IS EQUAL
+                         TO ZERO)
+                        STRING FUNCTION TRIM(LABEL-1)
+                               FUNCTION TRIM(LABEL-2)
+                               DELIMITED BY SIZE INTO NONSENSE
+
+                   WHEN FUNCTION MOD(COUNTER, DIVISOR-1) IS EQUAL
+                        TO ZERO
+                        MOVE LABEL-1 TO NONSENSE
+
+                   WHEN FUNCTION MOD(COUNTER, DIVISOR-2) IS EQUAL
+                        TO ZERO
+                        MOVE LABEL-2 TO NONSENSE
+
                    WHEN OTHER
                         MOVE COUNTER TO NONSENSE
                    END-EVALUATE
-
+
                    DISPLAY NONSENSE
            END-PERFORM
            STOP RUN.
+
+       105-MODE-SELECTION.
+           DISPLAY "Use custom divisor/label rules and count range "
+                    "instead of the classic 3/Fizz, 5/Buzz, 1-100 "
+                    "test? (Y/N): " WITH NO ADVANCING
+           ACCEPT CUSTOM-MODE-IN
+           MOVE FUNCTION UPPER-CASE(CUSTOM-MODE-IN)
+                TO CUSTOM-MODE-FLAG.
+
+       110-CUSTOM-RULE-ENTRY.
+           PERFORM 111-DIVISOR-1-ENTRY
+           PERFORM 112-LABEL-1-ENTRY
+           PERFORM 113-DIVISOR-2-ENTRY
+           PERFORM 114-LABEL-2-ENTRY
+           PERFORM 115-RANGE-START-ENTRY
+           PERFORM 116-RANGE-END-ENTRY.
+
+       111-DIVISOR-1-ENTRY.
+           DISPLAY "Enter the first divisor (1-999): "
+                    WITH NO ADVANCING
+           ACCEPT DIVISOR-IN
+           IF DIVISOR-IN IS NOT NUMERIC OR DIVISOR-IN IS EQUAL TO
+              ZERO THEN
+              DISPLAY "Divisor must be a whole number from 1-999."
+              PERFORM 111-DIVISOR-1-ENTRY
+           ELSE
+              MOVE DIVISOR-IN TO DIVISOR-1
+           END-IF.
+
+       112-LABEL-1-ENTRY.
+           DISPLAY "Enter the label for that divisor: "
+                    WITH NO ADVANCING
+           ACCEPT LABEL-1.
+
+       113-DIVISOR-2-ENTRY.
+           DISPLAY "Enter the second divisor (1-999): "
+                    WITH NO ADVANCING
+           ACCEPT DIVISOR-IN
+           IF DIVISOR-IN IS NOT NUMERIC OR DIVISOR-IN IS EQUAL TO
+              ZERO THEN
+              DISPLAY "Divisor must be a whole number from 1-999."
+              PERFORM 113-DIVISOR-2-ENTRY
+           ELSE
+              MOVE DIVISOR-IN TO DIVISOR-2
+           END-IF.
+
+       114-LABEL-2-ENTRY.
+           DISPLAY "Enter the label for that divisor: "
+                    WITH NO ADVANCING
+           ACCEPT LABEL-2.
+
+       115-RANGE-START-ENTRY.
+           DISPLAY "Enter the first number to count from (1-999): "
+                    WITH NO ADVANCING
+           ACCEPT RANGE-BOUND-IN
+           IF RANGE-BOUND-IN IS NOT NUMERIC OR
+              RANGE-BOUND-IN IS EQUAL TO ZERO THEN
+              DISPLAY "Start of range must be a whole number from "
+                       "1-999."
+              PERFORM 115-RANGE-START-ENTRY
+           ELSE
+              MOVE RANGE-BOUND-IN TO RANGE-START
+           END-IF.
+
+       116-RANGE-END-ENTRY.
+           DISPLAY "Enter the last number to count to (must be >= "
+                    "the start): " WITH NO ADVANCING
+           ACCEPT RANGE-BOUND-IN
+           IF RANGE-BOUND-IN IS NOT NUMERIC OR
+              RANGE-BOUND-IN IS LESS THAN RANGE-START THEN
+              DISPLAY "End of range must be numeric and >= the "
+                       "start value."
+              PERFORM 116-RANGE-END-ENTRY
+           ELSE
+              MOVE RANGE-BOUND-IN TO RANGE-END
+           END-IF.
