@@ -22,21 +22,38 @@
       * Data-entry-fields.
        01 freq-in            pic x(9).
        01 ind-in             pic x(17).
+       01 cap-in             pic x(17).
       *
       * Calculated-fields.
        01 xl                 pic 9(12)v9.
        01 f                  pic 9(9).
        01 l                  pic 9(4)v9(12).
+       01 c                  pic 9(4)v9(12).
+
+      * Combined RLC/resonant-frequency mode fields.
+       01 calc-mode-flag     pic x value "1".
+           88 reactance-only     value "1".
+           88 combined-rlc       value "2".
+
+       01 xc                 pic 9(12)v9.
+       01 net-reactance       pic s9(12)v9 sign is leading separate.
+       01 lc-product          pic 9(4)v9(20).
+       01 resonant-freq       pic 9(9)v9.
       *
       * Displayed-fields.
        01 xl-out             pic ZZZ,ZZZ,ZZZ,ZZ9.9.
-
+       01 xc-out             pic ZZZ,ZZZ,ZZZ,ZZ9.9.
+       01 net-reactance-out  pic +ZZZ,ZZZ,ZZZ,ZZ9.9.
+       01 resonant-freq-out  pic ZZZ,ZZZ,ZZ9.9.
+
       * Constant-values.
        01 min-freq           pic 9 value 1.
        01 max-freq           pic 9(9) value 999999999.
        01 min-ind            pic 9v9(12) value 0.000000000001.
        01 max-ind            pic 9(4)v9(14) value 9999.999999999999.
-
+       01 min-cap            pic 9v9(12) value 0.000000000001.
+       01 max-cap            pic 9(4)v9(14) value 9999.999999999999.
+
       * Constant-text.
        01 dot                pic x value ".".
        01 not-numeric        pic x(16) value " is NOT numeric.".
@@ -48,7 +65,11 @@
                              value "Inductance must be >= 1pH".
        01 ind-too-much       pic x(30)
                              value "Inductance must be < 10,000uH".
-
+       01 cap-too-small      pic x(30)
+                             value "Capacitance must be >= 1pF".
+       01 cap-too-much       pic x(30)
+                             value "Capacitance must be < 10,000uF".
+
        procedure division.
        display-title-screen.
            display spaces
@@ -58,12 +79,28 @@
            display spaces
            display "in Enterprise COBOL v6.3 for z/OS"
            display spaces.
-
+
+      * Lets a power-factor-correction check pull in the matching
+      * capacitor bank and get net reactance/resonant frequency in
+      * the same run instead of cross-checking against CAPREACT by
+      * hand.
+       calc-mode-data-entry.
+           display "Select calculation:"
+           display "  1 ... Inductive reactance only"
+           display "  2 ... Combined RLC / resonant frequency"
+           display "Enter a choice (1 or 2): " with no advancing
+           accept calc-mode-flag
+
+           if not reactance-only and not combined-rlc
+              display "Enter 1 or 2 ONLY"
+              go to calc-mode-data-entry
+           end-if.
+
        frequency-data-entry.
            display spaces
            display "Enter frequency: " with no advancing
            accept freq-in
-
+
       * Did the user enter a valid numeric value?
            if function test-numval(freq-in) IS NOT EQUAL ZERO then
               display "Frequency " not-numeric
@@ -71,9 +108,9 @@
            else
               compute f = function numval(freq-in)
            end-if
-
+
            if f IS EQUAL ZERO then go to end-program
-
+
            if f > max-freq
               display freq-too-much
               go to frequency-data-entry
@@ -84,11 +121,11 @@
               go to frequency-data-entry
            end-if.
       *    move f to freq-out.
-
+
        inductance-data-entry.
            display "Enter inductance in Henries: " with no advancing
            accept ind-in
-
+
       * Did the user enter a valid numeric value?
            if function test-numval(ind-in) IS NOT EQUAL ZERO then
               display "Inductance " not-numeric
@@ -97,34 +134,81 @@
            else
               compute l = function numval(ind-in)
            end-if
-
+
            if l IS EQUAL ZERO then go to end-program
-
+
            if l > max-ind
               display ind-too-much
               display spaces
               go to inductance-data-entry
            end-if
-
+
            if l < min-ind
               display ind-too-small
               display spaces
               go to inductance-data-entry
-           end-if.
+           end-if
+
+           if not combined-rlc then go to calculate-reactance end-if.
       *    move relative-humidity to rh-out.
-
+
+       capacitance-data-entry.
+           display "Enter capacitance in uF: " with no advancing
+           accept cap-in
+
+      * Did the user enter a valid numeric value?
+           if function test-numval(cap-in) IS NOT EQUAL ZERO then
+              display "Capacitance " not-numeric
+              display spaces
+              go to capacitance-data-entry
+           else
+              compute c = function numval(cap-in)
+           end-if
+
+           if c IS EQUAL ZERO then go to end-program
+
+           if c > max-cap
+              display cap-too-much
+              display spaces
+              go to capacitance-data-entry
+           end-if
+
+           if c < min-cap
+              display cap-too-small
+              display spaces
+              go to capacitance-data-entry
+           end-if.
+
        calculate-reactance.
       *    divide 1000000 into l
            compute xl = 2 * function pi * f * l
       *    divide 1 into xc
-
+
            move xl to xl-out
            display spaces
-           display "XL is " xl-out " ohms".
-
+           display "XL is " xl-out " ohms"
+
+           if not combined-rlc then go to end-program end-if
+
+           divide 1000000 into c
+           compute xc = 1 / (2 * function pi * f * c)
+           move xc to xc-out
+           display "Xc is " xc-out " ohms"
+
+           compute net-reactance = xl - xc
+           move net-reactance to net-reactance-out
+           display "Net reactance (XL - Xc) is " net-reactance-out
+                    " ohms"
+
+           compute lc-product = l * c
+           compute resonant-freq rounded =
+                   1 / (2 * function pi * function sqrt(lc-product))
+           move resonant-freq to resonant-freq-out
+           display "Resonant frequency is " resonant-freq-out " Hz".
+
        end-program.
            display spaces
            display "***** INDUCTIVE REACTANCE CALCULATOR ENDS *****"
            display spaces
            stop run.
-
+
