@@ -10,9 +10,75 @@
        PROGRAM-ID.    DHWSAVE.
        AUTHOR.        CHIPMAN.
       *
+      * MODIFICATION HISTORY
+      * 2026-08-08 CAC Added batch card-image input so a whole route
+      *                of households can be run unattended.
+      *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DHW-CARD-FILE ASSIGN TO DHWCARDS
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT SAVINGS-RPT-FILE ASSIGN TO SAVERPT
+           ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT RATE-FILE ASSIGN TO RATECARD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RATE-FILE-STATUS.
+      *
+           SELECT REBATE-FILE ASSIGN TO REBATECARD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS REBATE-FILE-STATUS.
+      *
+      * //DHWCARDS  DD DSN=&SYSUID..INPUT(DHWCARDS),DISP=SHR
+      * //SAVERPT   DD DSN=&SYSUID..OUTPUT(DHWSAVE),DISP=SHR
+      * //RATECARD  DD DSN=&SYSUID..INPUT(DHWRATES),DISP=SHR
+      * //REBATECARD DD DSN=&SYSUID..INPUT(DHWREBAT),DISP=SHR
+      *
       *****************************************************************
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  DHW-CARD-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F.
+       01  DHW-CARD-RECORD.
+           05  DHC-CUST-NAME          PIC X(20).
+           05  DHC-CW-TEMP            PIC 99.
+           05  DHC-INIT-FUEL          PIC 9.
+           05  DHC-INIT-HW-TEMP       PIC 999.
+           05  DHC-INIT-FLOW-RATE     PIC 9V99.
+           05  DHC-INIT-SHOWER-TIME   PIC 99.
+           05  DHC-INIT-COMB-EFF      PIC 999V999.
+           05  DHC-NEW-FUEL           PIC 9.
+           05  DHC-NEW-HW-TEMP        PIC 999.
+           05  DHC-NEW-FLOW-RATE      PIC 9V99.
+           05  DHC-NEW-SHOWER-TIME    PIC 99.
+           05  DHC-NEW-COMB-EFF       PIC 999V999.
+           05  FILLER                 PIC X(28).
+      *
+       FD  SAVINGS-RPT-FILE RECORD CONTAINS 133 CHARACTERS
+           RECORDING MODE F.
+       01  SAVINGS-RPT-RECORD         PIC X(133).
+      *
+       FD  RATE-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F.
+       01  RATE-FILE-RECORD.
+           05  RTF-ELECTRIC-PRICE     PIC 9V99.
+           05  RTF-NATGAS-PRICE       PIC 9V99.
+           05  RTF-PROPANE-PRICE      PIC 9V99.
+           05  FILLER                 PIC X(71).
+      *
+       FD  REBATE-FILE RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE F.
+       01  REBATE-FILE-RECORD.
+           05  RBF-MIN-ENERGY-SAVED   PIC 9(6)V9.
+           05  RBF-MIN-WATER-SAVED    PIC 999V9.
+           05  RBF-REBATE-AMOUNT      PIC 999V99.
+           05  FILLER                 PIC X(64).
+      *
        WORKING-STORAGE SECTION.
       *
       *****************************************************************
@@ -64,6 +130,19 @@
       *
              03 BTU-GALLONS                     PIC 9(5) VALUE 91452.
       * DIVIDE BTUS BY 91452 GIVING GALLONS OF PROPANE
+      *
+      * THE UTILITY'S LOW-FLOW-SHOWERHEAD/TANK-SETBACK REBATE PROGRAM
+      * QUALIFIES A HOUSEHOLD WHEN ITS ENERGY OR WATER SAVINGS MEET
+      * EITHER MINIMUM BELOW.  THE PROGRAM CHANGES THESE THRESHOLDS
+      * (AND THE REBATE AMOUNT) EVERY YEAR, SO 19-LOAD-REBATE-FILE
+      * READS THEM FROM REBATECARD IF IT IS PRESENT.
+          02 REBATE-PROGRAM-LIMITS.
+             03 MIN-ENERGY-SAVED-FOR-REBATE     PIC 9(6)V9
+                VALUE 5000.0.
+             03 MIN-WATER-SAVED-FOR-REBATE      PIC 999V9
+                VALUE 20.0.
+             03 REBATE-AMOUNT                   PIC 999V99
+                VALUE 50.00.
       *
           02 DATA-ENTRY-LABEL-CONSTANTS.
              03 NOT-NUMERIC                     PIC X(16)
@@ -81,6 +160,53 @@
       *
       *****************************************************************
       *
+      *   BATCH-MODE CONTROLS
+      *
+       01 RUN-MODE-SWITCH                       PIC X    VALUE "I".
+          88 INTERACTIVE-MODE                            VALUE "I".
+          88 BATCH-MODE                                  VALUE "B".
+          88 QUICK-MODE                                  VALUE "Q".
+      *
+       01 DHW-CARD-EOF-SWITCH                    PIC X   VALUE "N".
+          88 DHW-CARD-EOF                                VALUE "Y".
+      *
+       01 DHW-CARD-VALID-SWITCH                  PIC X   VALUE "Y".
+          88 DHW-CARD-VALID                              VALUE "Y".
+          88 DHW-CARD-INVALID                            VALUE "N".
+      *
+       01 RATE-FILE-STATUS                       PIC XX  VALUE "00".
+          88 RATE-FILE-OK                                VALUE "00".
+      *
+       01 REBATE-FILE-STATUS                     PIC XX  VALUE "00".
+          88 REBATE-FILE-OK                              VALUE "00".
+      *
+       01 REBATE-QUALIFIED-SWITCH                PIC X   VALUE "N".
+          88 REBATE-QUALIFIED                            VALUE "Y".
+      *
+       01 CUSTOMER-NAME                          PIC X(20) VALUE SPACES.
+      *
+      *****************************************************************
+      *
+      *   SAVINGS REPORT DATASET LAYOUT
+      *
+       01 SAVINGS-RPT-LINE.
+          02 SRL-CUST-NAME                       PIC X(20).
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-INIT-FUEL-UNIT                  PIC X(07).
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-NEW-FUEL-UNIT                   PIC X(07).
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-WATER-SAVED                     PIC +ZZ9.9.
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-ENERGY-SAVED                    PIC +ZZZ,ZZ9.9.
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-COST-SAVED                      PIC +$$9.99.
+          02 FILLER                              PIC X(02) VALUE SPACES.
+          02 SRL-REBATE-STATUS                   PIC X(15).
+          02 FILLER                              PIC X(49) VALUE SPACES.
+      *
+      *****************************************************************
+      *
       *   NUMERIC DATA ENTRY FIELDS FOR INITIAL VALUES
       *
        01 COLD-WATER-TEMP                       PIC 99.
@@ -199,6 +325,7 @@
           02 ENERGY-SAVED-OUT                   PIC +ZZZ,ZZ9.9.
           02 FUEL-SAVED-OUT                     PIC +ZZ9.9.
           02 COST-SAVED-OUT                     PIC +$$9.99.
+          02 REBATE-AMOUNT-OUT                  PIC $$$9.99.
           02 PRICE-OUT                          PIC $9.99.
       *
       *****************************************************************
@@ -206,11 +333,18 @@
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM 1-OPENING-SCREEN
-           PERFORM 2-INIT-DATA-ENTRY
-           PERFORM 3-NEW-DATA-ENTRY
-           PERFORM 4-DISPLAY-INIT-REPORT
-           PERFORM 5-DISPLAY-NEW-REPORT
-           PERFORM 6-DISPLAY-SAVINGS-REPORT
+           OPEN OUTPUT SAVINGS-RPT-FILE
+           PERFORM 18-LOAD-RATE-FILE
+           PERFORM 19-LOAD-REBATE-FILE
+           PERFORM 10-SELECT-RUN-MODE
+           EVALUATE TRUE
+              WHEN BATCH-MODE
+                 PERFORM 700-BATCH-DRIVER
+              WHEN QUICK-MODE
+                 PERFORM 800-QUICK-DRIVER
+              WHEN OTHER
+                 PERFORM 100-MAIN
+           END-EVALUATE
            PERFORM 999-END-PROGRAM.
       *
        1-OPENING-SCREEN.
@@ -223,6 +357,172 @@
            DISPLAY SPACES
            DISPLAY "Enter ZERO for any parameter to end the program."
            DISPLAY SPACES.
+      *
+       18-LOAD-RATE-FILE.
+      *
+      * READ THE CURRENT UTILITY UNIT PRICES FROM RATECARD SO THE
+      * PRICES USED IN 998-FUEL-MENU CAN BE UPDATED WITHOUT A
+      * RECOMPILE. IF RATECARD IS MISSING OR EMPTY, THE COMPILED-IN
+      * DEFAULTS IN CONSTANT-DATA ARE LEFT UNCHANGED.
+      *
+           OPEN INPUT RATE-FILE
+           IF RATE-FILE-OK
+              READ RATE-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE RTF-ELECTRIC-PRICE TO ELECTRIC-PRICE
+                    MOVE RTF-NATGAS-PRICE   TO NATGAS-PRICE
+                    MOVE RTF-PROPANE-PRICE  TO PROPANE-PRICE
+              END-READ
+              CLOSE RATE-FILE
+           END-IF.
+      *
+       19-LOAD-REBATE-FILE.
+      *
+      * READ THE CURRENT REBATE-PROGRAM THRESHOLDS FROM REBATECARD SO
+      * THEY CAN BE UPDATED EACH YEAR WITHOUT A RECOMPILE.  IF
+      * REBATECARD IS MISSING OR EMPTY, THE COMPILED-IN DEFAULTS IN
+      * CONSTANT-DATA ARE LEFT UNCHANGED.
+      *
+           OPEN INPUT REBATE-FILE
+           IF REBATE-FILE-OK
+              READ REBATE-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE RBF-MIN-ENERGY-SAVED TO
+                             MIN-ENERGY-SAVED-FOR-REBATE
+                    MOVE RBF-MIN-WATER-SAVED  TO
+                             MIN-WATER-SAVED-FOR-REBATE
+                    MOVE RBF-REBATE-AMOUNT    TO REBATE-AMOUNT
+              END-READ
+              CLOSE REBATE-FILE
+           END-IF.
+      *
+       10-SELECT-RUN-MODE.
+           DISPLAY "1...Interactive, one household at a time"
+           DISPLAY "2...Batch, read DHWCARDS for a whole route"
+           DISPLAY "3...Quick, same fuel/flow, temperature change only"
+           DISPLAY "Enter run mode: " WITH NO ADVANCING
+           ACCEPT USER-INPUT
+      *
+           EVALUATE TRUE
+              WHEN USER-INPUT = "2"
+                 SET BATCH-MODE TO TRUE
+              WHEN USER-INPUT = "3"
+                 SET QUICK-MODE TO TRUE
+              WHEN USER-INPUT = "1" OR USER-INPUT = SPACES
+                 SET INTERACTIVE-MODE TO TRUE
+              WHEN OTHER
+                 DISPLAY "Run mode" NOT-NUMERIC
+                 GO TO 10-SELECT-RUN-MODE
+           END-EVALUATE.
+      *
+       100-MAIN.
+           PERFORM 15-CUSTOMER-NAME-ENTRY
+           PERFORM 2-INIT-DATA-ENTRY
+           PERFORM 3-NEW-DATA-ENTRY
+           PERFORM 4-DISPLAY-INIT-REPORT
+           PERFORM 5-DISPLAY-NEW-REPORT
+           PERFORM 6-DISPLAY-SAVINGS-REPORT.
+      *
+       15-CUSTOMER-NAME-ENTRY.
+           DISPLAY "Enter customer name: " WITH NO ADVANCING
+           ACCEPT CUSTOMER-NAME.
+      *
+       800-QUICK-DRIVER.
+           PERFORM 15-CUSTOMER-NAME-ENTRY
+           PERFORM 2-INIT-DATA-ENTRY
+           PERFORM 810-DEFAULT-NEW-FROM-INIT
+           PERFORM 33-NEW-HW-TEMP
+           PERFORM 4-DISPLAY-INIT-REPORT
+           PERFORM 5-DISPLAY-NEW-REPORT
+           PERFORM 6-DISPLAY-SAVINGS-REPORT.
+      *
+       810-DEFAULT-NEW-FROM-INIT.
+           MOVE INIT-FUEL        TO NEW-FUEL
+           MOVE INIT-FUEL-UNIT   TO NEW-FUEL-UNIT
+           MOVE INIT-FUEL-PRICE  TO NEW-FUEL-PRICE
+           MOVE INIT-CONV-UNIT   TO NEW-CONV-UNIT
+           MOVE INIT-FLOW-RATE   TO NEW-FLOW-RATE
+           MOVE INIT-SHOWER-TIME TO NEW-SHOWER-TIME
+           MOVE INIT-COMB-EFF    TO NEW-COMB-EFF.
+      *
+       700-BATCH-DRIVER.
+           OPEN INPUT DHW-CARD-FILE
+           PERFORM 710-READ-DHW-CARD
+           PERFORM 720-PROCESS-DHW-CARD UNTIL DHW-CARD-EOF
+           CLOSE DHW-CARD-FILE.
+      *
+       710-READ-DHW-CARD.
+           READ DHW-CARD-FILE
+              AT END SET DHW-CARD-EOF TO TRUE
+           END-READ.
+      *
+       720-PROCESS-DHW-CARD.
+           SET DHW-CARD-VALID        TO TRUE
+           MOVE DHC-CUST-NAME        TO CUSTOMER-NAME
+           MOVE DHC-CW-TEMP          TO COLD-WATER-TEMP
+           PERFORM 725-SET-INIT-FUEL-FIELDS
+           MOVE DHC-INIT-HW-TEMP     TO INIT-DHW-TEMP
+           MOVE DHC-INIT-FLOW-RATE   TO INIT-FLOW-RATE
+           MOVE DHC-INIT-SHOWER-TIME TO INIT-SHOWER-TIME
+           MOVE DHC-INIT-COMB-EFF    TO INIT-COMB-EFF
+           PERFORM 726-SET-NEW-FUEL-FIELDS
+           MOVE DHC-NEW-HW-TEMP      TO NEW-DHW-TEMP
+           MOVE DHC-NEW-FLOW-RATE    TO NEW-FLOW-RATE
+           MOVE DHC-NEW-SHOWER-TIME  TO NEW-SHOWER-TIME
+           MOVE DHC-NEW-COMB-EFF     TO NEW-COMB-EFF
+           IF DHW-CARD-INVALID
+              DISPLAY "DHWCARDS record for " DHC-CUST-NAME
+                      " skipped - invalid fuel code"
+           ELSE
+              PERFORM 4-DISPLAY-INIT-REPORT
+              PERFORM 5-DISPLAY-NEW-REPORT
+              PERFORM 6-DISPLAY-SAVINGS-REPORT
+           END-IF
+           PERFORM 710-READ-DHW-CARD.
+      *
+       725-SET-INIT-FUEL-FIELDS.
+           MOVE DHC-INIT-FUEL TO INIT-FUEL
+           EVALUATE INIT-FUEL
+              WHEN 1
+                 MOVE ELECTRIC-UNIT  TO INIT-FUEL-UNIT
+                 MOVE ELECTRIC-PRICE TO INIT-FUEL-PRICE
+                 MOVE BTU-KWH        TO INIT-CONV-UNIT
+              WHEN 2
+                 MOVE NATGAS-UNIT    TO INIT-FUEL-UNIT
+                 MOVE NATGAS-PRICE   TO INIT-FUEL-PRICE
+                 MOVE BTU-CCF        TO INIT-CONV-UNIT
+              WHEN 3
+                 MOVE PROPANE-UNIT   TO INIT-FUEL-UNIT
+                 MOVE PROPANE-PRICE  TO INIT-FUEL-PRICE
+                 MOVE BTU-GALLONS    TO INIT-CONV-UNIT
+              WHEN OTHER
+                 SET DHW-CARD-INVALID TO TRUE
+                 DISPLAY "DHWCARDS initial fuel code invalid: "
+                         DHC-INIT-FUEL
+           END-EVALUATE.
+      *
+       726-SET-NEW-FUEL-FIELDS.
+           MOVE DHC-NEW-FUEL TO NEW-FUEL
+           EVALUATE NEW-FUEL
+              WHEN 1
+                 MOVE ELECTRIC-UNIT  TO NEW-FUEL-UNIT
+                 MOVE ELECTRIC-PRICE TO NEW-FUEL-PRICE
+                 MOVE BTU-KWH        TO NEW-CONV-UNIT
+              WHEN 2
+                 MOVE NATGAS-UNIT    TO NEW-FUEL-UNIT
+                 MOVE NATGAS-PRICE   TO NEW-FUEL-PRICE
+                 MOVE BTU-CCF        TO NEW-CONV-UNIT
+              WHEN 3
+                 MOVE PROPANE-UNIT   TO NEW-FUEL-UNIT
+                 MOVE PROPANE-PRICE  TO NEW-FUEL-PRICE
+                 MOVE BTU-GALLONS    TO NEW-CONV-UNIT
+              WHEN OTHER
+                 SET DHW-CARD-INVALID TO TRUE
+                 DISPLAY "DHWCARDS new fuel code invalid: "
+                         DHC-NEW-FUEL
+           END-EVALUATE.
       *
        2-INIT-DATA-ENTRY.
            PERFORM 21-CW-TEMP
@@ -772,6 +1072,47 @@
       *
            MOVE COST-SAVED TO COST-SAVED-OUT
            DISPLAY "Cost Saved: " COST-SAVED-OUT.
+      *
+           PERFORM 741-CHECK-REBATE-ELIGIBILITY
+           PERFORM 740-WRITE-SAVINGS-RECORD.
+      *
+      * Compare this household's savings against the utility rebate
+      * program's minimum energy or water savings thresholds -- either
+      * one being met qualifies the household for the flat rebate
+      * amount.
+       741-CHECK-REBATE-ELIGIBILITY.
+           MOVE "N" TO REBATE-QUALIFIED-SWITCH
+           IF ENERGY-SAVED IS GREATER THAN OR EQUAL TO
+              MIN-ENERGY-SAVED-FOR-REBATE
+              OR WATER-SAVED IS GREATER THAN OR EQUAL TO
+              MIN-WATER-SAVED-FOR-REBATE
+              MOVE "Y" TO REBATE-QUALIFIED-SWITCH
+           END-IF
+      *
+           IF REBATE-QUALIFIED
+              MOVE REBATE-AMOUNT TO REBATE-AMOUNT-OUT
+              DISPLAY "Rebate Eligible: YES, for " REBATE-AMOUNT-OUT
+           ELSE
+              DISPLAY "Rebate Eligible: NO"
+           END-IF.
+      *
+       740-WRITE-SAVINGS-RECORD.
+           MOVE SPACES              TO SAVINGS-RPT-LINE
+           MOVE CUSTOMER-NAME       TO SRL-CUST-NAME
+           MOVE INIT-FUEL-UNIT      TO SRL-INIT-FUEL-UNIT
+           MOVE NEW-FUEL-UNIT       TO SRL-NEW-FUEL-UNIT
+           MOVE WATER-SAVED         TO SRL-WATER-SAVED
+           MOVE ENERGY-SAVED        TO SRL-ENERGY-SAVED
+           MOVE COST-SAVED          TO SRL-COST-SAVED
+           IF REBATE-QUALIFIED
+              STRING "REBATE " DELIMITED BY SIZE
+                     REBATE-AMOUNT-OUT DELIMITED BY SIZE
+                     INTO SRL-REBATE-STATUS
+           ELSE
+              MOVE "NO REBATE" TO SRL-REBATE-STATUS
+           END-IF
+           MOVE SAVINGS-RPT-LINE    TO SAVINGS-RPT-RECORD
+           WRITE SAVINGS-RPT-RECORD.
       *
        998-FUEL-MENU.
            DISPLAY SPACES
@@ -788,6 +1129,7 @@
            DISPLAY PRICE-OUT " per " PROPANE-UNIT.
       *
        999-END-PROGRAM.
+           CLOSE SAVINGS-RPT-FILE
            DISPLAY SPACES
            DISPLAY "** Domestic Hot Water Savings Calculator ENDS **"
            STOP RUN.
