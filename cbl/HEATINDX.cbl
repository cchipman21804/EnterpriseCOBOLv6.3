@@ -76,6 +76,10 @@
        01 relative-humidity-out                pic ZZ9.9.
        01 heat-index-out                       pic ZZ9.9.
 
+      * NWS heat index category, set alongside the banner text so the
+      * category name travels with the number wherever it is printed.
+       01 heat-index-category-out              pic x(16) value spaces.
+
        procedure division.
        main-para.
            perform display-title-screen
@@ -287,10 +291,30 @@
       * by Steadman.
 
        display-results.
+      * The NWS category is determined first so it can be printed
+      * right alongside the raw number as well as in the banner below.
+           evaluate TRUE
+           when heat-index > 79 AND heat-index < 90
+              move "CAUTION" to heat-index-category-out
+           when heat-index >= 90 AND heat-index < 105
+              move "EXTREME CAUTION" to heat-index-category-out
+           when heat-index >= 105 AND heat-index < 130
+              move "DANGER" to heat-index-category-out
+           when heat-index >= 130
+              move "EXTREME DANGER" to heat-index-category-out
+           when other
+              move spaces to heat-index-category-out
+           end-evaluate
+
            display spaces
            display "Outdoor Temperature: " outside-temp-out " degF"
            display "Relative Humidity: " relative-humidity-out "%"
-           display "Heat Index: " heat-index-out " degF"
+           if heat-index-category-out is equal to spaces
+              display "Heat Index: " heat-index-out " degF"
+           else
+              display "Heat Index: " heat-index-out " degF ("
+                       function trim(heat-index-category-out) ")"
+           end-if
 
            evaluate TRUE
            when heat-index > 79 AND heat-index < 90
