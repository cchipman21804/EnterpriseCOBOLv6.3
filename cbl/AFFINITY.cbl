@@ -46,6 +46,7 @@
        01 quantity1-in          pic x(8).
        01 pulley-diameter1-in   pic x(8).
        01 pulley-diameter2-in   pic x(8).
+       01 quantity2-in          pic x(8).
        01 motor-eff-in          pic x(8).
        01 power-factor-in       pic x(8).
        01 law                   pic 9.
@@ -61,6 +62,9 @@
            88 shaft                   value "S".
            88 pulley                  value "P".
 
+       01 solve-for-rpm2-flag   pic x value "N".
+           88 solve-for-rpm2          value "Y".
+
       * Calculated-fields.
        01 rpm1                  pic 9(5)v9(5).
        01 rpm2                  pic 9(5)v9(5).
@@ -78,6 +82,41 @@
        01 new-kilowatts         pic 999v9.
        01 pulley-ratio          pic 9(5)v9(5) value 1.
 
+      * Standard V-belt sheave trade sizes (in inches), used to find
+      * the nearest catalog pair to a custom-computed diameter so a
+      * belt-drive retrofit doesn't have to wait on backordered
+      * custom sheaves.
+       01 standard-sheave-catalog.
+           02 filler                pic 99v99 value 2.00.
+           02 filler                pic 99v99 value 2.50.
+           02 filler                pic 99v99 value 3.00.
+           02 filler                pic 99v99 value 3.50.
+           02 filler                pic 99v99 value 4.00.
+           02 filler                pic 99v99 value 4.50.
+           02 filler                pic 99v99 value 5.00.
+           02 filler                pic 99v99 value 5.50.
+           02 filler                pic 99v99 value 6.00.
+           02 filler                pic 99v99 value 6.50.
+           02 filler                pic 99v99 value 7.00.
+           02 filler                pic 99v99 value 7.50.
+           02 filler                pic 99v99 value 8.00.
+           02 filler                pic 99v99 value 9.00.
+           02 filler                pic 99v99 value 10.00.
+           02 filler                pic 99v99 value 11.00.
+           02 filler                pic 99v99 value 12.00.
+       01 standard-sheave-table redefines standard-sheave-catalog.
+           02 standard-sheave-size occurs 17 times pic 99v99.
+
+       01 sheave-idx             pic 99.
+       01 target-diam            pic 9(5)v9(5).
+       01 best-diam              pic 99v99.
+       01 best-diam-diff         pic 9(5)v9(5).
+       01 current-diam-diff      pic 9(5)v9(5).
+       01 std-diam1              pic 99v99.
+       01 std-diam2              pic 99v99.
+       01 std-pulley-ratio       pic 9(5)v9(5).
+       01 std-rpm2-calc          pic 9(5)v9(5).
+
       * Displayed-fields.
        01 description           pic x(10).
        01 rpm1-out              pic zzzz9.99 usage display.
@@ -88,6 +127,10 @@
        01 new-kw-out            pic zz,zz9.9 usage display.
        01 motor-eff-out         pic zz9.9 usage display.
        01 pulley-ratio-out      pic zz9.99 usage display.
+       01 std-diam1-out         pic z9.99 usage display.
+       01 std-diam2-out         pic z9.99 usage display.
+       01 std-ratio-out         pic zz9.99 usage display.
+       01 std-rpm2-out          pic zzzz9.99 usage display.
 
       * Optional-display-fields can be commented out after debugging
        01 power-factor-out      pic 9.99 usage display.
@@ -110,7 +153,11 @@
            perform 200-opening-screen-data-entry
            perform 300-quantity1-data-entry
            perform 400-oldrpm-data-entry
-           perform 500-newrpm-data-entry
+           if solve-for-rpm2
+              perform 550-target-quantity2-data-entry
+           else
+              perform 500-newrpm-data-entry
+           end-if
            perform 600-drivetrain-data-entry
            perform 700-calculate-it
            perform 800-disp-result
@@ -142,10 +189,18 @@
                     with no advancing
            accept law
 
+           move "N" to solve-for-rpm2-flag
+
            evaluate law
            when 0 perform 999-end-program
 
            when 1 move "flow rate" to description
+                 display spaces
+                 display "Solve for the new RPM needed to hit a"
+                 display "target flow rate, instead of entering it"
+                 display "directly? (Y/n): " with no advancing
+                 accept yes-no
+                 move function upper-case(yes-no) to solve-for-rpm2-flag
 
            when 2 move "pressure" to description
 
@@ -252,6 +307,41 @@
 
            end-evaluate.
 
+      * Entered only when solving Law #1 backwards: the user knows the
+      * target flow rate and needs the new RPM required to reach it,
+      * rather than entering the new RPM directly.
+       550-target-quantity2-data-entry.
+           display "Enter target " description ": " with no advancing
+           accept quantity2-in
+
+      * Did the user enter a valid numeric value?
+           if function test-numval(quantity2-in) IS NOT EQUAL ZERO then
+              display "Target " description not-numeric
+              perform 550-target-quantity2-data-entry
+           else
+              if function numval(quantity2-in) IS NEGATIVE then
+                 display quantity-too-small
+                 perform 550-target-quantity2-data-entry
+              else
+                 compute quantity2 = function numval(quantity2-in)
+              end-if
+           end-if
+
+           evaluate true
+           when quantity2 IS EQUAL ZERO
+              perform 999-end-program
+
+           when quantity2 > 99999.9
+              display quantity-too-much
+              perform 550-target-quantity2-data-entry
+
+           end-evaluate
+
+      * Law #1 has an exponent of 1, so solving for the new RPM is
+      * just the inverse of the forward calculation in 700-calculate-it.
+           compute rpm2 rounded =
+                    rpm1 * (quantity2 / quantity1) ** (1 / law).
+
        600-drivetrain-data-entry.
            display spaces
            display "Does the drivetrain use a [P]ulley or a [S]haft?"
@@ -266,11 +356,16 @@
       * [S]haft implies a directly driven load on the motor's shaft
       * Therefore, the pulley-ratio defaults to 1:1
 
-           when "P" perform pulley-data-entry
+           when "P"
+                 perform pulley-data-entry
       * Obtain pulley diameters and calculate the pulley-ratio
       * This algorithm will also accept sprocket teeth & gear teeth
       * and calculate the corresponding drive ratios
 
+                 perform 750-select-standard-sheaves
+      * Custom sheave sizes cost extra and are often backordered, so
+      * report the nearest catalog trade-size pair as well
+
            when other perform 600-drivetrain-data-entry
            end-evaluate.
 
@@ -345,6 +440,48 @@
 
            end-if.
 
+      * Find the nearest catalog trade sizes to the motor and load
+      * pulley diameters entered above, and report the load RPM those
+      * standard sheaves would actually deliver.
+       750-select-standard-sheaves.
+           move pulley-diameter1 to target-diam
+           perform 751-find-nearest-sheave
+           move best-diam to std-diam1
+
+           move pulley-diameter2 to target-diam
+           perform 751-find-nearest-sheave
+           move best-diam to std-diam2
+
+           divide std-diam1 by std-diam2 giving std-pulley-ratio
+                  rounded
+           compute std-rpm2-calc rounded = rpm1 * std-pulley-ratio
+
+           move std-diam1 to std-diam1-out
+           move std-diam2 to std-diam2-out
+           move std-pulley-ratio to std-ratio-out
+           move std-rpm2-calc to std-rpm2-out
+
+           display spaces
+           display "Nearest standard sheaves -- motor: " std-diam1-out
+                   "in  load: " std-diam2-out "in"
+           display "Standard sheave ratio: " std-ratio-out ":1"
+           display "Resulting load RPM: " std-rpm2-out.
+
+       751-find-nearest-sheave.
+           move 99999 to best-diam-diff
+           perform 752-check-one-sheave-size
+                   varying sheave-idx from 1 by 1
+                   until sheave-idx > 17.
+
+       752-check-one-sheave-size.
+           compute current-diam-diff =
+                    function abs(target-diam -
+                                 standard-sheave-size(sheave-idx))
+           if current-diam-diff < best-diam-diff then
+              move current-diam-diff to best-diam-diff
+              move standard-sheave-size(sheave-idx) to best-diam
+           end-if.
+
        800-disp-result.
 
       * Move calculated values to displayed values
