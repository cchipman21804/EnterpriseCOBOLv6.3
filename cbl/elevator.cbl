@@ -10,15 +10,33 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 LOOP-COUNTER                               PIC 9.
-       01 ELEVATOR-CMD                               PIC X.
+       01 ELEVATOR-CMD                               PIC X(9).
+       01 CMD-IDX                                    PIC 9.
+       01 CMD-CHAR                                   PIC X.
+       01 CMD-DIGIT                                  PIC 9.
        01 TOP-FLOOR                                  PIC 9  VALUE 9.
        01 BOTTOM-FLOOR                               PIC 9  VALUE 1.
+       01 TOP-FLOOR-IN                               PIC X.
+       01 BOTTOM-FLOOR-IN                            PIC X.
        01 CURRENT-FLOOR                              PIC 9.
        01 DESIRED-FLOOR                              PIC 9.
        01 UP-DOWN-STEP                               PIC S9 VALUE ZERO
                                      SIGN IS LEADING SEPARATE CHARACTER.
           88 GOING-UP                                       VALUE 1.
           88 GOING-DOWN                                     VALUE -1.
+      *
+      * Call queue: one flag per floor, set when a button is pressed
+      * for that floor and cleared once the car actually stops there.
+      * This is what lets a second (or third) rider call the car to a
+      * different floor while it is already en route to someone else.
+       01 FLOOR-CALL-TABLE.
+          02 FLOOR-CALLED OCCURS 9 TIMES               PIC X
+                                                     VALUE "N".
+             88 CALL-PENDING                            VALUE "Y".
+
+       01 CALL-COUNT                                 PIC 9 VALUE ZERO.
+       01 QUIT-FLAG                                  PIC X VALUE "N".
+          88 QUIT-REQUESTED                                VALUE "Y".
       *
        01 CLOSED-ELEVATOR-CAR.
           05 FILLER                                  PIC X(9)
@@ -81,56 +99,29 @@
       *
        PROCEDURE DIVISION.
        MAIN.
-      * You get in on the first floor:
-           MOVE 1 TO CURRENT-FLOOR
-           MOVE CURRENT-FLOOR TO ELEVATOR-CMD
+           PERFORM 130-CONFIGURE-FLOOR-LIMITS
+      * You get in on the bottom floor:
+           MOVE BOTTOM-FLOOR TO CURRENT-FLOOR
+           MOVE CURRENT-FLOOR TO DESIRED-FLOOR
            PERFORM 120-INITIALIZE-ELEVATOR-CAR
-           PERFORM WITH TEST AFTER UNTIL ELEVATOR-CMD IS EQUAL TO 'O'
+           PERFORM WITH TEST AFTER UNTIL QUIT-REQUESTED
               DISPLAY "You are currently on floor #" CURRENT-FLOOR
-              DISPLAY "Please press an elevator button to continue: (1-"
-              "9 or [O]pen)"
+              DISPLAY "Press elevator buttons to call the car, e.g. "
+              "5 or 28 for two riders (" BOTTOM-FLOOR "-" TOP-FLOOR
+              " or [O]pen): "
               ACCEPT ELEVATOR-CMD
-              EVALUATE TRUE
-              WHEN ELEVATOR-CMD IS ALPHABETIC
-                 MOVE FUNCTION UPPER-CASE(ELEVATOR-CMD) TO ELEVATOR-CMD
-                 IF ELEVATOR-CMD IS EQUAL TO 'O' THEN
-                      DISPLAY SPACES
-                      PERFORM 110-DISPLAY-OPEN-ELEVATOR
-                      DISPLAY 'Elevator car is open. Returning to z/OS.'
-                 END-IF
+              MOVE FUNCTION UPPER-CASE(ELEVATOR-CMD) TO ELEVATOR-CMD
 
-              WHEN ELEVATOR-CMD IS NUMERIC AND
-                   ELEVATOR-CMD IS GREATER THAN ZERO
-                 PERFORM 120-INITIALIZE-ELEVATOR-CAR
-                 PERFORM 100-DISPLAY-CLOSED-ELEVATOR
-                 DISPLAY SPACES
-                 EVALUATE TRUE
-                 WHEN DESIRED-FLOOR IS GREATER THAN TOP-FLOOR OR
-                      DESIRED-FLOOR IS LESS THAN BOTTOM-FLOOR
-                    DISPLAY "Those floors are not available from this"
-                             "elevator."
-                 WHEN DESIRED-FLOOR IS EQUAL TO CURRENT-FLOOR
-                    DISPLAY "You are currently on floor #" DESIRED-FLOOR
-                    MOVE ZERO TO UP-DOWN-STEP
-
-                 WHEN DESIRED-FLOOR IS GREATER THAN CURRENT-FLOOR
-                    MOVE 1 TO UP-DOWN-STEP
-
-                 WHEN DESIRED-FLOOR IS LESS THAN CURRENT-FLOOR
-                    MOVE -1 TO UP-DOWN-STEP
-
-                 END-EVALUATE
-                 PERFORM WITH TEST AFTER
-                          VARYING LOOP-COUNTER
-                          FROM CURRENT-FLOOR BY UP-DOWN-STEP
-                          UNTIL LOOP-COUNTER IS EQUAL TO DESIRED-FLOOR
-                          DISPLAY LOOP-COUNTER
-                 END-PERFORM
-                 MOVE LOOP-COUNTER TO CURRENT-FLOOR
+              IF ELEVATOR-CMD(1:1) IS EQUAL TO 'O' THEN
                  DISPLAY SPACES
                  PERFORM 110-DISPLAY-OPEN-ELEVATOR
-
-              END-EVALUATE
+                 DISPLAY 'Elevator car is open. Returning to z/OS.'
+                 MOVE "Y" TO QUIT-FLAG
+              ELSE
+                 PERFORM 140-QUEUE-CALLS-FROM-INPUT
+                 PERFORM 150-SERVICE-ONE-STOP
+                          UNTIL CALL-COUNT IS EQUAL TO ZERO
+              END-IF
            END-PERFORM
            STOP RUN.
       *
@@ -147,8 +138,134 @@
               END-PERFORM.
       *
        120-INITIALIZE-ELEVATOR-CAR.
-                 MOVE ELEVATOR-CMD TO DESIRED-FLOOR
                  MOVE DESIRED-FLOOR TO
                       FLOOR-NUMBER IN FLOOR-NUMBER-GRAPHIC
                  MOVE FLOOR-NUMBER-GRAPHIC TO
                       FLOOR-GRAPHIC IN OPEN-ELEVATOR-CAR.
+      *
+      * Lets each building set its own tower height instead of the
+      * fixed 1-9 floors.
+       130-CONFIGURE-FLOOR-LIMITS.
+           PERFORM 131-BOTTOM-FLOOR-ENTRY
+           PERFORM 132-TOP-FLOOR-ENTRY.
+      *
+       131-BOTTOM-FLOOR-ENTRY.
+           DISPLAY "Enter the bottom floor for this tower (1-8): "
+                    WITH NO ADVANCING
+           ACCEPT BOTTOM-FLOOR-IN
+           IF BOTTOM-FLOOR-IN IS NOT NUMERIC OR
+              BOTTOM-FLOOR-IN IS EQUAL TO ZERO OR
+              BOTTOM-FLOOR-IN IS GREATER THAN 8 THEN
+              DISPLAY "Bottom floor must be 1-8, to leave at least "
+                       "one floor above it."
+              GO TO 131-BOTTOM-FLOOR-ENTRY
+           END-IF
+           MOVE BOTTOM-FLOOR-IN TO BOTTOM-FLOOR.
+      *
+       132-TOP-FLOOR-ENTRY.
+           DISPLAY "Enter the top floor for this tower (greater than "
+                    BOTTOM-FLOOR ", up to 9): " WITH NO ADVANCING
+           ACCEPT TOP-FLOOR-IN
+           IF TOP-FLOOR-IN IS NOT NUMERIC OR
+              TOP-FLOOR-IN IS LESS THAN OR EQUAL TO BOTTOM-FLOOR THEN
+              DISPLAY "Top floor must be greater than the bottom "
+                       "floor, up to 9."
+              GO TO 132-TOP-FLOOR-ENTRY
+           END-IF
+           MOVE TOP-FLOOR-IN TO TOP-FLOOR.
+      *
+      * Each digit typed is a separate rider calling the car to that
+      * floor -- this is what lets more than one DESIRED-FLOOR queue
+      * up at a time.
+       140-QUEUE-CALLS-FROM-INPUT.
+           PERFORM 141-QUEUE-ONE-CHARACTER
+                    VARYING CMD-IDX FROM 1 BY 1
+                    UNTIL CMD-IDX > 9.
+      *
+       141-QUEUE-ONE-CHARACTER.
+           MOVE ELEVATOR-CMD(CMD-IDX:1) TO CMD-CHAR
+           IF CMD-CHAR IS NUMERIC AND CMD-CHAR IS GREATER THAN ZERO
+              THEN
+              MOVE CMD-CHAR TO CMD-DIGIT
+              IF CMD-DIGIT IS GREATER THAN TOP-FLOOR OR
+                 CMD-DIGIT IS LESS THAN BOTTOM-FLOOR THEN
+                 DISPLAY "Floor " CMD-DIGIT
+                          " is not available from this elevator."
+              ELSE
+                 IF NOT CALL-PENDING(CMD-DIGIT) THEN
+                    MOVE "Y" TO FLOOR-CALLED(CMD-DIGIT)
+                    ADD 1 TO CALL-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      * Services the single nearest pending call in the car's current
+      * direction of travel, reversing direction only when nothing is
+      * left ahead -- the same "scan" dispatch order a real elevator
+      * controller uses so one trip can pick up several riders.
+       150-SERVICE-ONE-STOP.
+           PERFORM 151-DETERMINE-NEXT-STOP
+           PERFORM 100-DISPLAY-CLOSED-ELEVATOR
+           DISPLAY SPACES
+           PERFORM WITH TEST AFTER
+                    VARYING LOOP-COUNTER
+                    FROM CURRENT-FLOOR BY UP-DOWN-STEP
+                    UNTIL LOOP-COUNTER IS EQUAL TO DESIRED-FLOOR
+                    DISPLAY LOOP-COUNTER
+           END-PERFORM
+           MOVE LOOP-COUNTER TO CURRENT-FLOOR
+           MOVE "N" TO FLOOR-CALLED(CURRENT-FLOOR)
+           SUBTRACT 1 FROM CALL-COUNT
+           DISPLAY SPACES
+           PERFORM 120-INITIALIZE-ELEVATOR-CAR
+           PERFORM 110-DISPLAY-OPEN-ELEVATOR
+           DISPLAY "Stopping at floor #" CURRENT-FLOOR.
+      *
+       151-DETERMINE-NEXT-STOP.
+           MOVE ZERO TO DESIRED-FLOOR
+           EVALUATE TRUE
+           WHEN GOING-UP
+              PERFORM 152-FIND-NEXT-UP
+              IF DESIRED-FLOOR IS EQUAL TO ZERO THEN
+                 PERFORM 153-FIND-NEXT-DOWN
+              END-IF
+           WHEN GOING-DOWN
+              PERFORM 153-FIND-NEXT-DOWN
+              IF DESIRED-FLOOR IS EQUAL TO ZERO THEN
+                 PERFORM 152-FIND-NEXT-UP
+              END-IF
+           WHEN OTHER
+      * No direction established yet -- prefer the nearest call at or
+      * above the current floor, then the nearest one below it.
+              PERFORM 152-FIND-NEXT-UP
+              IF DESIRED-FLOOR IS EQUAL TO ZERO THEN
+                 PERFORM 153-FIND-NEXT-DOWN
+              END-IF
+           END-EVALUATE
+
+           EVALUATE TRUE
+           WHEN DESIRED-FLOOR IS EQUAL TO CURRENT-FLOOR
+              MOVE ZERO TO UP-DOWN-STEP
+           WHEN DESIRED-FLOOR IS GREATER THAN CURRENT-FLOOR
+              MOVE 1 TO UP-DOWN-STEP
+           WHEN DESIRED-FLOOR IS LESS THAN CURRENT-FLOOR
+              MOVE -1 TO UP-DOWN-STEP
+           END-EVALUATE.
+      *
+       152-FIND-NEXT-UP.
+           PERFORM VARYING LOOP-COUNTER FROM CURRENT-FLOOR BY 1
+                    UNTIL LOOP-COUNTER > TOP-FLOOR
+              IF DESIRED-FLOOR IS EQUAL TO ZERO AND
+                 CALL-PENDING(LOOP-COUNTER) THEN
+                 MOVE LOOP-COUNTER TO DESIRED-FLOOR
+              END-IF
+           END-PERFORM.
+      *
+       153-FIND-NEXT-DOWN.
+           PERFORM VARYING LOOP-COUNTER FROM CURRENT-FLOOR BY -1
+                    UNTIL LOOP-COUNTER < BOTTOM-FLOOR
+              IF DESIRED-FLOOR IS EQUAL TO ZERO AND
+                 CALL-PENDING(LOOP-COUNTER) THEN
+                 MOVE LOOP-COUNTER TO DESIRED-FLOOR
+              END-IF
+           END-PERFORM.
