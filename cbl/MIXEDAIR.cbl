@@ -57,6 +57,15 @@
        01 mixed-air-in       pic x(4).
        01 outside-air-in     pic x(4).
 
+      * %OA can be figured from air temperature or, on buildings with
+      * demand-control-ventilation CO2 sensors, from CO2 concentration
+      * -- the (Xr-Xm)/(Xr-Xo) formula is identical either way, only
+      * the reading being measured (and its unit) changes.
+       01 measurement-mode-in    pic x.
+       01 measurement-mode-flag  pic x   value "T".
+           88 temp-mode                  value "T".
+           88 co2-mode                   value "C".
+
       * Calculated-fields.
        01 return-air         pic s9(4) sign is leading separate.
        01 mixed-air          pic s9(4) sign is leading separate.
@@ -80,6 +89,34 @@
        01 quantity-too-much  pic x(29)
                              value "Quantity must be <= 2000".
 
+      * Round-trip enthalpy check. Runs ENTHALPY.cbl's own specific-
+      * humidity table and formula directly against mixed-air-temp/
+      * mixed-air-rh so the outside-air %, mixed-air temp, and
+      * mixed-air enthalpy can be reported together.
+       01 enthalpy-flag      pic x.
+           88 enthalpy-yes       value "Y".
+           88 enthalpy-no        value "N".
+
+       01 mixed-air-rh-in    pic xxx.
+       01 mixed-air-rh       pic 999v99.
+       01 enth-table-idx     pic 99.
+       01 enth-ha            pic 999v999.
+       01 enth-humidityratio pic 999.
+       01 enth-hw            pic 9(5)v99.
+       01 enth-x             pic 99v9(9).
+       01 mixed-air-enthalpy pic 999v99.
+       01 mixed-air-enthalpy-out pic ZZ9.99.
+
+      * The specific humidity table only covers 30-87 deg F, same as
+      * ENTHALPY.cbl's own psychrometric chart data.
+       01 enth-min-temp      pic 99 value 30.
+       01 enth-max-temp      pic 99 value 87.
+       01 out-of-enth-range  pic x(38)
+                    value "Mixed air temp is outside the 30-87 F".
+
+       01 specific-humidity-table.
+           02 specifichumidity occurs 58 TIMES pic 999.
+
        procedure division.
        display-title-screen.
            display spaces
@@ -90,10 +127,27 @@
            display "in Enterprise COBOL v6.3 for z/OS"
            display spaces.
 
+       mode-selection.
+           display "Calculate %OA from air temperature or CO2 "
+                    "concentration? (T/C): " with no advancing
+           accept measurement-mode-in
+           move function upper-case(measurement-mode-in) to
+                    measurement-mode-flag
+
+           if not temp-mode and not co2-mode
+              display "Enter T or C only."
+              go to mode-selection
+           end-if.
+
        return-air-data-entry.
            display spaces
-           display "Enter return air (deg/ppm): "
-                    with no advancing
+           if temp-mode
+              display "Enter return air temperature (deg): "
+                       with no advancing
+           else
+              display "Enter return air CO2 concentration (ppm): "
+                       with no advancing
+           end-if
            accept return-air-in
 
       * Did the user enter a valid numeric value?
@@ -117,7 +171,13 @@
            end-if.
 
        mixed-air-data-entry.
-           display "Enter mixed air (deg/ppm): " with no advancing
+           if temp-mode
+              display "Enter mixed air temperature (deg): "
+                       with no advancing
+           else
+              display "Enter mixed air CO2 concentration (ppm): "
+                       with no advancing
+           end-if
            accept mixed-air-in
 
       * Did the user enter a valid numeric value?
@@ -144,7 +204,13 @@
            end-if.
 
        outside-air-data-entry.
-           display "Enter outside air (deg/ppm): " with no advancing
+           if temp-mode
+              display "Enter outside air temperature (deg): "
+                       with no advancing
+           else
+              display "Enter outside air CO2 concentration (ppm): "
+                       with no advancing
+           end-if
            accept outside-air-in
 
       * Did the user enter a valid numeric value?
@@ -179,7 +245,140 @@
 
            move pct-oa to pct-oa-out
            display spaces
-           display "Outside Air %: " pct-oa-out.
+           display "Outside Air %: " pct-oa-out
+
+      * The enthalpy round-trip needs an actual mixed-air temperature,
+      * which a CO2-concentration reading isn't.
+           if co2-mode
+              go to end-program
+           end-if.
+
+      * Optionally run the mixed-air temp/RH straight through
+      * ENTHALPY's calculation so the whole picture (outside air %,
+      * mixed air temp, mixed air enthalpy) comes out of one report.
+       enthalpy-choice-data-entry.
+           display "Also calculate mixed-air enthalpy? (Y/n): "
+                    with no advancing
+           accept enthalpy-flag
+
+           move function upper-case(enthalpy-flag) to enthalpy-flag
+
+           if enthalpy-no then go to end-program end-if
+
+           if mixed-air > enth-max-temp OR mixed-air < enth-min-temp
+              display spaces
+              display out-of-enth-range
+              go to end-program
+           end-if.
+
+       mixed-air-rh-data-entry.
+           display "Enter mixed air relative humidity as %: "
+                    with no advancing
+           accept mixed-air-rh-in
+
+      * Did the user enter a valid numeric value?
+           if function test-numval(mixed-air-rh-in)
+              IS NOT EQUAL ZERO then
+              display "Mixed air relative humidity " not-numeric
+              go to mixed-air-rh-data-entry
+           else
+              compute mixed-air-rh = function numval(mixed-air-rh-in)
+           end-if
+
+           if mixed-air-rh IS EQUAL ZERO then go to end-program
+
+           if mixed-air-rh > 100
+              display "Relative humidity must be <= 100"
+              go to mixed-air-rh-data-entry
+           end-if
+
+           if mixed-air-rh < 0
+              display "Relative humidity must be >= 0"
+              go to mixed-air-rh-data-entry
+           end-if.
+
+       init-specific-humidity-table.
+           move 24 to specifichumidity(1)
+           move 25 to specifichumidity(2)
+           move 26 to specifichumidity(3)
+           move 27 to specifichumidity(4)
+           move 28 to specifichumidity(5)
+           move 30 to specifichumidity(6)
+           move 31 to specifichumidity(7)
+           move 32 to specifichumidity(8)
+           move 33 to specifichumidity(9)
+           move 35 to specifichumidity(10)
+           move 36 to specifichumidity(11)
+           move 38 to specifichumidity(12)
+           move 39 to specifichumidity(13)
+           move 41 to specifichumidity(14)
+           move 42 to specifichumidity(15)
+           move 44 to specifichumidity(16)
+           move 46 to specifichumidity(17)
+           move 48 to specifichumidity(18)
+           move 50 to specifichumidity(19)
+           move 52 to specifichumidity(20)
+           move 53 to specifichumidity(21)
+           move 56 to specifichumidity(22)
+           move 58 to specifichumidity(23)
+           move 60 to specifichumidity(24)
+           move 62 to specifichumidity(25)
+           move 64 to specifichumidity(26)
+           move 67 to specifichumidity(27)
+           move 70 to specifichumidity(28)
+           move 72 to specifichumidity(29)
+           move 74 to specifichumidity(30)
+           move 77 to specifichumidity(31)
+           move 80 to specifichumidity(32)
+           move 83 to specifichumidity(33)
+           move 86 to specifichumidity(34)
+           move 89 to specifichumidity(35)
+           move 92 to specifichumidity(36)
+           move 96 to specifichumidity(37)
+           move 99 to specifichumidity(38)
+           move 103 to specifichumidity(39)
+           move 107 to specifichumidity(40)
+           move 110 to specifichumidity(41)
+           move 114 to specifichumidity(42)
+           move 118 to specifichumidity(43)
+           move 123 to specifichumidity(44)
+           move 127 to specifichumidity(45)
+           move 132 to specifichumidity(46)
+           move 136 to specifichumidity(47)
+           move 141 to specifichumidity(48)
+           move 146 to specifichumidity(49)
+           move 151 to specifichumidity(50)
+           move 156 to specifichumidity(51)
+           move 161 to specifichumidity(52)
+           move 167 to specifichumidity(53)
+           move 172 to specifichumidity(54)
+           move 178 to specifichumidity(55)
+           move 185 to specifichumidity(56)
+           move 191 to specifichumidity(57)
+           move 197 to specifichumidity(58).
+
+      * Same formula as ENTHALPY.cbl's calculate-enthalpy, applied to
+      * the mixed-air temp/RH already collected above.
+       calculate-mixed-air-enthalpy.
+           multiply mixed-air by 0.24 giving enth-ha rounded
+           subtract 29 from mixed-air giving enth-table-idx
+           divide 100 into mixed-air-rh
+           multiply mixed-air-rh by specifichumidity(enth-table-idx)
+                    giving enth-humidityratio rounded
+
+           divide enth-humidityratio by 7000 giving enth-x rounded
+
+           multiply mixed-air by 0.444 giving enth-hw rounded
+           add 1061 to enth-hw
+
+           multiply enth-x by enth-hw
+           add enth-ha to enth-hw giving mixed-air-enthalpy
+
+           move mixed-air-enthalpy to mixed-air-enthalpy-out
+           display spaces
+           display "Mixed Air Temp: " mixed-air " deg"
+           display "Mixed Air Enthalpy: " mixed-air-enthalpy-out
+                    " BTU/lb of dry air".
 
        end-program.
            display spaces
