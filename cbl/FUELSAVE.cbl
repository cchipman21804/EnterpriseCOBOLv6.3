@@ -9,7 +9,26 @@
        identification division.
        program-id.   fuelsave.
 
+       environment division.
+       input-output section.
+       file-control.
+      * A boiler-replacement proposal batches many nameplate-efficiency
+      * pairs instead of running this program once per unit.
+           select equipment-list assign to equiplst
+           organization is sequential.
+
        data division.
+       file section.
+       fd  equipment-list record contains 80 characters
+                          recording mode f.
+       01  equipment-list-rec.
+           05  equip-id-in           pic x(10).
+           05  filler                pic x.
+           05  old-eff-batch-in      pic x(5).
+           05  filler                pic x.
+           05  new-eff-batch-in      pic x(5).
+           05  filler                pic x(58).
+
        working-storage section.
 
       *****************************************************************
@@ -55,6 +74,15 @@
        01 quantity-lower2    pic x(42)
            value "This will result in negative fuel savings.".
 
+      * Batch mode fields.
+       01 mode-in            pic x.
+       01 mode-flag          pic x   value "S".
+           88 single-mode             value "S".
+           88 batch-mode              value "B".
+       01 equip-id-out       pic x(10).
+       01 eof-flag           pic x   value "N".
+           88 eof                     value "Y".
+
        procedure division.
        display-title-screen.
            display spaces
@@ -67,6 +95,20 @@
            display "Enter zero for any parameter to end the program."
            display spaces.
 
+       mode-selection.
+           display "Process a batch equipment list instead of one "
+                    "pair at a time? (Y/N): " with no advancing
+           accept mode-in
+           move function upper-case(mode-in) to mode-in
+           if mode-in is equal to "Y"
+              move "B" to mode-flag
+           else
+              move "S" to mode-flag
+           end-if
+           if batch-mode
+              go to batch-process
+           end-if.
+
        old-eff-data-entry.
            display "Enter old efficiency %: " with no advancing
            accept old-eff-in
@@ -164,3 +206,42 @@
            display "***** % FUEL SAVINGS CALCULATOR UTILITY ENDS *****"
            display spaces
            stop run.
+
+       batch-process.
+           open input equipment-list
+           perform read-equipment-record
+           perform process-equipment-record until eof
+           close equipment-list
+           go to end-program.
+
+       read-equipment-record.
+           read equipment-list
+              at end
+                 move "Y" to eof-flag
+              not at end
+                 continue
+           end-read.
+
+       process-equipment-record.
+           move equip-id-in to equip-id-out
+           if function test-numval(old-eff-batch-in) is not equal
+              zero or function test-numval(new-eff-batch-in) is not
+              equal zero
+              display equip-id-out ": efficiency values must be "
+                       "numeric, SKIPPED"
+           else
+              compute oldeff = function numval(old-eff-batch-in)
+              compute neweff = function numval(new-eff-batch-in)
+              if oldeff < min-val or oldeff > max-val or
+                 neweff < min-val or neweff > max-val or
+                 neweff <= oldeff
+                 display equip-id-out ": efficiency values out of "
+                          "range or not an improvement, SKIPPED"
+              else
+                 perform calculate-it
+                 display equip-id-out ": " old-eff-out "% -> "
+                          new-eff-out "% = " pct-eff-out
+                          "% fuel savings"
+              end-if
+           end-if
+           perform read-equipment-record.
