@@ -97,19 +97,56 @@
       *
        01 end-of-file-flag                          PIC X.
            88 EOF                                           VALUE "T".
+      *
+      * Seed-survey mode lets one job run several seed patterns
+      * back-to-back instead of stopping the job to swap INITLIFE for
+      * every pattern; initial-condx-file then holds a name record
+      * followed by max-rows grid records for each pattern in turn,
+      * read until end of file.
+       01 survey-mode-in                            PIC X.
+       01 survey-mode-flag                          PIC X   VALUE "N".
+           88 survey-mode                                   VALUE "Y".
+       01 seed-name-current                         PIC X(80).
+      *
+       01 generation-minus-1.
+           02 g1-row       OCCURS 1 TO 40 TIMES
+                           DEPENDING ON max-rows.
+              03 g1-column OCCURS 1 TO 80 TIMES
+                           DEPENDING ON max-columns PIC X.
+      *
+       01 generation-minus-2.
+           02 g2-row       OCCURS 1 TO 40 TIMES
+                           DEPENDING ON max-rows.
+              03 g2-column OCCURS 1 TO 80 TIMES
+                           DEPENDING ON max-columns PIC X.
+      *
+       01 survey-status                             PIC 9   VALUE ZERO.
+           88 survey-still-active                           VALUE 0.
+           88 survey-stabilized                             VALUE 1.
+           88 survey-oscillating                            VALUE 2.
+       01 survey-generation-out                     PIC 999.
       *
        PROCEDURE DIVISION.
        100-MAIN.
            MOVE "F" TO end-of-file-flag
+           DISPLAY "Survey multiple seed patterns for stabilization "
+                    "instead of displaying every generation for one "
+                    "pattern? (Y/N): " WITH NO ADVANCING
+           ACCEPT survey-mode-in
+           MOVE FUNCTION UPPER-CASE(survey-mode-in) TO survey-mode-flag
            OPEN INPUT initial-condx-file
-           PERFORM 110-INITIALIZE VARYING row-counter FROM 1 BY 1
-                     UNTIL row-counter IS GREATER THAN max-rows
+           IF survey-mode THEN
+              PERFORM 135-SURVEY-SEEDS UNTIL EOF
+           ELSE
+              PERFORM 110-INITIALIZE VARYING row-counter FROM 1 BY 1
+                        UNTIL row-counter IS GREATER THAN max-rows
+              PERFORM VARYING generation FROM 1 BY 1
+                       UNTIL generation IS GREATER THAN max-gen
+                 PERFORM 120-DISP-GEN
+                 PERFORM 130-CONWAY-ALG
+              END-PERFORM
+           END-IF
            CLOSE initial-condx-file
-           PERFORM VARYING generation FROM 1 BY 1
-                    UNTIL generation IS GREATER THAN max-gen
-              PERFORM 120-DISP-GEN
-              PERFORM 130-CONWAY-ALG
-           END-PERFORM
            STOP RUN.
       *
        110-INITIALIZE.
@@ -149,6 +186,63 @@
       * Copy next-generation to previous-generation for display and
       * evaluation of next generation
            MOVE next-generation TO previous-generation.
+      *
+      * Runs one seed pattern to stabilization/oscillation/max-gen
+      * without displaying every generation, then reports it.
+       135-SURVEY-SEEDS.
+           PERFORM 136-READ-SEED-HEADER
+           IF NOT EOF THEN
+              PERFORM 110-INITIALIZE VARYING row-counter FROM 1 BY 1
+                        UNTIL row-counter IS GREATER THAN max-rows
+              PERFORM 137-RUN-SURVEY-GENERATIONS
+              PERFORM 138-REPORT-SEED-RESULT
+           END-IF.
+      *
+       136-READ-SEED-HEADER.
+           READ initial-condx-file
+              AT END MOVE "T" TO end-of-file-flag
+              NOT AT END MOVE initial-condx-record TO seed-name-current
+           END-READ.
+      *
+       137-RUN-SURVEY-GENERATIONS.
+           MOVE ZERO TO survey-status
+           MOVE previous-generation TO generation-minus-1
+           MOVE previous-generation TO generation-minus-2
+           PERFORM 139-RUN-ONE-SURVEY-GENERATION
+                    VARYING generation FROM 1 BY 1
+                    UNTIL generation IS GREATER THAN max-gen
+                       OR NOT survey-still-active.
+      *
+       139-RUN-ONE-SURVEY-GENERATION.
+           PERFORM 130-CONWAY-ALG
+           EVALUATE TRUE
+              WHEN previous-generation IS EQUAL TO generation-minus-1
+                 MOVE 1 TO survey-status
+                 MOVE generation TO survey-generation-out
+              WHEN previous-generation IS EQUAL TO generation-minus-2
+                 MOVE 2 TO survey-status
+                 MOVE generation TO survey-generation-out
+              WHEN OTHER
+                 MOVE generation-minus-1 TO generation-minus-2
+                 MOVE previous-generation TO generation-minus-1
+                 MOVE generation TO survey-generation-out
+           END-EVALUATE.
+      *
+       138-REPORT-SEED-RESULT.
+           DISPLAY "Seed: " seed-name-current
+           EVALUATE TRUE
+              WHEN survey-stabilized
+                 DISPLAY "  stabilized (no further change) at "
+                          "generation " survey-generation-out
+              WHEN survey-oscillating
+                 DISPLAY "  settled into a repeating 2-generation "
+                          "cycle by generation " survey-generation-out
+              WHEN OTHER
+                 DISPLAY "  still active at max-gen ("
+                          survey-generation-out ") -- did not "
+                          "stabilize or repeat"
+           END-EVALUATE
+           DISPLAY SPACES.
       *
        200-COUNT-LIVING-NEIGHBORS.
            PERFORM VARYING y FROM -1 BY 1 UNTIL y IS GREATER THAN 1
@@ -179,11 +273,11 @@
               WHEN (neighbor-counter = 2) OR (neighbor-counter = 3)
                  MOVE living-cell
                  TO ng-column(row-counter, column-counter)
-
+
               WHEN OTHER
                  MOVE dead-cell
                  TO ng-column(row-counter, column-counter)
-
+
            END-EVALUATE.
       *
        220-DEAD-CELL-NEIGHBORS.
@@ -192,7 +286,7 @@
               WHEN neighbor-counter = 3
                  MOVE living-cell
                  TO ng-column(row-counter, column-counter)
-
+
               WHEN OTHER
                  MOVE dead-cell
                  TO ng-column(row-counter, column-counter)
