@@ -9,6 +9,8 @@
        WORKING-STORAGE SECTION.
        01 FIBO1       PIC 9(31) VALUE ZERO.
        01 FIBO2       PIC 9(31) VALUE 1.
+       01 FIBO1-IN    PIC X(31).
+       01 FIBO2-IN    PIC X(31).
        01 FIBO3       PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
        01 COUNTER     PIC 999   VALUE ZERO.
        01 HIGHEST     PIC 999   VALUE 150.
@@ -18,19 +20,57 @@
       *
        PROCEDURE DIVISION.
        ONLY-PARA.
-
+
+           PERFORM 010-SEED-ENTRY
+
            MOVE FIBO1 TO FIBO3
            DISPLAY "Fib( " COUNTER " ): " FIBO3
            ADD 1 TO COUNTER
            MOVE FIBO2 TO FIBO3
            DISPLAY "Fib( " COUNTER " ): " FIBO3
-
+
            PERFORM VARYING COUNTER FROM 2 BY 1 UNTIL COUNTER > HIGHEST
-
+
               ADD FIBO1 TO FIBO2 GIVING FIBO3
               DISPLAY "Fib( " COUNTER " ): " FIBO3
               MOVE FIBO2 TO FIBO1
               MOVE FIBO3 TO FIBO2
-
+
            END-PERFORM
            STOP RUN.
+
+       010-SEED-ENTRY.
+           PERFORM 011-FIBO1-ENTRY
+           PERFORM 012-FIBO2-ENTRY.
+
+       011-FIBO1-ENTRY.
+           DISPLAY "Enter the first seed value (up to 31 digits): "
+                    WITH NO ADVANCING
+           ACCEPT FIBO1-IN
+           IF FUNCTION TEST-NUMVAL(FIBO1-IN) IS NOT EQUAL ZERO THEN
+              DISPLAY "Seed value must be numeric."
+              PERFORM 011-FIBO1-ENTRY
+           ELSE
+              IF FUNCTION NUMVAL(FIBO1-IN) IS LESS THAN ZERO THEN
+                 DISPLAY "Seed value must not be negative."
+                 PERFORM 011-FIBO1-ENTRY
+              ELSE
+                 COMPUTE FIBO1 = FUNCTION NUMVAL(FIBO1-IN)
+              END-IF
+           END-IF.
+
+       012-FIBO2-ENTRY.
+           DISPLAY "Enter the second seed value (up to 31 digits): "
+                    WITH NO ADVANCING
+           ACCEPT FIBO2-IN
+           IF FUNCTION TEST-NUMVAL(FIBO2-IN) IS NOT EQUAL ZERO THEN
+              DISPLAY "Seed value must be numeric."
+              PERFORM 012-FIBO2-ENTRY
+           ELSE
+              IF FUNCTION NUMVAL(FIBO2-IN) IS LESS THAN ZERO THEN
+                 DISPLAY "Seed value must not be negative."
+                 PERFORM 012-FIBO2-ENTRY
+              ELSE
+                 COMPUTE FIBO2 = FUNCTION NUMVAL(FIBO2-IN)
+              END-IF
+           END-IF.
