@@ -44,6 +44,8 @@
       *
        01 SEED                                 PIC 9(10).
        01 LOOP-COUNTER                         PIC 99.
+       01 LOOP-START                           PIC 99.
+       01 HALF-COUNT                           PIC 99.
        01 MAX                                  PIC 99 VALUE 32.
        01 RANDOM-NUMBER                        PIC 99.
        01 DECIMAL-NUMBER                       PIC Z9.
@@ -52,17 +54,27 @@
        01 CORRECT                              PIC 99 VALUE 20.
        01 SCORE                                PIC 999V99.
        01 SCORE-OUT                            PIC ZZ9.99.
-      * 01 UNIQUE-COUNTER                       PIC 99.
-      * 01 PREV-NUMBER                          PIC 99 VALUE ZERO.
+       01 UNIQUE-COUNTER                       PIC 99.
+      *
+      * DATA-ENTRY fields -- how many questions to ask and how wide a
+      * number range to draw them from, per the modifications listed
+      * in the header comments above.
+       01 NUM-QUESTIONS-IN                     PIC X(2).
+       01 NUM-QUESTIONS                        PIC 99 VALUE 20.
+       01 RANGE-MAX-IN                         PIC X(2).
+       01 RANGE-MAX                            PIC 99 VALUE 31.
       *
        01 TEST-QUESTIONS.
-           05 DECIMAL-ANSWERS OCCURS 20 TIMES  PIC 99.
-           05 BINARY-ANSWERS  OCCURS 20 TIMES  PIC X(5) VALUE "00000".
+           05 DECIMAL-ANSWERS OCCURS 1 TO 40 TIMES
+                              DEPENDING ON NUM-QUESTIONS  PIC 99.
+           05 BINARY-ANSWERS  OCCURS 1 TO 40 TIMES
+                              DEPENDING ON NUM-QUESTIONS  PIC X(5)
+                                                     VALUE "00000".
       *
        01 BITS.
            05 BINARY-RESULT   OCCURS 5 TIMES   PIC X.
       *
-       01 TAB                                  PIC X(16) VALUE SPACES.
+       01 TAB-SPACES                           PIC X(16) VALUE SPACES.
        01 GUESS                                PIC X(5).
       * 01 GUESSNUM                             PIC 9(5).
       * 01 GUESSLEN                             PIC 9.
@@ -70,8 +82,8 @@
       * 01 MODE-FLAG                            PIC X(7) VALUE SPACES.
       * 01 NOT-MODE-FLAG                        PIC X(7) VALUE SPACES.
       *
-      * 01 UNIQUE-FLAG                          PIC X    VALUE "F".
-      *     88 UNIQUE                                    VALUE "T".
+       01 UNIQUE-FLAG                          PIC X    VALUE "F".
+           88 UNIQUE                                    VALUE "T".
       *
       * IBM documentation on various Enterprise COBOL v6.3 Intrinsic Functions:
       * https://www.ibm.com/docs/en/cobol-zos/6.3?topic=functions-current-date
@@ -87,34 +99,82 @@
       * Generate a seed for the RANDOM intrinsic function
            PERFORM 110-GENERATE-SEED
       *
+      * Let the operator pick the number range and question count.
+           PERFORM 120-DATA-ENTRY
+      *
       * Display this for debugging purposes then comment out:
       *     DISPLAY "Date/Time: " DATETIME
       *     DISPLAY "SEED: " SEED
       *     DISPLAY SPACES
-      *                                       ---------future feature
-      *                                       vvvvvv
-      * Populate TEST-QUESTIONS table with 20 unique, random numbers
+      * Populate TEST-QUESTIONS table with NUM-QUESTIONS unique,
+      * random numbers
            PERFORM 115-POPULATE-TEST
       *
       * Display contents of tables - FOR DEBUGGING ONLY
       *     PERFORM 120-DISPLAY-TABLES
       *
+      * Split the run between binary-to-decimal and decimal-to-binary
+      * trials, giving the binary-to-decimal half the extra question
+      * when NUM-QUESTIONS is odd.
+           COMPUTE HALF-COUNT = FUNCTION INTEGER((NUM-QUESTIONS + 1)
+                                                  / 2)
+           COMPUTE LOOP-START = HALF-COUNT + 1
+      *
       * Display each table entry in sequence & accept GUESS from user
            DISPLAY SPACES
            DISPLAY "BINARY TO DECIMAL TEST:"
            PERFORM 130-BINARY-DECIMAL-TEST
               VARYING LOOP-COUNTER FROM 1 BY 1
-              UNTIL LOOP-COUNTER IS GREATER THAN 10
+              UNTIL LOOP-COUNTER IS GREATER THAN HALF-COUNT
       *
            DISPLAY SPACES
            DISPLAY "DECIMAL TO BINARY TEST:"
            PERFORM 140-DECIMAL-BINARY-TEST
-              VARYING LOOP-COUNTER FROM 11 BY 1
-              UNTIL LOOP-COUNTER IS GREATER THAN 20
+              VARYING LOOP-COUNTER FROM LOOP-START BY 1
+              UNTIL LOOP-COUNTER IS GREATER THAN NUM-QUESTIONS
       *
       * Calculate score and display it for the user
            PERFORM 150-CALCULATE-SCORE
            STOP RUN.
+      *
+      * Lets the operator choose how wide a number range to draw from
+      * and how many questions to run this trial, per the header
+      * comments' suggested modifications.
+       120-DATA-ENTRY.
+           PERFORM 121-NUMBER-RANGE-ENTRY
+           PERFORM 122-QUESTION-COUNT-ENTRY
+           MOVE NUM-QUESTIONS TO CORRECT.
+      *
+       121-NUMBER-RANGE-ENTRY.
+           DISPLAY "Enter the highest decimal number to include in "
+                    "this run (1-31): " WITH NO ADVANCING
+           ACCEPT RANGE-MAX-IN
+           IF FUNCTION TEST-NUMVAL(RANGE-MAX-IN) IS NOT EQUAL ZERO
+              OR FUNCTION NUMVAL(RANGE-MAX-IN) IS LESS THAN 1
+              OR FUNCTION NUMVAL(RANGE-MAX-IN) IS GREATER THAN 31
+              THEN
+              DISPLAY "Enter a whole number from 1 to 31."
+              PERFORM 121-NUMBER-RANGE-ENTRY
+           ELSE
+              COMPUTE RANGE-MAX = FUNCTION NUMVAL(RANGE-MAX-IN)
+              COMPUTE MAX = RANGE-MAX + 1
+           END-IF.
+      *
+       122-QUESTION-COUNT-ENTRY.
+           DISPLAY "Enter the number of questions for this run (1-"
+                    MAX "): " WITH NO ADVANCING
+           ACCEPT NUM-QUESTIONS-IN
+           IF FUNCTION TEST-NUMVAL(NUM-QUESTIONS-IN) IS NOT EQUAL ZERO
+              OR FUNCTION NUMVAL(NUM-QUESTIONS-IN) IS LESS THAN 1
+              OR FUNCTION NUMVAL(NUM-QUESTIONS-IN) IS GREATER THAN MAX
+              THEN
+              DISPLAY "Enter a whole number from 1 up to the size of "
+                       "the number range (there aren't enough unique "
+                       "numbers otherwise)."
+              PERFORM 122-QUESTION-COUNT-ENTRY
+           ELSE
+              COMPUTE NUM-QUESTIONS = FUNCTION NUMVAL(NUM-QUESTIONS-IN)
+           END-IF.
       *
        110-GENERATE-SEED.
       *
@@ -133,7 +193,7 @@
       *
        115-POPULATE-TEST.
            PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
-              UNTIL LOOP-COUNTER IS GREATER THAN 20
+              UNTIL LOOP-COUNTER IS GREATER THAN NUM-QUESTIONS
               PERFORM 200-GENERATE-UNIQUE-RANDOM-NUM
               PERFORM 220-CONVERT-DEC2BIN
            END-PERFORM.
@@ -173,10 +233,12 @@
               THEN
                  SUBTRACT 1 FROM CORRECT
                  MOVE DECIMAL-ANSWERS(LOOP-COUNTER) TO DECIMAL-NUMBER
-                 DISPLAY TAB "  | CORRECT ANSWER: " DECIMAL-NUMBER
+                 DISPLAY TAB-SPACES "  | CORRECT ANSWER: "
+                         DECIMAL-NUMBER
               END-IF
               ELSE
-                 DISPLAY TAB "  | CORRECT ANSWER MUST BE NUMERIC."
+                 DISPLAY TAB-SPACES
+                         "  | CORRECT ANSWER MUST BE NUMERIC."
            END-IF.
       *
        140-DECIMAL-BINARY-TEST.
@@ -189,35 +251,39 @@
            IF GUESS IS NOT EQUAL TO BINARY-ANSWERS(LOOP-COUNTER)
               THEN
                  SUBTRACT 1 FROM CORRECT
-                 DISPLAY TAB "| CORRECT ANSWER: "
+                 DISPLAY TAB-SPACES "| CORRECT ANSWER: "
       -                   BINARY-ANSWERS(LOOP-COUNTER)
            END-IF.
       *
        150-CALCULATE-SCORE.
-           DIVIDE CORRECT BY 20 GIVING SCORE ROUNDED
+           DIVIDE CORRECT BY NUM-QUESTIONS GIVING SCORE ROUNDED
            MULTIPLY 100 BY SCORE
            MOVE SCORE TO SCORE-OUT
            DISPLAY SPACES
            DISPLAY "CORRECT: " CORRECT
            DISPLAY "You scored: " SCORE-OUT "%.".
       *
+      * Keeps drawing a new RANDOM-NUMBER until it hasn't already
+      * appeared earlier in DECIMAL-ANSWERS for this run.
        200-GENERATE-UNIQUE-RANDOM-NUM.
+           MOVE "F" TO UNIQUE-FLAG
+           PERFORM 201-TRY-ONE-RANDOM-NUM UNTIL UNIQUE
+           MOVE RANDOM-NUMBER TO DECIMAL-ANSWERS(LOOP-COUNTER).
+      *
+       201-TRY-ONE-RANDOM-NUM.
            PERFORM 210-GENERATE-RANDOM-NUMBER
-      *     PERFORM VARYING UNIQUE-COUNTER FROM 1 BY 1
-      *        UNTIL UNIQUE OR UNIQUE-COUNTER IS EQUAL TO LOOP-COUNTER
-      *     IF DECIMAL-ANSWERS(UNIQUE-COUNTER) IS EQUAL TO RANDOM-NUMBER
-      *      THEN
-      *        MOVE "F" TO UNIQUE-FLAG
-      *      ELSE
-      *        MOVE "T" TO UNIQUE-FLAG
-      *     END-IF
-      *     IF UNIQUE
-      *      THEN
-              MOVE RANDOM-NUMBER TO DECIMAL-ANSWERS(LOOP-COUNTER).
-      *      ELSE
-      *        PERFORM 210-GENERATE-RANDOM-NUMBER
-      *     END-IF
-      *     END-PERFORM.
+           MOVE "T" TO UNIQUE-FLAG
+           IF LOOP-COUNTER IS GREATER THAN 1 THEN
+              PERFORM 206-COMPARE-ONE-PRIOR-ANSWER
+                       VARYING UNIQUE-COUNTER FROM 1 BY 1
+                       UNTIL UNIQUE-COUNTER IS EQUAL TO LOOP-COUNTER
+           END-IF.
+      *
+       206-COMPARE-ONE-PRIOR-ANSWER.
+           IF DECIMAL-ANSWERS(UNIQUE-COUNTER) IS EQUAL TO
+              RANDOM-NUMBER THEN
+              MOVE "F" TO UNIQUE-FLAG
+           END-IF.
       *
        210-GENERATE-RANDOM-NUMBER.
       *
