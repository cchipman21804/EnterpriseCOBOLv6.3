@@ -24,24 +24,46 @@
            02 filler         pic 99.
            02 filler         pic 99.
            02 filler         pic 99.
-           02 filler         pic 99.
+           02 seconds        pic 99.
            02 hund-sec       pic 99.
            02 filler         pic x.
            02 filler         pic 99.
            02 filler         pic 99.
-
+
+      * Seconds+hundredths combined so a batch of rolls scripted
+      * back-to-back doesn't land on the same hundredth-of-a-second
+      * seed digits and come back with identical faces.
+       01 seed-num           pic 9(4).
        01 random-num-in      pic 9v99.
        01 cast               pic 9.
-
+      *
+      * Roll-N-and-tally statistics mode.
+       01 mode-in            pic x.
+       01 mode-flag          pic x   value "S".
+           88 single-roll-mode        value "S".
+           88 tally-mode              value "T".
+       01 num-rolls-in       pic x(5).
+       01 num-rolls          pic 9(5).
+       01 roll-tally-counter pic 9(5).
+       01 tally-idx          pic 9.
+       01 tally-out          pic z(6)9.
+       01 face-tally-table.
+           02 face-tally     occurs 6 times pic 9(7).
+
        PROCEDURE DIVISION.
        100-main-para.
-           perform 110-title-screen thru 130-display-die.
-
+           perform 105-mode-selection
+           if tally-mode
+              perform 140-tally-num-entry thru 160-display-tally
+           else
+              perform 110-title-screen thru 130-display-die
+           end-if.
+
        999-end-pgm.
            display spaces
            display "****** ROLL A DIE ENDS ******"
            stop run.
-
+
        110-title-screen.
            display spaces
            display "****** ROLL A DIE BEGINS ******"
@@ -50,13 +72,14 @@
            display "August 28, 2020"
            display "in Enterprise COBOL v6.3 for z/OS"
            display spaces.
-
+
        120-roll-the-die.
            move function current-date to datetime
-           compute random-num-in = function random(hund-sec)
+           compute seed-num = seconds * 100 + hund-sec
+           compute random-num-in = function random(seed-num)
            multiply 6 by random-num-in giving cast
            add 1 to cast.
-
+
        130-display-die.
            evaluate cast
               when 1
@@ -83,7 +106,7 @@
            display "#   o   #"
            display "#       #"
            display "#########".
-
+
 
        two.
            display "#########"
@@ -91,7 +114,7 @@
            display "#       #"
            display "#     o #"
            display "#########".
-
+
 
        three.
            display "#########"
@@ -99,7 +122,7 @@
            display "#   o   #"
            display "#     o #"
            display "#########".
-
+
 
        four.
            display "#########"
@@ -107,7 +130,7 @@
            display "#       #"
            display "# o   o #"
            display "#########".
-
+
 
        five.
            display "#########"
@@ -115,7 +138,7 @@
            display "#   o   #"
            display "# o   o #"
            display "#########".
-
+
 
        six.
            display "#########"
@@ -123,4 +146,59 @@
            display "# o   o #"
            display "# o   o #"
            display "#########".
-
+
+
+       105-mode-selection.
+           display spaces
+           display "Roll a single die and show its face, or roll "
+                    "many dice and tally the results? "
+                    "(S)ingle/(T)ally: " with no advancing
+           accept mode-in
+           move function upper-case(mode-in) to mode-flag
+           if not single-roll-mode and not tally-mode
+              display "Enter S or T only."
+              perform 105-mode-selection
+           end-if.
+
+       140-tally-num-entry.
+           display "Enter the number of dice to roll (1-99999): "
+                    with no advancing
+           accept num-rolls-in
+           if function test-numval(num-rolls-in) is not equal zero
+              or function numval(num-rolls-in) is less than 1
+              display "Enter a whole number of at least 1."
+              perform 140-tally-num-entry
+           else
+              compute num-rolls = function numval(num-rolls-in)
+           end-if.
+
+       150-roll-and-tally.
+           move zero to face-tally(1) face-tally(2) face-tally(3)
+                         face-tally(4) face-tally(5) face-tally(6)
+           perform 151-roll-one-die-for-tally
+                    varying roll-tally-counter from 1 by 1
+                    until roll-tally-counter > num-rolls.
+
+       160-display-tally.
+           display spaces
+           display "Tally of " num-rolls " rolls:"
+           perform 161-display-one-face-tally
+                    varying tally-idx from 1 by 1
+                    until tally-idx > 6.
+
+       151-roll-one-die-for-tally.
+           if roll-tally-counter is equal to 1
+              move function current-date to datetime
+              compute seed-num = seconds * 100 + hund-sec
+              compute random-num-in = function random(seed-num)
+           else
+              compute random-num-in = function random
+           end-if
+           multiply 6 by random-num-in giving cast
+           add 1 to cast
+           add 1 to face-tally(cast).
+
+       161-display-one-face-tally.
+           move face-tally(tally-idx) to tally-out
+           display "  Face " tally-idx ": " tally-out.
+
