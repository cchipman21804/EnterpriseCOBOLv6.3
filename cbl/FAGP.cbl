@@ -45,6 +45,44 @@
        01 INTEREST-RATE      pic Z9.99 USAGE DISPLAY.
        01 TERM-OUT           pic Z9 USAGE DISPLAY.
 
+      * Year-by-year amortization schedule fields.
+       01 amort-flag         pic x.
+           88 print-amort        value "Y".
+           88 no-amort            value "N".
+
+       01 sched-year         pic 99.
+       01 opening-balance    pic s9(9)v99 sign is leading separate.
+       01 year-interest      pic s9(9)v99 sign is leading separate.
+       01 year-payment       pic s9(9)v99 sign is leading separate.
+       01 closing-balance    pic s9(9)v99 sign is leading separate.
+
+       01 sched-year-out     pic Z9.
+       01 opening-balance-out pic $ZZZ,ZZZ,ZZ9.99.
+       01 year-interest-out  pic $ZZZ,ZZZ,ZZ9.99.
+       01 year-payment-out   pic $ZZZ,ZZZ,ZZ9.99.
+       01 closing-balance-out pic $ZZZ,ZZZ,ZZ9.99.
+
+      * Interest-rate/term sensitivity grid fields. Lets a client
+      * presentation show the annual worth for a small spread of
+      * nearby rates and terms side by side instead of one at a time.
+       01 sens-flag          pic x.
+           88 print-sens         value "Y".
+           88 no-sens             value "N".
+
+       01 base-interest-pct  pic 99v99.
+       01 sens-rate-idx      pic 9.
+       01 sens-term-idx      pic 9.
+       01 sens-rate-pct      pic s9(3)v99 sign is leading separate.
+       01 sens-rate-frac     pic 9v9999.
+       01 sens-term-yrs      pic s99 sign is leading separate.
+       01 sens-numerator     pic 9(9)v9(6).
+       01 sens-denominator   pic 9(9)v9(6).
+       01 sens-annual-worth  pic 9(9)v99.
+
+       01 sens-rate-out      pic Z9.99.
+       01 sens-term-out      pic Z9.
+       01 sens-worth-out     pic $ZZZ,ZZZ,ZZ9.99.
+
       * Constant-values.
        01 min-val            pic 9(7)v99 value 0.01.
        01 max-val            pic 9(7)v99 value 9999999.
@@ -141,6 +179,7 @@
            end-if
 
            move annual-interest to interest-rate
+           move annual-interest to base-interest-pct
            divide annual-interest by 100 giving annual-interest.
 
        term-data-entry.
@@ -206,6 +245,104 @@
            display "Interest Rate: " interest-rate "%"
            display "You can annually withdraw: " aw-out.
 
+      * Instead of just the single annual-worth figure, let a client
+      * presentation show the balance draw-down year by year.
+       amort-choice-data-entry.
+           display spaces
+           display "Print year-by-year amortization schedule? (Y/n): "
+                    with no advancing
+           accept amort-flag
+
+           move function upper-case(amort-flag) to amort-flag
+
+           if no-amort then go to sensitivity-choice-data-entry
+           end-if.
+
+       print-amort-schedule.
+           display spaces
+           display "Yr   Opening       Interest      Payment  "
+                    "     Closing"
+           move present-value to opening-balance
+           perform print-one-amort-year
+                    varying sched-year from 1 by 1
+                    until sched-year > annual-term
+           go to sensitivity-choice-data-entry.
+
+       print-one-amort-year.
+           compute year-interest rounded =
+                   opening-balance * annual-interest
+           move annual-worth to year-payment
+           compute closing-balance =
+                   opening-balance + year-interest - year-payment
+
+           move sched-year to sched-year-out
+           move opening-balance to opening-balance-out
+           move year-interest to year-interest-out
+           move year-payment to year-payment-out
+           move closing-balance to closing-balance-out
+
+           display sched-year-out "  " opening-balance-out "  "
+                    year-interest-out "  " year-payment-out "  "
+                    closing-balance-out
+
+           move closing-balance to opening-balance.
+
+      * Instead of forcing a rerun per rate/term combination, let a
+      * finance committee see the annual worth across a small spread
+      * of nearby rates (+/- 1 point) and terms (+/- 2 years) at once.
+       sensitivity-choice-data-entry.
+           display spaces
+           display "Print interest-rate/term sensitivity table? (Y/n):"
+                    with no advancing
+           accept sens-flag
+
+           move function upper-case(sens-flag) to sens-flag
+
+           if no-sens then go to end-program end-if.
+
+       print-sensitivity-table.
+           display spaces
+           display "Rate      Term   Annual Worth"
+           perform print-one-sens-row
+                    varying sens-rate-idx from 1 by 1
+                    until sens-rate-idx > 3
+                    after sens-term-idx from 1 by 1
+                    until sens-term-idx > 3
+           go to end-program.
+
+       print-one-sens-row.
+           compute sens-rate-pct = sens-rate-idx - 2
+           add base-interest-pct to sens-rate-pct
+           if sens-rate-pct < min-int then move min-int
+                    to sens-rate-pct end-if
+           if sens-rate-pct > max-int then move max-int
+                    to sens-rate-pct end-if
+
+           compute sens-term-yrs = (sens-term-idx - 2) * 2
+           add annual-term to sens-term-yrs
+           if sens-term-yrs < min-term then move min-term
+                    to sens-term-yrs end-if
+           if sens-term-yrs > max-term then move max-term
+                    to sens-term-yrs end-if
+
+           divide sens-rate-pct by 100 giving sens-rate-frac
+
+           compute sens-denominator = (1 + sens-rate-frac) **
+                                   sens-term-yrs - 1
+
+           compute sens-numerator = sens-rate-frac *
+                                 (1 + sens-rate-frac) ** sens-term-yrs
+
+           compute sens-annual-worth = present-value *
+                                   (sens-numerator / sens-denominator)
+
+           move sens-rate-pct to sens-rate-out
+           move sens-term-yrs to sens-term-out
+           move sens-annual-worth to sens-worth-out
+
+           display sens-rate-out "%   " sens-term-out "     "
+                    sens-worth-out.
+
        end-program.
            display spaces
            display "***** ANNUAL WORTH CALCULATOR UTILITY ENDS *****"
