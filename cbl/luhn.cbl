@@ -1,48 +1,107 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    LUHN.
        AUTHOR.        CHIPMAN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PCI spot-checks pull a whole batch of settlement-extract card
+      * numbers rather than a single compiled-in literal.
+           SELECT CARD-FILE ASSIGN TO CARDFILE
+           ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  CARD-FILE-REC.
+           05  CARD-NUM-IN                     PIC X(19).
+           05  FILLER                          PIC X(61).
+      *
        WORKING-STORAGE SECTION.
       *
-       01 CC-NUM                              PIC X(16)
-                                               VALUE "8830723086640477".
+       01 CC-NUM                              PIC X(19).
       *
-       01 TEST-NUM                            PIC X(16).
+       01 TEST-NUM                            PIC X(19).
        01 DIGIT                               PIC X.
+       01 CARD-LEN                            PIC 99.
+       01 ODD-COUNT                           PIC 99.
+       01 EVEN-COUNT                          PIC 99.
        01 DIGIT-TABLES.
-           02 ODD-DIGIT   OCCURS 8 TIMES      PIC 9.
-           02 EVEN-DIGIT  OCCURS 8 TIMES      PIC 9.
-           02 DBL-DIGIT   OCCURS 8 TIMES      PIC 99.
+           02 ODD-DIGIT   OCCURS 1 TO 10 TIMES
+                          DEPENDING ON ODD-COUNT    PIC 9.
+           02 EVEN-DIGIT  OCCURS 1 TO 10 TIMES
+                          DEPENDING ON EVEN-COUNT   PIC 9.
+           02 DBL-DIGIT   OCCURS 1 TO 10 TIMES
+                          DEPENDING ON EVEN-COUNT   PIC 99.
        01 DIGIT-INDICES.
-           02 ODD-IDX                         PIC 9.
-           02 EVEN-IDX                        PIC 9.
+           02 ODD-IDX                         PIC 99.
+           02 EVEN-IDX                        PIC 99.
        01 DIGIT-COUNTER                       PIC 99.
        01 CHECK-DIGIT                         PIC 9.
        01 CHECKSUM                            PIC 9999  VALUE ZERO.
        01 PASS-FAIL                           PIC 9.
            88 PASS                            VALUE ZERO.
+      *
+       01 EOF-FLAG                            PIC X     VALUE "N".
+           88 EOF                             VALUE "Y".
+      *
+       01 MIN-CARD-LEN                        PIC 99    VALUE 15.
+       01 MAX-CARD-LEN                        PIC 99    VALUE 19.
+       01 BAD-LENGTH-MSG                      PIC X(31)
+                       VALUE "must be 15-19 digits, SKIPPED".
       *
        PROCEDURE DIVISION.
        100-MAIN.
+           OPEN INPUT CARD-FILE
+           PERFORM 150-READ-CARD
+           PERFORM 160-PROCESS-CARD UNTIL EOF
+           CLOSE CARD-FILE
+           STOP RUN.
       *
-      * EXTRACT CHECK-DIGIT FROM CREDIT CARD NUMBER
-           MOVE CC-NUM (16:1) TO CHECK-DIGIT.
+       150-READ-CARD.
+           READ CARD-FILE
+              AT END
+                 MOVE "Y" TO EOF-FLAG
+              NOT AT END
+                 CONTINUE
+           END-READ.
       *
-      * REVERSE CREDIT CARD NUMBER & FEED IT INTO THE LUHN ALGORITHM
-           MOVE FUNCTION REVERSE(CC-NUM) TO TEST-NUM
-           PERFORM 200-LUHN
-           PERFORM 300-SHOW-RESULTS
-           STOP RUN.
+       160-PROCESS-CARD.
+           COMPUTE CARD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(CARD-NUM-IN))
+           MOVE FUNCTION TRIM(CARD-NUM-IN) TO CC-NUM
+      *
+           IF CARD-LEN = 0 THEN
+              DISPLAY "CC-NUM: (blank record) -- " BAD-LENGTH-MSG
+           ELSE IF CARD-LEN < MIN-CARD-LEN
+                OR CARD-LEN > MAX-CARD-LEN THEN
+              DISPLAY "CC-NUM: " CC-NUM(1:CARD-LEN) " -- "
+                       BAD-LENGTH-MSG
+           ELSE
+              PERFORM 200-LUHN
+              PERFORM 300-SHOW-RESULTS
+           END-IF
+           END-IF
+      *
+           PERFORM 150-READ-CARD.
       *
        200-LUHN.
+           MOVE ZERO TO CHECKSUM
+           DIVIDE CARD-LEN BY 2 GIVING EVEN-COUNT
+           COMPUTE ODD-COUNT = CARD-LEN - EVEN-COUNT
+      *
+      * EXTRACT CHECK-DIGIT FROM CREDIT CARD NUMBER
+           MOVE CC-NUM(CARD-LEN:1) TO CHECK-DIGIT
+      *
+      * REVERSE CREDIT CARD NUMBER & FEED IT INTO THE LUHN ALGORITHM
+           MOVE FUNCTION REVERSE(CC-NUM(1:CARD-LEN)) TO TEST-NUM
       *
            MOVE 1 TO ODD-IDX
            MOVE 1 TO EVEN-IDX
       *
       * EXTRACT ODD AND EVEN DIGITS
            PERFORM VARYING DIGIT-COUNTER FROM 1 BY 1
-                   UNTIL DIGIT-COUNTER IS GREATER THAN 16
+                   UNTIL DIGIT-COUNTER IS GREATER THAN CARD-LEN
               IF FUNCTION MOD(DIGIT-COUNTER 2) IS EQUAL TO ZERO THEN
                  MOVE TEST-NUM(DIGIT-COUNTER:1)
                     TO EVEN-DIGIT(EVEN-IDX)
@@ -57,7 +116,7 @@
       *
       * DOUBLE THE EVEN-DIGITS & EXTRACT THE SUM OF THE DOUBLE'S DIGITS
            PERFORM VARYING EVEN-IDX FROM 1 BY 1
-                    UNTIL EVEN-IDX IS GREATER THAN 8
+                    UNTIL EVEN-IDX IS GREATER THAN EVEN-COUNT
               MULTIPLY EVEN-DIGIT(EVEN-IDX) BY 2
                  GIVING DBL-DIGIT(EVEN-IDX)
               IF DBL-DIGIT(EVEN-IDX) IS GREATER THAN 9 THEN
@@ -69,31 +128,9 @@
            COMPUTE PASS-FAIL = FUNCTION MOD(CHECKSUM 10).
       *
        300-SHOW-RESULTS.
-           DISPLAY "CC-NUM: " CC-NUM WITH NO ADVANCING
-           DISPLAY SPACES
-      *     DISPLAY "ODD-DIGITS:"
-      *     PERFORM VARYING DIGIT-COUNTER FROM 1 BY 1
-      *              UNTIL DIGIT-COUNTER IS GREATER THAN 8
-      *        DISPLAY DIGIT-COUNTER ": " ODD-DIGIT(DIGIT-COUNTER)
-      *     END-PERFORM
-      *     DISPLAY SPACES
-      *     DISPLAY "EVEN-DIGITS:"
-      *     PERFORM VARYING DIGIT-COUNTER FROM 1 BY 1
-      *              UNTIL DIGIT-COUNTER IS GREATER THAN 8
-      *        DISPLAY DIGIT-COUNTER ": " EVEN-DIGIT(DIGIT-COUNTER)
-      *     END-PERFORM
-      *     DISPLAY SPACES
-      *     DISPLAY "DOUBLE-DIGITS SUMS:"
-      *     PERFORM VARYING DIGIT-COUNTER FROM 1 BY 1
-      *              UNTIL DIGIT-COUNTER IS GREATER THAN 8
-      *        DISPLAY DIGIT-COUNTER ": " DBL-DIGIT(DIGIT-COUNTER)
-      *     END-PERFORM
-      *     DISPLAY SPACES
-      *     DISPLAY "CHECK-DIGIT: " CHECK-DIGIT
-      *     DISPLAY "CHECKSUM: " CHECKSUM
-      *     DISPLAY "RESULT: " PASS-FAIL
+           DISPLAY "CC-NUM: " CC-NUM(1:CARD-LEN) WITH NO ADVANCING
            IF PASS THEN
-              DISPLAY " VALID"
+              DISPLAY " PASS"
            ELSE
               DISPLAY " INVALID"
            END-IF.
