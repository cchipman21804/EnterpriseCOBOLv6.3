@@ -152,12 +152,26 @@
        01 Y-LOC-1                                 PIC 99.
        01 X-LOC-2                                 PIC 99.
        01 Y-LOC-2                                 PIC 99.
+      *
+      * Game-night scoring: moves taken, matches found, and elapsed
+      * time from the start of the game to the end.
+       01 MOVE-COUNT                              PIC 999   VALUE ZERO.
+       01 MATCH-COUNT                             PIC 999   VALUE ZERO.
+       01 GAME-START-HH                           PIC 99.
+       01 GAME-START-MM                           PIC 99.
+       01 GAME-START-SS                           PIC 99.
+       01 ELAPSED-SECONDS                         PIC S9(5).
+       01 ELAPSED-MINUTES                         PIC 999.
+       01 ELAPSED-SECS-REMAINDER                  PIC 99.
       *
        PROCEDURE DIVISION.
        MAIN.
       *    PERFORM 100-OPEN-FILES
            PERFORM 105-INITIALIZE
            PERFORM 110-GENERATE-SEEDS
+           MOVE HH OF DATETIME TO GAME-START-HH
+           MOVE MM OF DATETIME TO GAME-START-MM
+           MOVE SS OF DATETIME TO GAME-START-SS
       *
       * Populate the 2-D table CARD-TABLE with the randomly generated
       * symbols. Place the symbols in two random locations WHICH ARE
@@ -174,10 +188,12 @@
       * Display result only if location coordinates are valid
            EVALUATE INPUT-VALIDITY
            WHEN "Y"
+              ADD 1 TO MOVE-COUNT
               IF
                  C IN BLANK-TABLE(Y-LOC-1, X-LOC-1) IS EQUAL TO
                  C IN BLANK-TABLE(Y-LOC-2, X-LOC-2) THEN
                     DISPLAY "You found a match!"
+                    ADD 1 TO MATCH-COUNT
                     SUBTRACT 2 FROM BLANK-SPACES-COUNTER
               ELSE
       * Conceal these locations again
@@ -202,6 +218,7 @@
       *    CLOSE SYMBOL-TABLE-REPORT
       *    CLOSE POPULATED-CARD-TABLE
            END-PERFORM
+           PERFORM 160-DISPLAY-SCORE
            STOP RUN.
       *
       *100-OPEN-FILES.
@@ -529,6 +546,30 @@
            END-PERFORM
            DISPLAY "  +" LINE-HEADER "+"
            DISPLAY SPACES.
+      *
+       160-DISPLAY-SCORE.
+           MOVE FUNCTION CURRENT-DATE TO DATETIME
+           COMPUTE ELAPSED-SECONDS =
+              (HH OF DATETIME * 3600 + MM OF DATETIME * 60 +
+               SS OF DATETIME) -
+              (GAME-START-HH * 3600 + GAME-START-MM * 60 +
+               GAME-START-SS)
+
+      * A session that spans midnight yields a negative difference --
+      * add back a full day of seconds so the elapsed time displayed
+      * is still correct.
+           IF ELAPSED-SECONDS IS NEGATIVE
+              ADD 86400 TO ELAPSED-SECONDS
+           END-IF
+
+           DIVIDE ELAPSED-SECONDS BY 60 GIVING ELAPSED-MINUTES
+              REMAINDER ELAPSED-SECS-REMAINDER
+           DISPLAY SPACES
+           DISPLAY "FINAL SCORE"
+           DISPLAY "  Moves taken  : " MOVE-COUNT
+           DISPLAY "  Matches found: " MATCH-COUNT
+           DISPLAY "  Elapsed time : " ELAPSED-MINUTES "m "
+                    ELAPSED-SECS-REMAINDER "s".
       *
       * 130-LOG-CARD-TABLE.
       *
