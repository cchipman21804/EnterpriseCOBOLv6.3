@@ -25,6 +25,12 @@
            02 filler         pic 99.
            02 filler         pic 99.
 
+      * Lets a trainer pin the seed to a known value so the same
+      * "random" flip can be reproduced for a walkthrough, instead of
+      * always taking whatever the clock happens to read.
+       01 seed-in            pic x(8) value spaces.
+       01 seed-override      pic 9(8).
+
        procedure division.
        title-screen.
            display spaces
@@ -42,9 +48,27 @@
       *             with no advancing
       *    display " used as a seed for the RANDOM function."
 
+       seed-data-entry.
+           display "Enter a seed to reproduce a result, or press "
+                    with no advancing
+           display "Enter to use the clock: " with no advancing
+           accept seed-in
+
+           if seed-in is not equal to spaces
+              if function test-numval(seed-in) is not equal zero then
+                 display "Seed is NOT numeric."
+                 go to seed-data-entry
+              end-if
+           end-if.
+
        flip-the-coin.
            move function current-date to datetime
-           compute random-num-in = function random(hund-sec)
+           if seed-in is equal to spaces
+              compute random-num-in = function random(hund-sec)
+           else
+              compute seed-override = function numval(seed-in)
+              compute random-num-in = function random(seed-override)
+           end-if
       *    move random-num-in to random-num-out
            multiply 10 by random-num-in
            compute random-int = function integer(random-num-in)
