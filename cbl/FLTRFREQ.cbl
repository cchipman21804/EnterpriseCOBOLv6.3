@@ -36,22 +36,32 @@
        file-control.
             select freq-in-file         assign to FREQLIST
             organization is sequential.
-
+
             select freq-filtered-file   assign to FILTERED
             organization is sequential.
-
+
+            select search-string-file   assign to SRCHLIST
+            organization is sequential.
+
        data division.
        file section.
        fd freq-in-file recording mode f.
-
+
        01 freq-in                  pic x(80).
-
+
        fd freq-filtered-file recording mode f.
-
+
        01 freq-filtered            pic x(81).
-
+
+      * One licensee/city search string per record, so a multi-town
+      * filing can check five or six towns in a single pass instead
+      * of recompiling and rerunning once per town.
+       fd search-string-file recording mode f.
+
+       01 search-string-in         pic x(15).
+
        working-storage section.
-
+
       * Holds contents of the current datetime function
        01 datetime.
            02 year                 pic 9(4).
@@ -64,7 +74,7 @@
            02 plsormns             pic x.
            02 tzh                  pic 99.
            02 tzm                  pic 99.
-
+
       * Contents are extracted (MOVEd) from datetime for the
       * report header
        01 todays-date.
@@ -92,16 +102,16 @@
            02 tdys-date-out        pic x(10).
            02 filler               pic x(2) value " @".
            02 rpt-time-out         pic x(5).
-
+
        01 report-header-lines.
            02 rpt-hdr-ln1          pic x(80).
-
+
            02 rpt-hdr-ln2.
               03 filler            pic x(40)
               value "****************************************".
               03 filler            pic x(40)
               value "****************************************".
-
+
            02 rpt-hdr-ln3.
               03 filler            pic x(11) value spaces.
               03 filler            pic x(8) value "Licensee".
@@ -116,11 +126,11 @@
               03 filler            pic x(1) value spaces.
               03 filler            pic x(9) value "CallSign".
               03 filler            pic x(2) value spaces.
-
+
        01 filler redefines report-header-lines.
            02 rpt-hdr-ln occurs 3 times
                                    pic x(80).
-
+
        01 ws-freq-in-record.
            02 ws-freq-in-licensee  pic x(31).
            02 ws-freq-in-frequency pic x(12).
@@ -132,13 +142,22 @@
       * Keeps track of header lines & inspected records
        01 counter                  pic 9.
        01 total                    pic 9(4) value zero.
-
-       01 search-strings.
-           02 search-string-1      pic x(15) value "   salisbury   ".
-      *     02 search-string-2      pic x(15) value "   seaford     ".
-
+
+      * Search strings are now loaded from SRCHLIST at 106-load-search
+      * -strings time instead of being hard-coded VALUE clauses, since
+      * table elements can't each hold a different literal.
+       01 search-strings-table.
+           02 search-string-entry occurs 10 times pic x(15).
+
+       01 search-string-count      pic 99 value zero.
+       01 search-string-idx        pic 99.
+       01 any-string-matched       pic 9(4) value zero.
+
+       01 ss-eof-flag               pic x.
+           88 ss-eof                       value "Y".
+
        01 inspected-record         pic x(15).
-
+
        01 ws-fltr-out-record.
            02 fltr-out-licensee    pic x(31).
            02 fltr-out-frequency   pic x(12).
@@ -147,13 +166,31 @@
            02 fltr-out-state       pic x(6).
            02 fltr-out-callsign    pic x(8).
            02 filler               pic x(4) value spaces.
-
+
        01 end-of-file-flag         pic x.
            88 EOF                  value "Y".
-
+
+      * Match counts broken out by state and by service (SVC) code,
+      * for FCC coordination summaries.
+       01 state-tally-table.
+           02 state-tally-entry occurs 60 times.
+              03 state-tally-code    pic x(6).
+              03 state-tally-count   pic 9(4) value zero.
+       01 state-tally-used         pic 99 value zero.
+
+       01 service-tally-table.
+           02 service-tally-entry occurs 30 times.
+              03 service-tally-code  pic x(4).
+              03 service-tally-count pic 9(4) value zero.
+       01 service-tally-used       pic 99 value zero.
+
+       01 tally-idx                pic 99.
+       01 tally-found               pic 9 value zero.
+
        procedure division.
        100-primary.
            perform 105-open-files
+           perform 106-load-search-strings
            perform 110-obtain-current-date
            perform 115-write-report-headers
                     varying counter from 2 by 1
@@ -163,14 +200,34 @@
            perform 190-close-files.
       *
        9999-end-program.
-           display total " records written containing "
-           "'" search-string-1 "'"
+           display total " records written matching the search list"
            stop run.
       *
        105-open-files.
            open input freq-in-file
            open output freq-filtered-file.
-
+
+      * Load the licensee/city search strings from SRCHLIST so this
+      * run can check several towns in one pass over FREQLIST.
+       106-load-search-strings.
+           open input search-string-file
+           perform 107-read-one-search-string until ss-eof
+           close search-string-file.
+
+       107-read-one-search-string.
+           read search-string-file
+                at end move "Y" to ss-eof-flag
+                not at end
+                   if search-string-count < 10
+                      add 1 to search-string-count
+                      move function lower-case(search-string-in) to
+                               search-string-entry(search-string-count)
+                   else
+                      display "SRCHLIST search-string table full "
+                              "(10 max) - " search-string-in " ignored"
+                   end-if
+           end-read.
+
        110-obtain-current-date.
       *
       * Obtain today's date for report header
@@ -186,44 +243,45 @@
            move first-report-line to rpt-hdr-ln(1)
            move rpt-hdr-ln(1) to freq-filtered
            write freq-filtered.
-
+
        115-write-report-headers.
            move rpt-hdr-ln(counter) to freq-filtered
            write freq-filtered after advancing 1 line.
-
+
        120-extract-fields-from-record.
       *
       * Read file
            read freq-in-file
               at end move "Y" to end-of-file-flag
            end-read
-
+
            move freq-in to ws-freq-in-record
       *     display ws-freq-in-record
            perform 121-search-for-strings.
-
+
        121-search-for-strings.
       *
-      *   b.Select only the records that have mention of the words
-      *     stored in search-string-1 (ignoring case)
-           move zero to counter
+      *   b.Select only the records that have mention of any of the
+      *     words stored in search-strings-table (ignoring case)
+           move zero to any-string-matched
            move function lower-case(ws-freq-in-city) to
                                                      inspected-record
+           perform 122-check-one-search-string
+                    varying search-string-idx from 1 by 1
+                    until search-string-idx > search-string-count
+
+           if any-string-matched is greater than zero then
+              perform 130-create-output-record thru 140-write-record
+           end-if.
+
+       122-check-one-search-string.
+           move zero to counter
            inspect inspected-record tallying counter for all
-                    search-string-1.
-
+                    search-string-entry(search-string-idx)
            if counter is greater than zero then
-              perform 130-create-output-record thru 140-write-record
+              add 1 to any-string-matched
            end-if.
-
-      *     move zero to counter
-      *     inspect inspected-title tallying counter for all
-      *              search-string-2
-
-      *     if counter is greater than zero then
-      *        perform 130-create-output-record thru 140-write-record
-      *     end-if.
-
+
        130-create-output-record.
            move ws-freq-in-licensee   to fltr-out-licensee
            move ws-freq-in-frequency  to fltr-out-frequency
@@ -231,16 +289,93 @@
            move ws-freq-in-service    to fltr-out-service
            move ws-freq-in-state      to fltr-out-state
            move ws-freq-in-callsign   to fltr-out-callsign.
-
+
        140-write-record.
            move ws-fltr-out-record to freq-filtered
            add 1 to total
-           write freq-filtered after advancing 1 line.
-
+           write freq-filtered after advancing 1 line
+           perform 145-tally-state-and-service.
+
+      * Keeps a running per-state and per-service match count for the
+      * breakout printed at 190-close-files time.
+       145-tally-state-and-service.
+           perform 146-tally-state
+           perform 147-tally-service.
+
+       146-tally-state.
+           move zero to tally-found
+           perform 148-find-state-entry
+                    varying tally-idx from 1 by 1
+                    until tally-idx > state-tally-used
+                          or tally-found > zero
+
+           if tally-found = zero then
+              if state-tally-used < 60
+                 add 1 to state-tally-used
+                 move ws-freq-in-state to
+                          state-tally-code(state-tally-used)
+                 move 1 to state-tally-count(state-tally-used)
+              else
+                 display "State tally table full (60 max) - "
+                         ws-freq-in-state " not counted"
+              end-if
+           end-if.
+
+       148-find-state-entry.
+           if ws-freq-in-state = state-tally-code(tally-idx) then
+              add 1 to state-tally-count(tally-idx)
+              move 1 to tally-found
+           end-if.
+
+       147-tally-service.
+           move zero to tally-found
+           perform 149-find-service-entry
+                    varying tally-idx from 1 by 1
+                    until tally-idx > service-tally-used
+                          or tally-found > zero
+
+           if tally-found = zero then
+              if service-tally-used < 30
+                 add 1 to service-tally-used
+                 move ws-freq-in-service to
+                          service-tally-code(service-tally-used)
+                 move 1 to service-tally-count(service-tally-used)
+              else
+                 display "Service tally table full (30 max) - "
+                         ws-freq-in-service " not counted"
+              end-if
+           end-if.
+
+       149-find-service-entry.
+           if ws-freq-in-service = service-tally-code(tally-idx) then
+              add 1 to service-tally-count(tally-idx)
+              move 1 to tally-found
+           end-if.
+
        190-close-files.
            close freq-in-file
-           close freq-filtered-file.
-
+           close freq-filtered-file
+
+           display spaces
+           display "MATCHES BY STATE:"
+           perform 195-display-state-breakout
+                    varying tally-idx from 1 by 1
+                    until tally-idx > state-tally-used
+
+           display spaces
+           display "MATCHES BY SERVICE (SVC):"
+           perform 196-display-service-breakout
+                    varying tally-idx from 1 by 1
+                    until tally-idx > service-tally-used.
+
+       195-display-state-breakout.
+           display "  " state-tally-code(tally-idx) ": "
+                    state-tally-count(tally-idx).
+
+       196-display-service-breakout.
+           display "  " service-tally-code(tally-idx) ": "
+                    service-tally-count(tally-idx).
+
       *
       *
       *
