@@ -11,6 +11,14 @@
            SELECT PRT-LINE ASSIGN TO PRTLINE
            ORGANIZATION IS SEQUENTIAL.
 
+           SELECT TOP-PARM ASSIGN TO TOPPARM
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS TOP-PARM-STATUS.
+
+           SELECT TOP-HIST ASSIGN TO TOPHIST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS TOP-HIST-STATUS.
+
       * TOPACCTJ
       * //TOPACCTS  JOB 1,NOTIFY=&SYSUID
       * //***************************************************/
@@ -24,6 +32,8 @@
       * //STEPLIB   DD DSN=&SYSUID..LOAD,DISP=SHR
       * //CUSTOMER  DD DSN=MTM2020.PUBLIC.INPUT(CUSTRECS),DISP=SHR
       * //PRTLINE   DD DSN=&SYSUID..OUTPUT(TOPACCTS),DISP=SHR
+      * //TOPPARM   DD DSN=&SYSUID..CONTROL(TOPPARM),DISP=SHR
+      * //TOPHIST   DD DSN=&SYSUID..OUTPUT(TOPHIST),DISP=MOD
       * //SYSOUT    DD SYSOUT=*,OUTLIM=15000
       * //CEEDUMP   DD DUMMY
       * //SYSUDUMP  DD DUMMY
@@ -45,10 +55,22 @@
        FD  PRT-LINE RECORDING MODE F.
        01  PRT-REC             PIC X(80).
 
+      * Small control record letting the account review committee set
+      * the review cutoff without a recompile.
+       FD  TOP-PARM RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  TOP-PARM-REC.
+           05  TOP-AMOUNT-IN   PIC 9(7).
+           05  FILLER          PIC X(73).
+
+      * Running history of past runs, appended to each time this
+      * program is run.
+       FD  TOP-HIST RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  TOP-HIST-REC        PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-PRT-REC.
            05  CUST-NAME-OUT   PIC X(33) VALUE SPACES.
-           05  COLUMNS         PIC X(34) VALUE SPACES.
+           05  MID-COLUMNS     PIC X(34) VALUE SPACES.
            05  AMOUNT-OUT      PIC $Z,ZZZ,ZZ9.99.
 
        01  CUST-AMOUNT-FILTER.
@@ -68,6 +90,18 @@
        01  AMOUNT              PIC 9(7)V99.
        01  TOP-AMOUNT          PIC 9(7)  VALUE 8500000.
 
+      * One line appended per run to TOP-HIST, showing the review
+      * cutoff and how many accounts crossed it that run.
+       01  WS-HIST-REC.
+           05  HIST-DATE-OUT       PIC X(10).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE "TOP-AMOUNT: $".
+           05  HIST-TOP-AMOUNT-OUT PIC $Z,ZZZ,ZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(11) VALUE "ACCOUNTS: ".
+           05  HIST-COUNT-OUT      PIC ZZZ9.
+           05  FILLER              PIC X(23) VALUE SPACES.
+
       * Holds contents of the current datetime function
        01 datetime.
            02 year                 pic 9(4).
@@ -155,6 +189,12 @@
        01 EOF-FLAG                 PIC X VALUE 'N'.
           88  EOF                        VALUE 'Y'.
 
+       01 TOP-PARM-STATUS          PIC XX  VALUE "00".
+          88 TOP-PARM-OK                   VALUE "00".
+
+       01 TOP-HIST-STATUS          PIC XX  VALUE "00".
+          88 TOP-HIST-OK                   VALUE "00".
+
       *
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
@@ -164,6 +204,7 @@
       *
        100-PRIMARY.
            PERFORM 105-OPEN-FILES
+           PERFORM 107-READ-TOP-AMOUNT
            PERFORM 110-OBTAIN-CURRENT-DATE
 
            PERFORM 115-WRITE-REPORT-HEADERS
@@ -176,12 +217,40 @@
                    VARYING COUNTER FROM 3 BY 1
                    UNTIL COUNTER IS EQUAL TO 5
 
+           PERFORM 125-WRITE-HISTORY-RECORD
+
            PERFORM 130-CLOSE-FILES
            STOP RUN.
 
        105-OPEN-FILES.
            OPEN INPUT CUST-REC
-           OPEN OUTPUT PRT-LINE.
+           OPEN OUTPUT PRT-LINE
+
+      * TOPHIST may not exist yet at a shop running this program for
+      * the first time; OPEN EXTEND on a dataset that isn't there
+      * fails rather than creating it, so fall back to OPEN OUTPUT to
+      * bootstrap it.
+           OPEN EXTEND TOP-HIST
+           IF NOT TOP-HIST-OK
+              OPEN OUTPUT TOP-HIST
+           END-IF.
+
+      * Let the account review committee set the review cutoff at
+      * runtime through a small control record instead of asking for
+      * a recompile of the TOP-AMOUNT literal. TOPPARM is optional, so
+      * a missing dataset just leaves TOP-AMOUNT at its compiled-in
+      * default instead of aborting the run.
+       107-READ-TOP-AMOUNT.
+           OPEN INPUT TOP-PARM
+           IF TOP-PARM-OK
+              READ TOP-PARM
+                   AT END
+                   CONTINUE
+                   NOT AT END
+                   MOVE TOP-AMOUNT-IN TO TOP-AMOUNT
+              END-READ
+              CLOSE TOP-PARM
+           END-IF.
 
        110-OBTAIN-CURRENT-DATE.
            MOVE FUNCTION CURRENT-DATE TO datetime
@@ -216,12 +285,22 @@
       *        display " | I FOUND ONE!!!"
               add 1 to top-cust-count
               move cust-name-in to cust-name-out
-              move spaces to columns
+              move spaces to mid-columns
               move amount to amount-out
               move ws-prt-rec to prt-rec
               write prt-rec
            end-if.
 
+      * Appends a one-line run summary to TOP-HIST so the trend in
+      * top-account counts can be charted month over month.
+       125-WRITE-HISTORY-RECORD.
+           MOVE DATE-OUT TO HIST-DATE-OUT
+           MOVE TOP-AMOUNT TO HIST-TOP-AMOUNT-OUT
+           MOVE TOP-CUST-COUNT TO HIST-COUNT-OUT
+           MOVE WS-HIST-REC TO TOP-HIST-REC
+           WRITE TOP-HIST-REC.
+
        130-CLOSE-FILES.
            CLOSE CUST-REC
-           CLOSE PRT-LINE.
+           CLOSE PRT-LINE
+           CLOSE TOP-HIST.
