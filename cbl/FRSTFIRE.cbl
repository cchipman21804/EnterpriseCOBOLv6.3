@@ -75,6 +75,12 @@
                                                SIGN IS LEADING SEPARATE.
        01 neighbor-counter                          PIC 9   VALUE ZERO.
       *
+      * Per-generation burn statistics
+       01 tree-count                                PIC 9(4) VALUE ZERO.
+       01 empty-count                               PIC 9(4) VALUE ZERO.
+       01 burning-count                             PIC 9(4) VALUE ZERO.
+       01 burned-total                              PIC 9(6) VALUE ZERO.
+      *
       * Change to PIC X for STRING?
       * 01 datetime.
       *     02 yyyy      pic 9(4).
@@ -161,7 +167,36 @@
            PERFORM VARYING row-counter FROM 1 BY 1
               UNTIL row-counter IS GREATER THAN max-rows
               DISPLAY pg-row(row-counter)
-           END-PERFORM.
+           END-PERFORM
+           PERFORM 121-COUNT-CELLS
+           PERFORM 122-DISP-CELL-COUNTS.
+      *
+       121-COUNT-CELLS.
+           MOVE ZERO TO tree-count
+           MOVE ZERO TO empty-count
+           MOVE ZERO TO burning-count
+           PERFORM VARYING row-counter FROM 1 BY 1
+              UNTIL row-counter IS GREATER THAN max-rows
+              PERFORM 123-COUNT-ROW-CELLS
+                 VARYING column-counter FROM 1 BY 1
+                 UNTIL column-counter IS GREATER THAN max-columns
+           END-PERFORM
+           ADD burning-count TO burned-total.
+      *
+       122-DISP-CELL-COUNTS.
+           DISPLAY "  Trees: " tree-count "  Burning: " burning-count
+                    "  Empty: " empty-count "  Cumulative burned: "
+                    burned-total.
+      *
+       123-COUNT-ROW-CELLS.
+           EVALUATE pg-column(row-counter, column-counter)
+              WHEN tree
+                 ADD 1 TO tree-count
+              WHEN burning
+                 ADD 1 TO burning-count
+              WHEN empty
+                 ADD 1 TO empty-count
+           END-EVALUATE.
       *
        130-EVOLVE-NG.
       *
