@@ -1,7 +1,7 @@
        identification division.
        program-id.    commbldg.
        author.        Chipman.
-
+
       ******************************************************************
       *                                                                *
       *                Commercial Building Simulator                   *
@@ -144,7 +144,7 @@
       * equation.
       *
       ******************************************************************
-
+
        environment division.
        input-output section.
        file-control.
@@ -161,23 +161,39 @@
        file section.
        fd  hourly-condx-file recording mode f.
       *
-      * This is a VERY small subset of TMY3 dataset fields
-      * Time (HH:MM),Dry-bulb (C),RHum (%)
+      * Full TMY3 hourly data record (v1.03), activated from the
+      * subset that used to carry only Time, Dry-bulb and RHum.
+      * Field order and widths follow the NREL TMY3 CSV layout:
+      * Date,Time,ETR,ETRN,GHI,GHI src,GHI unc,DNI,DNI src,DNI unc,
+      * DHI,DHI src,DHI unc,<illuminance/zenith fields>,TotCld,
+      * TotCld src,TotCld unc,OpqCld,OpqCld src,OpqCld unc,Dry-bulb,
+      * Dry-bulb src,Dry-bulb unc,Dew-point,...,RHum,RHum src,
+      * RHum unc,Pressure,Pressure src,Pressure unc,Wdir,Wdir src,
+      * Wdir unc,Wspd,Wspd src,Wspd unc,...
        01  tmy3-record-in.
            02 tmy3-date-in                     pic x(10).
            02 filler                           pic x.
            02 tmy3-time-in                     pic x(5).
            02 filler                           pic x.
+           02 tmy3-GHI-in                      pic x(4).
+           02 filler                           pic x.
+           02 tmy3-DNI-in                      pic x(4).
+           02 filler                           pic x.
+           02 tmy3-DHI-in                      pic x(4).
+           02 filler                           pic x.
+      * illuminance, zenith luminance and dew-point fields are not
+      * yet used by this simulator - carried as filler until needed.
+           02 filler                           pic x(14).
+           02 tmy3-cloud-type-in                pic x(3).
+           02 filler                           pic x.
            02 tmy3-DBTemp-degC-in              pic x(5).
            02 filler                           pic x.
            02 tmy3-RHum-pct-in                 pic xxx.
-           02 filler                           pic x(54).
-      *
-      *fd tmy3-hourly-condx-file recording mode v
-      *    record varying from 90 to 623.
-      *
-      * This will accept a full TMY3 data record
-      * 01  tmy3-record-in                     pic x(623).
+           02 filler                           pic x.
+           02 tmy3-pressure-in                 pic x(4).
+           02 filler                           pic x.
+           02 tmy3-windspeed-in                pic x(3).
+           02 filler                           pic x(15).
       *
       * A specific humidity file containing the 100% relative humidity
       * moisture content of the air (in gr/LB) at various temperatures
@@ -185,14 +201,14 @@
        fd  specific-humidity-file recording mode f.
        01  psychrometric-chart.
            02 specific-humidity-record         pic x(80).
-
+
        working-storage section.
-
+
        01  software-version-release            pic x(8)
                                                value "(v01.02)".
        01  last-rec                            pic x.
            88 EOF                              value "Y".
-
+
        01  tmy3-record.
            02 tmy3-date.
               03 tmy3-month                    pic xx.
@@ -207,6 +223,13 @@
            02 tmy3-DBTemp-degC                 pic s99v9
                                                sign is leading separate.
            02 tmy3-RHum-pct                    pic 999.
+           02 tmy3-GHI                         pic 9(4).
+           02 tmy3-DNI                         pic 9(4).
+           02 tmy3-DHI                         pic 9(4).
+           02 tmy3-cloud-type                  pic s99
+                                               sign is leading separate.
+           02 tmy3-pressure                    pic 9(4).
+           02 tmy3-windspeed                   pic 9v9.
       *
       ******************************************************************
       *
@@ -328,13 +351,18 @@
       * decimal places smaller than units will not be needed
        01  outside-air-rh                      pic 999v99.
        01  outside-air-humidity-ratio          pic 999v99.
-
+
       ******************* SPECIFIC HUMIDITY TABLE **********************
       *
       * Relative humidity input is used to calculate specific humidity
       * in gr/LB using the values in this table.
       * This is a specific humidity table of 100% relative humidity at
-      * various temperatures ranging from 30F to 87F (58 data points).
+      * various temperatures. HUMRATIO originally shipped only 58 data
+      * points, covering 30F to 87F, but our design range runs colder
+      * and hotter than that (20F to 115F), so the table was widened to
+      * 20F through 140F. HUMRATIO is now shared with ENTHALPY, whose
+      * accepted input range runs down to 0F, so the table below holds
+      * 0F through 140F (141 entries) to cover both programs' ranges.
       * The specific humidity values are based on the data available
       * from the TRANE Psychrometric Chart Form Number 1-43.190 Jan.1983
       *
@@ -350,7 +378,7 @@
       * specific humidity returned by the table is for a temperature of
       * 0 degF.
        01 specific-humidity-table.
-           02 specifichumidity occurs 121 TIMES pic 999.
+           02 specifichumidity occurs 141 TIMES pic 999.
       *
       ***************** EXISTING SYSTEM PARAMETERS *********************
       *                                                                *
@@ -369,111 +397,111 @@
       *
       * Maximum occupancy (# persons).
        01 max-occupancy                        pic 9(4) value 1200.
-
+
        01 current-occupancy                    pic 9(4).
       * Make occupancy random?                                         *
       * Currently, set current occupancy to max-occupancy at all times *
       * Later, make current occupancy realistically random.            *
       * Eventually, set current-occupancy from file.                   *
-
+
        01 occupancy-flag                       pic x.
            88 occupied                         value "Y".
            88 not-occupied                     value "N".
-
+
       * Building floor area (sqft).
        01 floor-area                           pic 9(5) value 8000.
-
+
       * Outside Air Ventilation volume flow rate for occupancy in
       * CFM/person.
        01 Vdot-per-person                      pic 99 value  5.
-
+
       * Outside Air ventilation volume flow rate for off-gassing in
       * CFM/sqft.
        01 Vdot-off-gas                         pic 9v99 value 0.06.
-
+
       * Maximum cooling load heat flow rate (in tons).
       * Assume it is 0 tons when the outside air temperature is below
       * 45 degrees fahrenheit and goes up linearly to the maximum value
       * when the outside air temperature equals the design temperature.
        01 cooling-load-calc                    pic 999v9.
        01 cooling-load-max                     pic 999 value 100.
-
+
       * Design temperature in degrees Fahrenheit (degF).
        01 outside-air-temp-design              pic 99 value 94.
-
+
       * Return air temperatures (thermostat setpoints in degF).
        01 Tra-occupied                         pic 99 value 75.
        01 Tra-unoccupied                       pic 99 value 85.
-
+
       * Worst case supply air temperature (degF).
        01 Tsa-design                           pic 99 value 55.
-
+
       * Bathroom exhaust fan ventilation air volume flow rate (in CFM).
        01 Vdot-eab                             pic 9(4) value 4000.
-
+
       *               Supply Air fan specifications
-
+
       * Static Pressure (in inches of water column).
        01 static-pressure                      pic 99 value 5.
-
+
       * Temperature gain across the fan (in degF).
        01 fan-deltaT                           pic 9v9 value 1.4.
-
+
       * Fan motor efficiency factor.
        01 fan-motor-eff                        pic 9v999 value 0.922.
-
+
       * Fan motor speed.
        01 fan-motor-speed                      pic 9(4) value 578.
-
+
       * Fan motor brake horsepower.
        01 fan-BHP                              pic 999v9 value 52.2.
-
+
       * Fan motor electrical power.
        01 fan-motor-KW                         pic 999v9.
       * compute fan-motor-KW = (fan-BHP * 0.746) / fan-motor-eff
-
+
       * Fan efficiency.
        01 fan-eff                              pic 9v99.
       * compute fan-eff =
       *          (static-pressure * Vdot-supply-air) /
       *          (fan-BHP * 6356)
-
+
       *             Chilled Water pump specifications
-
+
       * Pump Total Dynamic Head (in feet of water column).
        01 pump-TDH                             pic 99 value 83.
-
+
       * Pump motor efficiency factor.
        01 pump-motor-eff                       pic 9v999 value 0.9.
-
+
       * Pump motor speed.
        01 pump-motor-speed                     pic 9(4) value 1750.
-
+
       * Pump efficiency factor.
        01 pump-eff                             pic 9v999 value 0.78.
-
+
       * Impeller diameter.
        01 impeller-diameter                    pic 99v9 value 9.5.
-
+
       * Pump motor brake horsepower.
        01 pump-BHP                             pic 999v9.
       * compute pump-BHP = (Vdot-chws * pump-TDH) / (3960 * pump-eff)
-
+
       * Pump motor electrical power.
        01 pump-motor-KW                        pic 999v9.
       * compute pump-motor-KW = (pump-BHP * 0.746) / pump-motor-eff
-
+
       *                   Chiller specifications
-
+
       * Chilled water supply flow rate (GPM).
        01 Vdot-chws                            pic 999 value 284.
-
+
       * Chiller water supply temperature (degF).
        01 Tchws                                pic 99 value 45.
-
+
       * Chiller water return temperature (degF).
        01 Tchwr                                pic 99 value 55.
-
+
       * EER (max)
        01 EER-max                              pic 99 value 15.
        01 EER-calc                             pic 99v999.
@@ -481,83 +509,132 @@
       *             where x = OSAT in degF
       *                   y = EER-calc
       * compute EER-calc = -0.107 * OSAT + 19.82
-
+
       *
       * Compressor motor efficiency.
       * Specification may be irrelevant to calculations because it may
       * be incorporated into EER specification.
       * 01 compressor-motor-eff                 pic 9v99 value 0.91.
-
+
       * Chiller power consumption (in KW)
        01 chiller-power-calc                   pic 999v9.
-
+
       * Nominal chiller power consumption formula: P = Q / EER
       * compute chiller-power-calc = (Qdotcoil / EER-calc) / 1000
-
+
       * Chiller motor BHP
        01 chiller-BHP                          pic 999v9.
       * compute chiller-BHP = chiller-power-calc * 0.746
-
+
       * Chiller capacity (in tons) at design temp
        01 chiller-capacity-nominal             pic 999 value 100.
        01 chiller-capacity-calc                pic 999v9.
       * compute chiller-capacity-calc =
       *         (EER-calc * chiller-power-calc * 1000) / 12000
-
+
       * Economizer capacity (in tons)
        01 econo-capacity-calc                  pic s999v9
                                                sign is leading separate.
        01 pounds-per-hour                      pic 9(5)v99.
-
+
+      * Free-cooling hour tally -- an hour counts as free cooling
+      * when the economizer alone can carry the cooling load, so no
+      * mechanical chiller capacity is needed.
+       01 free-cooling-hours                   pic 9(5) value zero.
+       01 total-hours-simulated                pic 9(5) value zero.
+
+      * Degree-hour based seasonal load estimate (see the degree-day
+      * discussion above) -- balance-point-temp is the outdoor temp
+      * above which the building needs cooling; design-deltaT and
+      * UA-equivalent are derived once, at design conditions, from
+      * cooling-load-max and outside-air-temp-design, then applied to
+      * every simulated hour's actual degree-hour value to build up a
+      * seasonal Qo estimate without waiting on a full design-day peak.
+       01 balance-point-temp                   pic 99 value 65.
+       01 design-deltaT                        pic 99.
+       01 Q-design                             pic 9(8).
+       01 UA-equivalent                        pic 9(8)v99.
+       01 degree-hour-calc                     pic s999
+                                               sign is leading separate.
+       01 Qo-hourly                            pic 9(6)v9.
+       01 Qo-hourly-out                        pic zzz,zz9.9.
+       01 accum-Qo-seasonal                    pic 9(9).
+       01 accum-Qo-seasonal-out                pic zzz,zzz,zz9.
+
       *               Energy Control Measure Costs
       *                                        in US dollars ($)
        01 economizer-cost                      pic 9(5) value 5000.
        01 fan-vfd-cost                         pic 9(5) value 17500.
        01 pump-vfd-cost                        pic 9(5) value 2625.
-
+
+      * A VFD driving a fan/pump motor that would otherwise run at
+      * fixed speed against a damper/valve saves roughly this fraction
+      * of the motor's annual energy by matching speed to part load.
+       01 vfd-part-load-savings-pct            pic 9v99 value 0.30.
+       01 vfd-operating-hours-per-year         pic 9(5) value 8760.
+       01 fan-vfd-annual-kwh-savings           pic 9(7)v99.
+       01 pump-vfd-annual-kwh-savings          pic 9(7)v99.
+       01 fan-vfd-annual-cost-savings          pic 9(6)v99.
+       01 pump-vfd-annual-cost-savings         pic 9(6)v99.
+       01 fan-vfd-payback-years                pic 999v99.
+       01 pump-vfd-payback-years               pic 999v99.
+       01 fan-vfd-payback-out                  pic zz9.99.
+       01 pump-vfd-payback-out                 pic zz9.99.
+       01 fan-vfd-kwh-out                      pic zz,zzz,zz9.
+       01 pump-vfd-kwh-out                     pic zz,zzz,zz9.
+
       * Average Energy Cost (in $/kWh):
        01 electric-rate                        pic 9v999 value 0.079.
       * Include parameters of typical commercial electric rate tariff.
        01 accum-kwh                            pic 9(7) value zero.
-
+
+      * Monthly kilowatt-hour accumulation for the cost rollup report,
+      * subscripted by sim-month (1 = January ... 12 = December).
+       01 monthly-kwh-table.
+           02 monthly-kwh occurs 12 times      pic 9(7) value zero.
+
+       01 rollup-month-idx                     pic 99.
+       01 monthly-cost-calc                    pic 9(6)v99 value zero.
+       01 annual-cost-calc                     pic 9(7)v99 value zero.
+
       ********************** DATA ENTRY FIELDS *************************
-
+
       * Occupied space environmental conditions:
       * 01 return-air-temp-in   pic x(4).
       * 01 return-air-rh-in   pic xx.
-
+
       * Use TMY3 weather data file instead of manual data entry for
       * outdoor environmental conditions.
-
+
       * Use an occupancy file instead of manual data entry to simulate
       * building occupancy during operating hours.
-
+
       * 01 outside-air-temp-in                  pic x(4).
       * 01 outside-air-rh-in                    pic xx.
-
+
 
       ********************** CALCULATED FIELDS *************************
-
+
       *                         Ventilation
-
+
       * Outside air flow (in CFM):
        01 Vdot-outside-air                     pic 9(5).
       * compute Vdot-outside-air =
       * Vdot-per-person * current-occupancy + Vdot-off-gas * floor-area
-
+
       * Percent Outside Air in Supply Air:
        01 pct-oa                               pic 999v999.
       * Outside Air % can be calculated using either air temperature or
       * carbon dioxide (CO2) concentration in ppm (parts per million).
       * First, check for equivalency of mixed air and outside air to
       * avoid a divide by zero error.
-
+
       * Exhaust air flow (in CFM):
        01 Vdot-exhaust-air                     pic 9(5).
       * subtract Vdot-eab from Vdot-outside-air giving Vdot-exhaust-air
       *                            OR
       * compute Vdot-exhaust-air = Vdot-outside-air - Vdot-eab
-
+
       * Supply air flow (in CFM):
        01 Vdot-supply-air                      pic 9(5).
       * compute Vdot-supply-air =
@@ -565,13 +642,13 @@
       *                     (1.08 * (return-air-temp - Tsa-design))
       *                               ^^^^^^^^^^^^^
       *                        setpoint determined by occupancy boolean
-
+
       * Return air flow (in CFM):
        01 Vdot-return-air                      pic 9(5).
       * subtract Vdot-eab from Vdot-supply-air giving Vdot-return-air
       *                            OR
       * compute Vdot-return-air = Vdot-supply-air - Vdot-eab
-
+
       * Mixed return air [MRA] flow (in CFM):
        01 Vdot-mixed-return-air                pic 9(5).
       * subtract Vdot-exhaust-air from Vdot-return-air
@@ -579,7 +656,7 @@
       *                            OR
       * compute Vdot-mixed-return-air =
       *                            Vdot-return-air - Vdot-exhaust-air
-
+
       * Mixed air flow (in CFM):
        01 Vdot-mixed-air                       pic 9(5).
       * add Vdot-mixed-return-air to Vdot-outside-air
@@ -587,7 +664,7 @@
       *                            OR
       * compute Vdot-mixed-air =
       *                      Vdot-mixed-return-air + Vdot-outside-air
-
+
       *                Environmental conditions:
       *       Temperatures are in degrees Fahrenheit
       *       Relative humidities are in %
@@ -595,51 +672,52 @@
       * compute mixed-air-temp =
       *    (Vdot-mixed-return-air * return-air-temp) +
       *    (Vdot-outside-air * outside-air-temp) / Vdot-supply-air
-
+
        01 mixed-air-rh                         pic 999v99.
       * compute mixed-air-rh =
       *    (Vdot-mixed-return-air * return-air-rh) +
       *    (Vdot-outside-air * outside-air-rh) / Vdot-supply-air
-
+
        01 mixed-air-humidity-ratio             pic 999v99.
        01 mixed-air-enthalpy                   pic 99v99.
-
+
        01 air-coil-deltaT                      pic s99v9
                                                sign is leading separate.
       * compute air-coil-deltaT =
       *                       mixed-air-temp - Tsa-design + fan-deltaT
-
+
        01 return-air-temp                      pic 999v9.
       *   ^^^^^^^^^^^^^^^
       * setpoint determined by occupancy boolean
-
+
        01 return-air-rh                        pic 999v99 value 50.
       * Return-air-rh is determined by the return-air-temp and the
       * specific humidity of the supply air, in addtion to any water
       * vapor from the occupants.  Any sensible and latent heat gain
       * from the occupants should have been accounted for when the
       * engineers calculated the building's cooling load.
-
+
        01 return-air-humidity-ratio            pic 999v99.
        01 return-air-enthalpy                  pic 99v99.
-
+
        01 supply-air-temp                      pic 999v9.
       * if OAST >= 45 then
       *    move 55.0 to supply-air-temp
       * else
       *    compute supply-air-temp = mixed-air-temp + fan-deltaT
       * end-if
-
+
        01 Qdotcoil-air                         pic s9(7)v9
                                                sign is leading separate.
        01 Qdotcoil-water                       pic 9(7)v9.
-
+
        01 numerator                            pic s9(7)v99
                                                sign is leading separate.
        01 denominator                          pic s9(7)v99
                                                sign is leading separate.
-       01 table-idx                            pic 9(4).
-
+       01 table-idx                            pic s9(4)
+                                               sign is leading separate.
+
        01 indoor-enthalpy-calc                 pic 99v99.
        01 outdoor-enthalpy-calc                pic 99v99.
        01 ha                                   pic 999v999.
@@ -647,7 +725,7 @@
        01 hw                                   pic 9(5)v99.
        01 relative-humidity                    pic 9v99.
        01 x                                    pic 99v9(9).
-
+
        01 datetime.
            02 yyyy                       pic 9(4).
            02 mo                         pic 99.
@@ -659,27 +737,27 @@
            02 plsormns                   pic x.
            02 tzh                        pic 99.
            02 tzm                        pic 99.
-
+
       * Begin the simulation on January 1 of the current year
       * Initialize sim-year with yyyy from datetime
        01 sim-date.
            02 sim-year                   pic 9(4).
            02 sim-month                  pic 99   value 1.
            02 sim-day                    pic 99   value 1.
-
+
       * Move sim-date to sim-date-for-integer
        01 sim-date-for-integer           pic 9(8).
       *     02 sim-year                  pic 9(4).
       *     02 sim-month                 pic 99.
       *     02 sim-date                  pic 99.
-
+
       * Retrieve integer-of-date(sim-date-for-integer)
        01 integer-date                   pic 9(7).
-
+
       * Add one to integer-date when tmy3-hour recycles to "00"
       * move date-of-integer(integer-date) to sim-date-for-integer
       * move sim-date-for-integer to sim-date
-
+
       ************************ DISPLAYED FIELDS ************************
        01 section-headers.
            02 section-header-1.
@@ -713,7 +791,7 @@
               03 filler                        pic xxx value spaces.
               03 filler                        pic x(20)
                                    value "********************".
-
+
        01 bldg-specs-header.
            02 bshd-1.
               03 filler                        pic x(28)
@@ -738,7 +816,7 @@
               03 floor-area-out                pic zzz,zz9.
               03 filler                        pic x value space.
               03 filler                        pic x(4) value "sqft".
-
+
            02 bshd-3.
               03 filler                        pic x(18)
                                    value "Max Cooling Load :".
@@ -754,7 +832,7 @@
               03 filler                        pic x(6) value "00 to ".
               03 closing-hour-out              pic 99.
               03 filler                        pic xx value "00".
-
+
        01 system-specs-header.
            02 sshd-1.
               03 filler                        pic x(28)
@@ -765,7 +843,7 @@
               03 filler                        pic xx value spaces.
               03 filler                        pic x(27)
                                    value "---------------------------".
-
+
            02 sshd-2.
               03 filler                        pic x(11) value spaces.
               03 filler                        pic x(8)
@@ -773,7 +851,7 @@
               03 filler                        pic x(37) value spaces.
               03 filler                        pic x(10)
                                       value "Water Side".
-
+
            02 sshd-3.
               03 filler                        pic x(17)
                                       value "Outside Air Temp:".
@@ -788,7 +866,7 @@
               03 Vdot-chws-out                 pic 999.
               03 filler                        pic x value space.
               03 filler                        pic xxx value "GPM".
-
+
            02 sshd-4.
               03 filler                        pic x(17)
                                       value "Supply Air Temp :".
@@ -803,7 +881,7 @@
               03 Tchws-out                     pic 99.
               03 filler                        pic x value space.
               03 filler                        pic x(4) value "degF".
-
+
            02 sshd-5.
               03 filler                        pic x(17)
                                       value "Return Air Temp :".
@@ -818,7 +896,7 @@
               03 Tchwr-out                     pic 99.
               03 filler                        pic x value space.
               03 filler                        pic x(4) value "degF".
-
+
            02 sshd-6.
               03 filler                        pic x(6) value spaces.
               03 filler                        pic x(18)
@@ -826,7 +904,7 @@
               03 filler                        pic x(28) value spaces.
               03 filler                        pic x(19)
                                       value "Pump Specifications".
-
+
            02 sshd-7.
               03 filler                        pic x(17)
                                       value "Static Pressure :".
@@ -841,7 +919,7 @@
               03 pump-TDH-out                  pic z9.
               03 filler                        pic xxx value space.
               03 filler                        pic x(4) value "ftWC".
-
+
            02 sshd-8.
               03 filler                        pic x(17)
                                       value "Fan Speed       :".
@@ -856,7 +934,7 @@
               03 pump-motor-speed-out          pic z,zz9.
               03 filler                        pic xxx value spaces.
               03 filler                        pic x(4) value "RPM ".
-
+
            02 sshd-9.
               03 filler                        pic x(17)
                                       value "Fan Brake HP    :".
@@ -871,7 +949,7 @@
               03 pump-BHP-out                  pic zz9.9.
               03 filler                        pic x value space.
               03 filler                        pic xx value "HP".
-
+
            02 sshd-10.
               03 filler                        pic x(17)
                                       value "Fan Motor KW    :".
@@ -886,7 +964,7 @@
               03 pump-motor-KW-out             pic zz9.9.
               03 filler                        pic x value space.
               03 filler                        pic xx value "KW".
-
+
            02 sshd-11.
               03 filler                        pic x(17)
                                       value "Fan deltaT      :".
@@ -901,7 +979,7 @@
               03 impeller-diameter-out         pic z9.9.
               03 filler                        pic x value space.
               03 filler                        pic xx value "in".
-
+
            02 sshd-12.
               03 filler                        pic x(17)
                                       value "Fan Motor eff   :".
@@ -914,7 +992,7 @@
               03 filler                        pic x(12) value spaces.
               03 pump-motor-eff-out            pic z9.
               03 filler                        pic x value "%".
-
+
            02 sshd-13.
               03 filler                        pic x(17)
                                       value "Fan efficiency  :".
@@ -927,7 +1005,7 @@
               03 filler                        pic x(12) value spaces.
               03 pump-eff-out                  pic z9.
               03 filler                        pic x value "%".
-
+
            02 sshd-14.
               03 filler                        pic x(5) value spaces.
               03 filler                        pic x(22)
@@ -935,7 +1013,7 @@
               03 filler                        pic x(23) value spaces.
               03 filler                        pic x(22)
                                          value "Chiller Specifications".
-
+
            02 sshd-15.
               03 filler                        pic x(21)
                                          value "Bathroom Exhaust Air:".
@@ -950,7 +1028,7 @@
               03 chiller-capacity-nominal-out  pic z,zz9.
               03 filler                        pic x value space.
               03 filler                        pic x(4) value "tons".
-
+
            02 sshd-16.
               03 filler                        pic x(21)
                                          value "Supply Air          :".
@@ -963,7 +1041,7 @@
                                          value "Nominal eff  (EER)  :".
               03 filler                        pic x(12) value spaces.
               03 EER-max-out                   pic z9.
-
+
            02 sshd-17.
               03 filler                        pic x(21)
                                          value "Return Air          :".
@@ -978,7 +1056,7 @@
               03 comp-motor-power-nom-out      pic zz9.9.
               03 filler                        pic x value space.
               03 filler                        pic xx value "KW".
-
+
            02 sshd-18.
               03 filler                        pic x(21)
                                          value "Exhaust Air         :".
@@ -993,7 +1071,7 @@
               03 chiller-BHP-out               pic zz9.9.
               03 filler                        pic x value space.
               03 filler                        pic xx value "HP".
-
+
            02 sshd-19.
               03 filler                        pic x(21)
                                          value "Mixed-Return Air    :".
@@ -1001,7 +1079,7 @@
               03 Vdot-mixed-return-air-out     pic zz,zz9.
               03 filler                        pic x value space.
               03 filler                        pic xxx value "CFM".
-
+
            02 sshd-20.
               03 filler                        pic x(21)
                                          value "Mixed Air           :".
@@ -1009,7 +1087,7 @@
               03 Vdot-mixed-air-out            pic zz,zz9.
               03 filler                        pic x value space.
               03 filler                        pic xxx value "CFM".
-
+
            02 sshd-21.
               03 filler                        pic x(21)
                                          value "Outside Air         :".
@@ -1027,7 +1105,7 @@
               03 filler                        pic x value "(".
               03 pct-oa-out                    pic z9.9.
               03 filler                        pic x(5) value "% OA)".
-
+
       ******************************************************************
       *                    HOURLY REPORT HEADERS                       *
        01  rpthd-1.
@@ -1065,7 +1143,7 @@
            02 filler                           pic x value space.
            02 filler                           pic x(11)
                                                     value "ACCUMULATED".
-
+
        01  rpthd-2.
       *     02 filler                           pic x(7)
       *                                               value "INTDATE".
@@ -1107,11 +1185,11 @@
                                                      value "POWER".
            02 filler                           pic x(9) value spaces.
            02 filler                           pic xxx value "KWH".
-
+
       * Debugging placeholder to avoid compilation errors
        01  placeholder.
            02 integer-date-out                 pic 9(7).
-
+
        01  energy-record-out.
       *     02 integer-date-out                 pic 9(7).
       *     02 filler                           pic x value space.
@@ -1160,7 +1238,7 @@
            02 filler                           pic xx value "KW".
            02 filler                           pic x value space.
            02 accum-kwh-out                    pic z,zzz,zz9.9.
-
+
       * 01 mixed-air-temp-out                   pic zzz9.
       * 01 mixed-air-rh-out                     pic z9.
       * 01 return-air-temp-out                  pic zzz9.
@@ -1168,12 +1246,23 @@
       * 01 outside-air-temp-out                 pic zzz9.
       * 01 outside-air-rh-out                   pic z9.
       * 01 pct-oa-out                           pic zz9.9.
-
+
       * Constant-values.
       * 01 min-val         pic s9(4) value -40.
       * 01 max-val         pic s9(4) value 9999.
-
+
       * Constant-text.
+      * HRLYCOND sequence-validation working fields (v1.03)
+       01 ws-val-hour                          pic 99.
+       01 ws-val-minute                        pic 99.
+       01 ws-prev-hour                         pic 99.
+       01 ws-prev-minute                       pic 99.
+       01 ws-expected-hour                     pic 99.
+       01 ws-first-validation-sw               pic x value "Y".
+           88 first-validation-record          value "Y".
+       01 ws-validation-eof-sw                 pic x value "N".
+           88 validation-eof                   value "Y".
+
        01 dot                                  pic x value ".".
        01 not-numeric                          pic x(16)
                              value " is NOT numeric.".
@@ -1181,35 +1270,46 @@
                              value "Value must be >= -40".
        01 quantity-too-much                    pic x(21)
                              value "Value must be <= 9999".
-
+
        procedure division.
        100-main-paragraph.
            open input specific-humidity-file
            move 1 to table-idx
-           perform 120-init-spec-hum-table
-      *      varying table-idx from 1 by 1 until EOF
-      * In the (hopefully) near future, the specific humidity table will
-      * be loaded from a more accurate file, instead of using this
-      * guess-timated hard-coded version.
-      *
+           perform 120-init-spec-hum-table until EOF
            close specific-humidity-file
+      *
+      * last-rec/EOF is shared with the HRLYCOND read loop below --
+      * reset it here or 150-calculate-it would find EOF already set
+      * and never read the first hourly record.
+           move "N" to last-rec
            perform 121-calc-design-parameters
            perform 125-calc-ventilation
            perform 110-display-specifications
            perform 130-initialize-date
+           perform 135-validate-hrlycond-file
            perform 140-open-files
            perform 150-calculate-it until EOF.
       *     go to 9999-end-program.
-
+
        9999-end-program.
            display spaces
            display section-header-3
       *     display spaces
       *     display "******* COMMERCIAL BUILDING SIMULATOR ENDS *******"
       *     display spaces
+           display "FREE-COOLING HOURS: " free-cooling-hours
+                   " OF " total-hours-simulated " HOURS SIMULATED"
+           display "SEASONAL DEGREE-HOUR LOAD (Qo): "
+                   accum-Qo-seasonal-out " BTU"
+           display spaces
+           perform 950-display-cost-rollup
+                   varying rollup-month-idx from 1 by 1
+                   until rollup-month-idx > 12
+           display "ANNUAL ENERGY COST: $" annual-cost-calc
+           perform 955-calc-vfd-payback
            close hourly-condx-file
            stop run.
-
+
        110-display-specifications.
       *     display spaces
       *     display "****** COMMERCIAL BUILDING SIMULATOR BEGINS ******"
@@ -1257,13 +1357,17 @@
            display section-header-2
            display rpthd-1
            display rpthd-2.
-
+
        120-init-spec-hum-table.
            read specific-humidity-file into ws-spec-hum-record
               at end move "Y" to last-rec
-           end-read
+              not at end perform 122-store-spec-hum-entry
+           end-read.
+
+       122-store-spec-hum-entry.
            if function test-numval(specific-humidity-record(1:1))
-              is equal to zero then
+              is equal to zero
+              and table-idx is not greater than 141 then
       *        move specific-humidity-record to ws-spec-hum-record
               unstring specific-humidity-record
                  delimited by ","
@@ -1273,7 +1377,7 @@
               move ws-spec-hum to specifichumidity(table-idx)
               add 1 to table-idx
            end-if.
-
+
        121-calc-design-parameters.
       *
       * Move numeric design calculation constants and results to
@@ -1291,7 +1395,7 @@
            move Vdot-chws to Vdot-chws-out
            move Tchws to Tchws-out
            move Tchwr to Tchwr-out
-
+
            move static-pressure to static-pressure-out
            move pump-TDH to pump-TDH-out
            move fan-motor-speed to fan-motor-speed-out
@@ -1318,6 +1422,35 @@
       *                     ^^^^^^^^^^^^
       *                   Design setpoint
            move Vdot-supply-air to Vdot-supply-air-out
+      *
+      * Degree-hour method design constants:  Q is the design cooling
+      * load (in BTU/hr), design-deltaT is the outdoor-to-indoor
+      * temperature difference at design conditions, and their ratio
+      * (UA-equivalent) is held constant so it can be applied to any
+      * hour's actual degree-hour value.
+           subtract Tra-occupied from outside-air-temp-design
+                    giving design-deltaT
+              ON SIZE ERROR
+                 display "Design temperature below occupied setpoint"
+                 display "Degree-hour load estimate disabled"
+                 move zero to design-deltaT
+           end-subtract
+           compute Q-design = cooling-load-max * 12000
+              ON SIZE ERROR
+                 display "Design cooling load too large for Q-design"
+                 move zero to Q-design
+           end-compute
+           if design-deltaT = zero
+              move zero to UA-equivalent
+           else
+              divide Q-design by design-deltaT giving UA-equivalent
+                       rounded
+                 ON SIZE ERROR
+                    display "UA-equivalent overflow - check"
+                            " cooling-load-max / design-deltaT"
+                    move zero to UA-equivalent
+              end-divide
+           end-if
            compute fan-eff rounded =
                    (static-pressure * Vdot-supply-air) /
                    (fan-BHP * 6356)
@@ -1342,15 +1475,15 @@
            compute chiller-power-calc rounded =
                     Qdotcoil-water / EER-calc
            move chiller-power-calc to comp-motor-power-nom-out
-
+
       *     compute chiller-power-calc rounded =
       *              (chiller-capacity-nominal * 12) / EER-calc
       *     move chiller-power-calc to chiller-power-out
-
+
            compute chiller-BHP rounded =
                     chiller-power-calc * 0.746
            move chiller-BHP to chiller-BHP-out.
-
+
        125-calc-ventilation.
       * Calculate ventilation
            move Vdot-eab to Vdot-eab-out
@@ -1374,14 +1507,14 @@
       *                            OR
       *    compute Vdot-exhaust-air = Vdot-outside-air - Vdot-eab
            move Vdot-exhaust-air to Vdot-exhaust-air-out
-
+
       * Return air flow (in CFM):
            subtract Vdot-eab from Vdot-supply-air giving
                     Vdot-return-air
       *                            OR
       *    compute Vdot-return-air = Vdot-supply-air - Vdot-eab
            move Vdot-return-air to Vdot-return-air-out
-
+
       * Mixed return air [MRA] flow (in CFM):
            subtract Vdot-exhaust-air from Vdot-return-air giving
                     Vdot-mixed-return-air
@@ -1389,7 +1522,7 @@
       *    compute Vdot-mixed-return-air =
       *            Vdot-return-air - Vdot-exhaust-air
            move Vdot-mixed-return-air to Vdot-mixed-return-air-out
-
+
       * Mixed air flow (in CFM):
            add Vdot-mixed-return-air to Vdot-outside-air giving
                Vdot-mixed-air
@@ -1397,7 +1530,35 @@
       *    compute Vdot-mixed-air =
       *            Vdot-mixed-return-air + Vdot-outside-air
            move Vdot-mixed-air to Vdot-mixed-air-out.
-
+
+       126-calc-hourly-ventilation.
+      *
+      * Recompute occupancy-driven ventilation each hour from the
+      * opening-hour/closing-hour schedule instead of assuming
+      * max-occupancy is present around the clock.
+           if occupied then
+              move max-occupancy to current-occupancy
+           else
+              move zero to current-occupancy
+           end-if
+           compute Vdot-outside-air rounded =
+                    Vdot-per-person * current-occupancy +
+                    Vdot-off-gas * floor-area
+           move Vdot-outside-air to Vdot-outside-air-out
+           divide Vdot-outside-air by Vdot-supply-air giving
+                    pct-oa rounded
+           multiply 100 by pct-oa
+           move pct-oa to pct-oa-out
+           subtract Vdot-eab from Vdot-outside-air giving
+                    Vdot-exhaust-air
+           move Vdot-exhaust-air to Vdot-exhaust-air-out
+           subtract Vdot-exhaust-air from Vdot-return-air giving
+                    Vdot-mixed-return-air
+           move Vdot-mixed-return-air to Vdot-mixed-return-air-out
+           add Vdot-mixed-return-air to Vdot-outside-air giving
+               Vdot-mixed-air
+           move Vdot-mixed-air to Vdot-mixed-air-out.
+
        130-initialize-date.
       * Begin calculated date on January 1 of current year
       *
@@ -1414,26 +1575,66 @@
       * Move sim-date to sim-date-for-integer
            move sim-date to sim-date-for-integer
       * 01 sim-date-for-integer           pic 9(8).
-
+
       * Retrieve integer-of-date(sim-date-for-integer)
            compute integer-date =
                  function integer-of-date(sim-date-for-integer).
       * 01 integer-date                   pic 9(7).
-
+
       * Calculate date for initial integer-date
            compute sim-date-for-integer =
                  function date-of-integer(integer-date)
-
+
       * move sim-date-for-integer to sim-date
            move sim-date-for-integer to sim-date.
-
+
       * Add one to integer-date when tmy3-hour recycles to "00"
       * move date-of-integer(integer-date) to sim-date-for-integer
       * move sim-date-for-integer to sim-date
-
+
+       135-validate-hrlycond-file.
+      *
+      * Make a pre-pass over HRLYCOND confirming every record is
+      * exactly one hour later than the record before it, so a missing
+      * or duplicated hour is caught here instead of quietly skewing
+      * the cooling-load-calc/Qdotcoil figures downstream.
+      *
+           open input hourly-condx-file
+           set first-validation-record to true
+           perform 136-validate-next-record until validation-eof
+           close hourly-condx-file.
+
+       136-validate-next-record.
+           read hourly-condx-file
+              at end set validation-eof to true
+              not at end perform 137-check-hour-sequence
+           end-read.
+
+       137-check-hour-sequence.
+           compute ws-val-hour = function numval(tmy3-time-in(1:2))
+           compute ws-val-minute = function numval(tmy3-time-in(4:2))
+           if not first-validation-record then
+              compute ws-expected-hour =
+                       function mod(ws-prev-hour + 1, 24)
+              if ws-val-hour is not equal to ws-expected-hour or
+                 ws-val-minute is not equal to ws-prev-minute then
+                 display "HRLYCOND SEQUENCE ERROR - RECORD DATED "
+                         tmy3-date-in " " tmy3-time-in
+                 display "EXPECTED HOUR " ws-expected-hour
+                         " BUT FOUND HOUR " ws-val-hour
+                 display "COMMBLDG TERMINATING - CORRECT HRLYCOND "
+                         "AND RERUN"
+                 close hourly-condx-file
+                 stop run
+              end-if
+           end-if
+           move ws-val-hour to ws-prev-hour
+           move ws-val-minute to ws-prev-minute
+           move "N" to ws-first-validation-sw.
+
        140-open-files.
            open input hourly-condx-file.
-
+
        150-calculate-it.
            read hourly-condx-file
                  at end move "Y" to last-rec
@@ -1444,7 +1645,7 @@
            perform 500-calc-baseline
            perform 800-create-output-record
            perform 900-display-output-record.
-
+
        200-mv-tmy3-to-ws.
       *
       * move alphanumeric TMY3 file data to working-storage
@@ -1453,8 +1654,16 @@
            compute tmy3-DBTemp-degC =
                  function numval(tmy3-DBTemp-degC-in)
            compute tmy3-RHum-pct =
-                 function numval(tmy3-RHum-pct-in).
-
+                 function numval(tmy3-RHum-pct-in)
+           compute tmy3-GHI = function numval(tmy3-GHI-in)
+           compute tmy3-DNI = function numval(tmy3-DNI-in)
+           compute tmy3-DHI = function numval(tmy3-DHI-in)
+           compute tmy3-cloud-type =
+                 function numval(tmy3-cloud-type-in)
+           compute tmy3-pressure = function numval(tmy3-pressure-in)
+           compute tmy3-windspeed =
+                 function numval(tmy3-windspeed-in).
+
        300-degC-to-degF.
       *
       * convert TMY3 outside air temp from degC to degF
@@ -1462,7 +1671,8 @@
       *
       * calculate enthalpy of outside air
            multiply DBTemp-degF by 0.24 giving ha rounded
-           subtract 29 from DBTemp-degF giving table-idx
+           add 1 to DBTemp-degF giving table-idx
+           perform 350-check-table-idx
            divide tmy3-RHum-pct by 100 giving relative-humidity
            multiply relative-humidity by specifichumidity(table-idx)
                     giving humidityratio rounded
@@ -1484,14 +1694,30 @@
       * 3> compute econo-capacity-calc =
       *             (CFM / 4.5) * (IndoorEnthalpy - OutdoorEnthalpy)
       * divide by 12000 giving tons
-
+
       * *************** THIS FORMULA IS WRONG ***************
       *     compute econo-capacity-calc =
       *          (outdoor-enthalpy-calc * Vdot-outside-air * 60) / 12000
       *
       * Set display output to zero until formula is corrected
       *    move ZERO to econo-capacity-out.
-
+
+       350-check-table-idx.
+      *
+      * table-idx is a signed offset into specifichumidity (temp + 1,
+      * so 0F is entry 1 and 140F is entry 141). Halt instead of
+      * silently truncating/wrapping the subscript if HRLYCOND ever
+      * carries a temperature outside that range.
+           if table-idx is less than 1 or table-idx is greater than 141
+              then
+              display "SPECIFIC HUMIDITY TABLE RANGE ERROR"
+              display "TABLE INDEX COMPUTED AS " table-idx
+                      " - VALID RANGE IS 0 TO 140 DEGF"
+              display "COMMBLDG TERMINATING - CHECK HRLYCOND DATA"
+              close hourly-condx-file
+              stop run
+           end-if.
+
        400-calc-date.
       * move date-of-integer(integer-date) to sim-date-for-integer
            compute sim-date-for-integer =
@@ -1499,7 +1725,7 @@
       *
       * move sim-date-for-integer to sim-date
            move sim-date-for-integer to sim-date.
-
+
        500-calc-baseline.
       *
       * Determine occupancy from operating hours & adjust
@@ -1530,6 +1756,9 @@
            end-if
            move occupancy-flag to occupancy-flag-out
       *
+      * Recalculate ventilation for this hour's occupancy
+           perform 126-calc-hourly-ventilation
+      *
       * Set the thermostat based on occupancy flag
            if occupied then
               move Tra-occupied to return-air-temp
@@ -1557,7 +1786,8 @@
       * 1> Calculate return air enthalpy using
       *    return-air-temp and return-air-relative-humidity
            multiply return-air-temp by 0.24 giving ha rounded
-           subtract 29 from return-air-temp giving table-idx
+           add 1 to return-air-temp giving table-idx
+           perform 350-check-table-idx
            divide return-air-rh by 100 giving relative-humidity
            multiply relative-humidity by specifichumidity(table-idx)
                     giving humidityratio rounded
@@ -1570,7 +1800,8 @@
       *
       * 2> Outside air enthalpy is already stored in
       *    outdoor-enthalpy-calc
-           subtract 29 from DBTemp-degF giving table-idx
+           add 1 to DBTemp-degF giving table-idx
+           perform 350-check-table-idx
            divide 100 into tmy3-RHum-pct giving relative-humidity
            multiply relative-humidity by specifichumidity(table-idx)
                     giving humidityratio rounded
@@ -1646,6 +1877,39 @@
            end-if
            move cooling-load-calc to cooling-load-out
       *
+      * Calculate the degree-hour load estimate (Qo) for this hour --
+      * this is the header's Qo formula with the 24(hrs/day) factor
+      * removed, since DD for a single hour is just the hour's own
+      * degree-hour value.
+           if DBTemp-degF > balance-point-temp then
+              subtract balance-point-temp from DBTemp-degF
+                       giving degree-hour-calc
+              compute Qo-hourly rounded =
+                       UA-equivalent * degree-hour-calc
+                 ON SIZE ERROR
+                    display "Qo-hourly overflow at " tmy3-hour
+                            ":00 - hour excluded from seasonal total"
+                    move zero to Qo-hourly
+              end-compute
+           else
+              move zero to Qo-hourly
+           end-if
+           move Qo-hourly to Qo-hourly-out
+           add Qo-hourly to accum-Qo-seasonal
+              ON SIZE ERROR
+                 display "accum-Qo-seasonal overflow - total capped"
+                 move 999999999 to accum-Qo-seasonal
+           end-add
+           move accum-Qo-seasonal to accum-Qo-seasonal-out
+      *
+      * Tally the hour as free cooling when there is a load to meet
+      * and the economizer capacity alone is enough to meet it
+           add 1 to total-hours-simulated
+           if cooling-load-calc > zero and
+              econo-capacity-calc >= cooling-load-calc then
+              add 1 to free-cooling-hours
+           end-if
+      *
       * Calculate chiller capacity
            compute EER-calc rounded = -0.107 * DBTemp-degF + 19.821
            compute Qdotcoil-air rounded =
@@ -1666,35 +1930,83 @@
                add pump-motor-KW to chiller-power-calc
                add fan-motor-KW to chiller-power-calc
                add chiller-power-calc to accum-kwh rounded
+               add chiller-power-calc to monthly-kwh(sim-month)
+                       rounded
            else
               move zero to chiller-power-calc
            end-if
            move chiller-power-calc to chiller-power-out
            move accum-kwh to accum-kwh-out.
-
+
        800-create-output-record.
       *
       * move data to output record for display
       *
            move integer-date to integer-date-out
-
+
            move sim-month to month-out
            move sim-day to day-out
            move sim-year to year-out
-
+
       *
       * Add one to integer-date when tmy3-hour recycles to "00"
            if hour-out is equal to zero THEN
               add 1 to integer-date
            end-if
-
+
            move DBTemp-degF to DBTemp-degF-out
-
+
            move tmy3-RHum-pct to RHum-pct-out.
-
+
        900-display-output-record.
            display energy-record-out.
-
+
+       950-display-cost-rollup.
+      *
+      * Apply the flat electric-rate to each month's accumulated
+      * kilowatt-hours and roll the results into an annual total.
+           compute monthly-cost-calc rounded =
+                   monthly-kwh(rollup-month-idx) * electric-rate
+           add monthly-cost-calc to annual-cost-calc
+           display "MONTH " rollup-month-idx ": "
+                   monthly-kwh(rollup-month-idx) " KWH  $"
+                   monthly-cost-calc.
+
+      * Simple payback (installed cost / annual energy cost savings)
+      * for the fan and pump VFD retrofits, estimating each motor's
+      * annual savings as a fixed part-load fraction of what it would
+      * draw running at full speed year-round.
+       955-calc-vfd-payback.
+           compute fan-vfd-annual-kwh-savings rounded =
+                    fan-motor-KW * vfd-part-load-savings-pct *
+                    vfd-operating-hours-per-year
+           compute fan-vfd-annual-cost-savings rounded =
+                    fan-vfd-annual-kwh-savings * electric-rate
+           divide fan-vfd-cost by fan-vfd-annual-cost-savings
+                   giving fan-vfd-payback-years rounded
+           move fan-vfd-annual-kwh-savings to fan-vfd-kwh-out
+           move fan-vfd-payback-years to fan-vfd-payback-out
+
+           compute pump-vfd-annual-kwh-savings rounded =
+                    pump-motor-KW * vfd-part-load-savings-pct *
+                    vfd-operating-hours-per-year
+           compute pump-vfd-annual-cost-savings rounded =
+                    pump-vfd-annual-kwh-savings * electric-rate
+           divide pump-vfd-cost by pump-vfd-annual-cost-savings
+                   giving pump-vfd-payback-years rounded
+           move pump-vfd-annual-kwh-savings to pump-vfd-kwh-out
+           move pump-vfd-payback-years to pump-vfd-payback-out
+
+           display spaces
+           display "SUPPLY FAN VFD:  $" fan-vfd-cost
+                    " INSTALLED, EST. " fan-vfd-kwh-out
+                    " KWH/YR SAVED, PAYBACK " fan-vfd-payback-out
+                    " YEARS"
+           display "CHW PUMP VFD:    $" pump-vfd-cost
+                    " INSTALLED, EST. " pump-vfd-kwh-out
+                    " KWH/YR SAVED, PAYBACK " pump-vfd-payback-out
+                    " YEARS".
+
       * Read this from a file in the future: (v1.02)
       * 120-init-spec-hum-table.
       *     display dot with no advancing
@@ -1914,4 +2226,4 @@
       *    available cooling capacity of the coil.                     *
       *                                                                *
       ******************************************************************
-
+
