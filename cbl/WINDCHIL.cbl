@@ -2,7 +2,26 @@
        program-id.  windchil.
        author.      Chipman.
 
+       environment division.
+       input-output section.
+       file-control.
+      * An hourly NWS forecast pull batches many temp/wind-speed pairs
+      * instead of running this program once per hour.
+           select forecast-file assign to WINDFCST
+                    organization is sequential.
+
        data division.
+       file section.
+       fd  forecast-file record contains 80 characters
+                          recording mode f.
+       01  forecast-file-rec.
+           05  fcst-hour-in                     pic x(2).
+           05  filler                           pic x.
+           05  fcst-temp-in                     pic x(6).
+           05  filler                           pic x.
+           05  fcst-wind-in                     pic x(5).
+           05  filler                           pic x(65).
+
        working-storage section.
 
       * Data-entry-fields.
@@ -58,15 +77,38 @@
        01 wind-speed-out                       pic ZZ9.9.
        01 wind-chill-out                       pic +ZZ9.9 usage display.
 
+      * NWS wind chill frostbite-risk category, banded on the frostbite
+      * exposure times published on the NWS wind chill chart.
+       01 wind-chill-category-out              pic x(16) value spaces.
+
+      * Batch mode fields.
+       01 mode-flag                            pic x value "N".
+           88 batch-mode                           value "Y".
+           88 single-mode                          value "N".
+       01 fcst-hour-out                        pic x(2).
+       01 eof-flag                             pic x value "N".
+           88 eof                                  value "Y".
+
        procedure division.
        main-para.
            perform display-title-screen
+           perform mode-selection
            perform outside-temp-data-entry
            perform wind-speed-data-entry
            perform calculate-it
            perform display-results
            go to end-program.
 
+       mode-selection.
+           display spaces
+           display "Process an hourly forecast file instead of one "
+                    "manual reading? (Y/N): " with no advancing
+           accept mode-flag
+           move function upper-case(mode-flag) to mode-flag
+           if batch-mode
+              go to batch-process
+           end-if.
+
        display-title-screen.
            display spaces
            display "********** WIND CHILL CALCULATOR BEGINS **********"
@@ -159,20 +201,114 @@
 
            move wind-chill to wind-chill-out.
 
+       categorize-wind-chill.
+      * NWS bands the wind chill category on how fast exposed skin can
+      * suffer frostbite; more negative wind chill means less time.
+           evaluate TRUE
+           when wind-chill < 0 AND wind-chill >= -18
+              move "CAUTION" to wind-chill-category-out
+           when wind-chill < -18 AND wind-chill >= -35
+              move "EXTREME CAUTION" to wind-chill-category-out
+           when wind-chill < -35 AND wind-chill >= -60
+              move "DANGER" to wind-chill-category-out
+           when wind-chill < -60
+              move "EXTREME DANGER" to wind-chill-category-out
+           when other
+              move spaces to wind-chill-category-out
+           end-evaluate.
+
        display-results.
+           perform categorize-wind-chill
+
            display spaces
       *     display outside-temp
            display "Outdoor Temperature: " outside-temp-out " degF"
       *     display wind-speed
            display "Wind Speed: " wind-speed-out " MPH"
       *     display wind-chill
-           display "Wind Chill: " wind-chill-out " degF".
+           if wind-chill-category-out is equal to spaces
+              display "Wind Chill: " wind-chill-out " degF"
+           else
+              display "Wind Chill: " wind-chill-out " degF ("
+                       function trim(wind-chill-category-out) ")"
+           end-if
+
+           evaluate TRUE
+           when wind-chill < 0 AND wind-chill >= -18
+              display spaces
+              display "************************************************"
+              display "** CAUTION - Frostbite possible on exposed    **"
+              display "** skin in about 30 minutes.                  **"
+              display "************************************************"
+           when wind-chill < -18 AND wind-chill >= -35
+              display spaces
+              display "************************************************"
+              display "*** EXTREME CAUTION - Frostbite possible on  ***"
+              display "*** exposed skin in about 10 minutes.        ***"
+              display "************************************************"
+           when wind-chill < -35 AND wind-chill >= -60
+              display spaces
+              display "************************************************"
+              display "**** DANGER - Frostbite possible on exposed ****"
+              display "**** skin in about 5 minutes.               ****"
+              display "************************************************"
+           when wind-chill < -60
+              display spaces
+              display "************************************************"
+              display "***** EXTREME DANGER - Frostbite possible  *****"
+              display "***** on exposed skin in 2 minutes or less.*****"
+              display "************************************************"
+           when other
+              display spaces
+           end-evaluate.
 
        end-program.
            display spaces
            display "*********** WIND CHILL CALCULATOR ENDS ***********"
            display spaces
            stop run.
+
+       batch-process.
+           open input forecast-file
+           display spaces
+           display "Hr  Temp    Wind    Wind Chill  Category"
+           perform read-forecast-record
+           perform process-forecast-record until eof
+           close forecast-file
+           go to end-program.
+
+       read-forecast-record.
+           read forecast-file
+              at end
+                 move "Y" to eof-flag
+              not at end
+                 continue
+           end-read.
+
+       process-forecast-record.
+           move fcst-hour-in to fcst-hour-out
+           if function test-numval(fcst-temp-in) is not equal zero or
+              function test-numval(fcst-wind-in) is not equal zero
+              display fcst-hour-out ": temperature/wind speed must "
+                       "be numeric, SKIPPED"
+           else
+              compute outside-temp = function numval(fcst-temp-in)
+              compute wind-speed = function numval(fcst-wind-in)
+              if outside-temp > max-temp or outside-temp < min-temp
+                 or wind-speed > max-wind or wind-speed < min-wind
+                 display fcst-hour-out ": temperature or wind speed "
+                          "out of range, SKIPPED"
+              else
+                 move outside-temp to outside-temp-out
+                 move wind-speed to wind-speed-out
+                 perform calculate-it
+                 perform categorize-wind-chill
+                 display fcst-hour-out "  " outside-temp-out "  "
+                          wind-speed-out "  " wind-chill-out "  "
+                          function trim(wind-chill-category-out)
+              end-if
+           end-if
+           perform read-forecast-record.
       *
       * Wind Chill
       * -- https://en.wikipedia.org/wiki/Wind_chill
