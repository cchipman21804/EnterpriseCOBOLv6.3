@@ -19,15 +19,77 @@
        01 pulley-diameter1-in   pic x(8).
        01 pulley-diameter2-in   pic x(8).
        01 pulley-distance-in    pic x(8).
+       01 target-belt-length-in pic x(8).
 
       * Calculated-fields.
        01 pulley-diameter1      pic 9(5)v9(5).
        01 pulley-diameter2      pic 9(5)v9(5).
        01 pulley-distance       pic 9(5)v9(5).
        01 belt-length           pic 9(5)v9(5).
+       01 target-belt-length    pic 9(5)v9(5).
+       01 pulley-diameter-sum   pic s9(6)v9(5) sign is leading separate.
+       01 pulley-diameter-diff  pic s9(5)v9(5) sign is leading separate.
+       01 x                     pic s9(6)v9(5) sign is leading separate.
+       01 radicand              pic s9(7)v9(5) sign is leading separate.
+       01 numerator             pic s9(6)v9(5) sign is leading separate.
+       01 denominator           pic 99 value 16.
+
+      * Combined center-distance/belt-length mode, shared with
+      * PULLYDIS so a belt-replacement job only needs one run.
+       01 calc-mode-flag        pic x value "1".
+           88 single-mode           value "1".
+           88 combined-mode         value "2".
+
+       01 known-value-flag      pic x.
+           88 known-is-belt         value "B".
+           88 known-is-distance     value "C".
+
+      * Standard V-belt stock lengths (A/4L series, inches) so the
+      * computed theoretical length can be rounded to what we can
+      * actually order.
+       01 standard-belt-catalog.
+           02 filler                pic 999v99 value 026.00.
+           02 filler                pic 999v99 value 028.00.
+           02 filler                pic 999v99 value 031.00.
+           02 filler                pic 999v99 value 033.00.
+           02 filler                pic 999v99 value 035.00.
+           02 filler                pic 999v99 value 038.00.
+           02 filler                pic 999v99 value 040.00.
+           02 filler                pic 999v99 value 042.00.
+           02 filler                pic 999v99 value 044.00.
+           02 filler                pic 999v99 value 046.00.
+           02 filler                pic 999v99 value 048.00.
+           02 filler                pic 999v99 value 051.00.
+           02 filler                pic 999v99 value 053.00.
+           02 filler                pic 999v99 value 055.00.
+           02 filler                pic 999v99 value 057.00.
+           02 filler                pic 999v99 value 060.00.
+           02 filler                pic 999v99 value 062.00.
+           02 filler                pic 999v99 value 064.00.
+           02 filler                pic 999v99 value 068.00.
+           02 filler                pic 999v99 value 070.00.
+           02 filler                pic 999v99 value 075.00.
+           02 filler                pic 999v99 value 079.00.
+           02 filler                pic 999v99 value 081.00.
+           02 filler                pic 999v99 value 085.00.
+           02 filler                pic 999v99 value 090.00.
+           02 filler                pic 999v99 value 096.00.
+           02 filler                pic 999v99 value 105.00.
+           02 filler                pic 999v99 value 112.00.
+           02 filler                pic 999v99 value 120.00.
+           02 filler                pic 999v99 value 128.00.
+       01 standard-belt-table redefines standard-belt-catalog.
+           02 standard-belt-size occurs 30 times pic 999v99.
+
+       01 belt-idx               pic 99.
+       01 nearest-below          pic 999v99 value zero.
+       01 nearest-above          pic 999v99 value zero.
 
       * Displayed-fields.
+       01 pulley-distance-out   pic zzzz9.99.
        01 belt-length-out       pic zzzz9.99.
+       01 nearest-below-out     pic zzz9.99.
+       01 nearest-above-out     pic zzz9.99.
        01 description           pic x(18).
 
       * Constant-text.
@@ -41,11 +103,26 @@
        PROCEDURE DIVISION.
        100-main-paragraph.
            perform 200-opening-screen
+           perform 250-mode-selection
            perform 300-pulley1-data-entry
            perform 400-pulley2-data-entry
-           perform 500-pulley-distance-data-entry
-           perform 600-calculate-it
-           perform 700-display-results
+
+           if combined-mode
+              perform 450-known-value-selection
+              if known-is-distance
+                 perform 500-pulley-distance-data-entry
+                 perform 600-calculate-it
+              else
+                 perform 460-target-belt-length-data-entry
+                 perform 610-calculate-distance-from-belt
+              end-if
+              perform 720-display-combined-results
+           else
+              perform 500-pulley-distance-data-entry
+              perform 600-calculate-it
+              perform 700-display-results
+           end-if
+
            perform 999-end-program.
 
        200-opening-screen.
@@ -59,6 +136,65 @@
            display "Enter zero for any parameter to end the program."
            display spaces.
 
+      * Lets a belt-replacement job get both the center distance and
+      * the belt length in one run instead of re-keying the pulley
+      * pair into PULLYDIS afterward.
+       250-mode-selection.
+           display "Select calculation:"
+           display "  1 ... Belt length only"
+           display "  2 ... Combined pulley distance and belt length"
+           display "Enter a choice (1 or 2): " with no advancing
+           accept calc-mode-flag
+
+           if not single-mode and not combined-mode
+              display "Enter 1 or 2 ONLY"
+              perform 250-mode-selection
+           end-if.
+
+       450-known-value-selection.
+           display "Do you know the (B)elt length or the "
+                    "(C)enter distance? " with no advancing
+           accept known-value-flag
+
+           move function upper-case(known-value-flag) to
+                    known-value-flag
+
+           if not known-is-belt and not known-is-distance
+              display "Enter B or C ONLY"
+              perform 450-known-value-selection
+           end-if.
+
+       460-target-belt-length-data-entry.
+           move "target belt length" to description
+           display "Enter " description ": " with no advancing
+           accept target-belt-length-in
+
+      * Did the user enter a valid numeric value?
+           if function test-numval(target-belt-length-in)
+              IS NOT EQUAL ZERO then
+              display "Previous " description not-numeric
+              perform 460-target-belt-length-data-entry
+           else
+              compute target-belt-length =
+                      function numval(target-belt-length-in)
+           end-if
+
+           evaluate true
+           when target-belt-length IS EQUAL ZERO
+              perform 999-end-program
+
+           when target-belt-length IS NEGATIVE
+              display quantity-too-small
+              perform 460-target-belt-length-data-entry
+
+           when target-belt-length > 99999.9
+              display quantity-too-much
+              perform 460-target-belt-length-data-entry
+
+           end-evaluate
+
+           move target-belt-length to belt-length.
+
        300-pulley1-data-entry.
            move "pulley #1 diameter" to description
            display "Enter " description ": " with no advancing
@@ -155,7 +291,87 @@
 
        700-display-results.
            move belt-length to belt-length-out
-           display "Belt Length: " belt-length-out.
+           display "Belt Length: " belt-length-out
+           perform 650-find-nearest-belt-sizes.
+
+      * Same formula as PULLYDIS.cbl's 600-calculate-it, used here so
+      * a target belt length can also report the resulting center
+      * distance without having to run PULLYDIS separately.
+       610-calculate-distance-from-belt.
+           add pulley-diameter1 to pulley-diameter2
+                 giving pulley-diameter-sum
+
+           subtract pulley-diameter2 from pulley-diameter1
+                 giving pulley-diameter-diff
+
+           compute x rounded = (4 * belt-length) -
+                                (2 * function pi * pulley-diameter-sum)
+
+           compute radicand rounded =
+                    x ** 2 - 32 * (pulley-diameter-diff ** 2)
+
+           if radicand IS NEGATIVE then
+              display "Belt length too short for these pulley "
+                       "diameters -- no valid center distance."
+              perform 460-target-belt-length-data-entry
+              go to 610-calculate-distance-from-belt
+           end-if
+
+           compute numerator rounded = x + function sqrt(radicand)
+
+           divide numerator by denominator
+                    giving pulley-distance rounded.
+
+       720-display-combined-results.
+           move pulley-distance to pulley-distance-out
+           move belt-length to belt-length-out
+           display spaces
+           display "Pulley Distance: " pulley-distance-out
+           display "Belt Length: " belt-length-out
+           perform 650-find-nearest-belt-sizes.
+
+      * Exact theoretical lengths almost never match a stock part
+      * number, so report the nearest catalog size on either side of
+      * the computed length.
+       650-find-nearest-belt-sizes.
+           move zero to nearest-below
+           move zero to nearest-above
+           perform 651-check-one-belt-size
+                    varying belt-idx from 1 by 1
+                    until belt-idx > 30
+
+           display spaces
+           evaluate true
+           when nearest-below IS EQUAL ZERO
+              display "No standard belt size at or below the "
+                       "computed length."
+           when other
+              move nearest-below to nearest-below-out
+              display "Nearest standard size at/below: "
+                       nearest-below-out "in"
+           end-evaluate
+
+           evaluate true
+           when nearest-above IS EQUAL ZERO
+              display "No standard belt size at or above the "
+                       "computed length."
+           when other
+              move nearest-above to nearest-above-out
+              display "Nearest standard size at/above: "
+                       nearest-above-out "in"
+           end-evaluate.
+
+       651-check-one-belt-size.
+           if standard-belt-size(belt-idx) <= belt-length
+              and standard-belt-size(belt-idx) > nearest-below
+              move standard-belt-size(belt-idx) to nearest-below
+           end-if
+
+           if standard-belt-size(belt-idx) >= belt-length
+              and (nearest-above IS EQUAL ZERO or
+                   standard-belt-size(belt-idx) < nearest-above)
+              move standard-belt-size(belt-idx) to nearest-above
+           end-if.
 
        999-end-program.
            display spaces
