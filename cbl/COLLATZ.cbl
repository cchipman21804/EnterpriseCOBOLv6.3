@@ -66,26 +66,127 @@
        01 not-numeric           pic x(16)
                                 value " is NOT numeric.".
        01 TWELVE-SPACES         PIC X(12) VALUE SPACES.
-
+      *
+      * Range-survey mode: which starting seed under a limit produces
+      * the longest hailstone sequence, instead of walking one seed's
+      * sequence step by step.
+       01 MODE-IN               PIC X.
+       01 MODE-FLAG             PIC X            VALUE "S".
+           88 SINGLE-MODE                        VALUE "S".
+           88 RANGE-MODE                         VALUE "R".
+       01 RANGE-START-IN        PIC X(9).
+       01 RANGE-END-IN          PIC X(9).
+       01 RANGE-START           PIC 9(9).
+       01 RANGE-END             PIC 9(9).
+       01 RANGE-SEED            PIC 9(9).
+       01 RANGE-SEED-WORK       PIC 9(31).
+       01 RANGE-ITERATIONS      PIC 9(31).
+       01 BEST-SEED             PIC 9(9)  VALUE ZERO.
+       01 BEST-ITERATIONS       PIC 9(31) VALUE ZERO.
+       01 BEST-SEED-OUT         PIC Z(8)9.
+       01 BEST-ITER-OUT
+                       PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        100-MAIN.
-           PERFORM 110-SEED-DATA-ENTRY.
-
-           MOVE FUNCTION CURRENT-DATE TO datetime-start
-
-           PERFORM VARYING ITERATIONS FROM 0 BY 1 UNTIL SEED = 1
-              IF FUNCTION MOD(SEED, 2) IS EQUAL TO ZERO THEN
-                 DIVIDE 2 INTO SEED
+           PERFORM 105-MODE-SELECTION
+
+           IF RANGE-MODE THEN
+              PERFORM 150-RANGE-SURVEY
+           ELSE
+              PERFORM 110-SEED-DATA-ENTRY
+
+              MOVE FUNCTION CURRENT-DATE TO datetime-start
+
+              PERFORM VARYING ITERATIONS FROM 0 BY 1 UNTIL SEED = 1
+                 IF FUNCTION MOD(SEED, 2) IS EQUAL TO ZERO THEN
+                    DIVIDE 2 INTO SEED
+                 ELSE
+                    MULTIPLY 3 BY SEED
+                    ADD 1 TO SEED
+                 END-IF
+                 MOVE SEED TO SEED-OUT
+                 DISPLAY TWELVE-SPACES SEED-OUT
+              END-PERFORM
+
+              PERFORM 999-END-PROGRAM
+           END-IF.
+
+       105-MODE-SELECTION.
+           DISPLAY "Run a (S)ingle seed's sequence, or a (R)ange "
+                    "survey for the longest sequence in a range? "
+                    "(S/R): " WITH NO ADVANCING
+           ACCEPT MODE-IN
+           MOVE FUNCTION UPPER-CASE(MODE-IN) TO MODE-FLAG
+           IF NOT SINGLE-MODE AND NOT RANGE-MODE THEN
+              DISPLAY "Enter S or R only."
+              PERFORM 105-MODE-SELECTION
+           END-IF.
+
+       150-RANGE-SURVEY.
+           PERFORM 151-RANGE-START-ENTRY
+           PERFORM 152-RANGE-END-ENTRY
+           MOVE ZERO TO BEST-SEED
+           MOVE ZERO TO BEST-ITERATIONS
+           PERFORM 153-SURVEY-ONE-SEED
+                    VARYING RANGE-SEED FROM RANGE-START BY 1
+                    UNTIL RANGE-SEED > RANGE-END
+           PERFORM 154-RANGE-REPORT-RESULT.
+
+       151-RANGE-START-ENTRY.
+           DISPLAY "Enter the start of the range (1-999999999): "
+                    WITH NO ADVANCING
+           ACCEPT RANGE-START-IN
+           IF FUNCTION TEST-NUMVAL(RANGE-START-IN) IS NOT EQUAL ZERO
+              OR FUNCTION NUMVAL(RANGE-START-IN) IS LESS THAN 1 THEN
+              DISPLAY "Start of range must be a positive whole "
+                       "number."
+              PERFORM 151-RANGE-START-ENTRY
+           ELSE
+              COMPUTE RANGE-START = FUNCTION NUMVAL(RANGE-START-IN)
+           END-IF.
+
+       152-RANGE-END-ENTRY.
+           DISPLAY "Enter the end of the range (must be >= start): "
+                    WITH NO ADVANCING
+           ACCEPT RANGE-END-IN
+           IF FUNCTION TEST-NUMVAL(RANGE-END-IN) IS NOT EQUAL ZERO OR
+              FUNCTION NUMVAL(RANGE-END-IN) IS LESS THAN RANGE-START
+              THEN
+              DISPLAY "End of range must be numeric and >= the start "
+                       "value."
+              PERFORM 152-RANGE-END-ENTRY
+           ELSE
+              COMPUTE RANGE-END = FUNCTION NUMVAL(RANGE-END-IN)
+           END-IF.
+
+       153-SURVEY-ONE-SEED.
+           MOVE RANGE-SEED TO RANGE-SEED-WORK
+           PERFORM VARYING RANGE-ITERATIONS FROM 0 BY 1
+                    UNTIL RANGE-SEED-WORK = 1
+              IF FUNCTION MOD(RANGE-SEED-WORK, 2) IS EQUAL TO ZERO
+                 THEN
+                 DIVIDE 2 INTO RANGE-SEED-WORK
               ELSE
-                 MULTIPLY 3 BY SEED
-                 ADD 1 TO SEED
+                 MULTIPLY 3 BY RANGE-SEED-WORK
+                 ADD 1 TO RANGE-SEED-WORK
               END-IF
-              MOVE SEED TO SEED-OUT
-              DISPLAY TWELVE-SPACES SEED-OUT
-           END-PERFORM.
-
-           PERFORM 999-END-PROGRAM.
-
+           END-PERFORM
+           IF RANGE-ITERATIONS IS GREATER THAN BEST-ITERATIONS THEN
+              MOVE RANGE-SEED TO BEST-SEED
+              MOVE RANGE-ITERATIONS TO BEST-ITERATIONS
+           END-IF.
+
+       154-RANGE-REPORT-RESULT.
+           MOVE BEST-SEED TO BEST-SEED-OUT
+           MOVE BEST-ITERATIONS TO BEST-ITER-OUT
+           DISPLAY SPACES
+           DISPLAY "Longest sequence for seeds " RANGE-START
+                    " through " RANGE-END ":"
+           DISPLAY "  Seed: " BEST-SEED-OUT
+           DISPLAY "  Iterations: " BEST-ITER-OUT
+           STOP RUN.
+
        110-SEED-DATA-ENTRY.
            DISPLAY "Enter seed value (up to 31 digits): "
            ACCEPT SEED-IN
@@ -96,21 +197,21 @@
            ELSE
               COMPUTE SEED = FUNCTION NUMVAL(SEED-IN)
            END-IF
-
+
            EVALUATE TRUE
            WHEN SEED IS EQUAL ZERO OR SEED = 1
               PERFORM 999-END-PROGRAM
-
+
            WHEN SEED IS NEGATIVE
               DISPLAY quantity-too-small
               PERFORM 110-SEED-DATA-ENTRY
-
+
            WHEN SEED IS GREATER THAN MAXIMUM
               DISPLAY quantity-too-much
               PERFORM 110-SEED-DATA-ENTRY
-
+
            END-EVALUATE.
-
+
        999-END-PROGRAM.
            MOVE ITERATIONS TO ITER-OUT
            DISPLAY "Iterations: " ITER-OUT
