@@ -19,20 +19,34 @@
        01 pulley-diameter1-in   pic x(8).
        01 pulley-diameter2-in   pic x(8).
        01 belt-length-in        pic x(8).
+       01 target-distance-in    pic x(8).
 
       * Calculated-fields.
        01 pulley-diameter1      pic 9(5)v9(5).
        01 pulley-diameter2      pic 9(5)v9(5).
-       01 pulley-distance       pic 9(5)v9(5).
+       01 pulley-distance       pic s9(5)v9(5) sign is leading separate.
        01 belt-length           pic 9(5)v9(5).
+       01 target-distance       pic 9(5)v9(5).
        01 pulley-diameter-sum   pic s9(6)v9(5) sign is leading separate.
        01 pulley-diameter-diff  pic s9(5)v9(5) sign is leading separate.
        01 x                     pic s9(6)v9(5) sign is leading separate.
        01 numerator             pic s9(6)v9(5) sign is leading separate.
        01 denominator           pic 99 value 16.
+       01 discriminant          pic s9(9)v9(5) sign is leading separate.
+
+      * Combined center-distance/belt-length mode, shared with
+      * BELTLEN so a belt-replacement job only needs one run.
+       01 calc-mode-flag        pic x value "1".
+           88 single-mode           value "1".
+           88 combined-mode         value "2".
+
+       01 known-value-flag      pic x.
+           88 known-is-belt         value "B".
+           88 known-is-distance     value "C".
 
       * Displayed-fields.
        01 pulley-distance-out   pic zzzz9.99.
+       01 belt-length-out       pic zzzz9.99.
 
        01 pulley-diameter-sum-out   pic zzzzz9.99999.
        01 pulley-diameter-diff-out  pic zzzzz9.99999.
@@ -47,15 +61,32 @@
                                 value "Quantity must be > 0".
        01 not-numeric           pic x(16)
                                 value " is NOT numeric.".
+       01 belt-too-short        pic x(27)
+                                value "Belt too short for pulleys.".
 
        PROCEDURE DIVISION.
        100-main-paragraph.
            perform 200-opening-screen
+           perform 250-mode-selection
            perform 300-pulley1-data-entry
            perform 400-pulley2-data-entry
-           perform 500-belt-length-data-entry
-           perform 600-calculate-it
-           perform 700-display-results
+
+           if combined-mode
+              perform 450-known-value-selection
+              if known-is-belt
+                 perform 500-belt-length-data-entry
+                 perform 600-calculate-it
+              else
+                 perform 470-target-distance-data-entry
+                 perform 630-calculate-belt-length-from-distance
+              end-if
+              perform 720-display-combined-results
+           else
+              perform 500-belt-length-data-entry
+              perform 600-calculate-it
+              perform 700-display-results
+           end-if
+
            perform 999-end-program.
 
        200-opening-screen.
@@ -69,6 +100,65 @@
            display "Enter zero for any parameter to end the program."
            display spaces.
 
+      * Lets a belt-replacement job get both the center distance and
+      * the belt length in one run instead of re-keying the pulley
+      * pair into BELTLEN afterward.
+       250-mode-selection.
+           display "Select calculation:"
+           display "  1 ... Pulley distance only"
+           display "  2 ... Combined pulley distance and belt length"
+           display "Enter a choice (1 or 2): " with no advancing
+           accept calc-mode-flag
+
+           if not single-mode and not combined-mode
+              display "Enter 1 or 2 ONLY"
+              perform 250-mode-selection
+           end-if.
+
+       450-known-value-selection.
+           display "Do you know the (B)elt length or the "
+                    "(C)enter distance? " with no advancing
+           accept known-value-flag
+
+           move function upper-case(known-value-flag) to
+                    known-value-flag
+
+           if not known-is-belt and not known-is-distance
+              display "Enter B or C ONLY"
+              perform 450-known-value-selection
+           end-if.
+
+       470-target-distance-data-entry.
+           move "center distance" to description
+           display "Enter " description ": " with no advancing
+           accept target-distance-in
+
+      * Did the user enter a valid numeric value?
+           if function test-numval(target-distance-in)
+              IS NOT EQUAL ZERO then
+              display "Previous " description not-numeric
+              perform 470-target-distance-data-entry
+           else
+              compute target-distance =
+                      function numval(target-distance-in)
+           end-if
+
+           evaluate true
+           when target-distance IS EQUAL ZERO
+              perform 999-end-program
+
+           when target-distance IS NEGATIVE
+              display quantity-too-small
+              perform 470-target-distance-data-entry
+
+           when target-distance > 99999.9
+              display quantity-too-much
+              perform 470-target-distance-data-entry
+
+           end-evaluate
+
+           move target-distance to pulley-distance.
+
        300-pulley1-data-entry.
            move "pulley #1 diameter" to description
            display "Enter " description ": " with no advancing
@@ -174,11 +264,31 @@
            compute x rounded = (4 * belt-length) -
                                 (2 * function pi * pulley-diameter-sum)
 
-           compute numerator rounded = x + function sqrt(x ** 2 - 32 *
-                    (pulley-diameter-diff ** 2))
+      * The term under the square root below goes negative when the
+      * entered belt length is too short to reach around this pulley
+      * pair at all -- warn and get a new belt length instead of
+      * reporting a nonsensical pulley-distance.
+           compute discriminant rounded =
+                    x ** 2 - 32 * (pulley-diameter-diff ** 2)
+
+           if discriminant IS NEGATIVE
+              display belt-too-short
+              perform 500-belt-length-data-entry
+              go to 600-calculate-it
+           end-if
+
+           compute numerator rounded = x + function sqrt(discriminant)
 
            divide numerator by denominator
-                    giving pulley-distance rounded.
+                    giving pulley-distance rounded
+
+      * Anything at or below zero means the belt is too short to
+      * reach around this pulley pair at any real center distance.
+           if pulley-distance IS NOT POSITIVE
+              display belt-too-short
+              perform 500-belt-length-data-entry
+              go to 600-calculate-it
+           end-if.
 
        700-display-results.
            move pulley-distance to pulley-distance-out
@@ -195,6 +305,23 @@
       *
            display "Pulley Distance: " pulley-distance-out.
 
+      * Same formula as BELTLEN.cbl's 600-calculate-it, used here so
+      * a target center distance can also report the resulting belt
+      * length without having to run BELTLEN separately.
+       630-calculate-belt-length-from-distance.
+           compute belt-length rounded = function pi *
+              (pulley-diameter1 + pulley-diameter2) * 0.5 +
+              (pulley-distance * 2) +
+              (function abs(pulley-diameter2 - pulley-diameter1) ** 2 /
+              (pulley-distance * 4)).
+
+       720-display-combined-results.
+           move pulley-distance to pulley-distance-out
+           move belt-length to belt-length-out
+           display spaces
+           display "Pulley Distance: " pulley-distance-out
+           display "Belt Length: " belt-length-out.
+
        999-end-program.
            display spaces
            display "*** PULLEY DISTANCE CALCULATOR UTILITY ENDS ***"
