@@ -202,6 +202,7 @@
       *//RUN     EXEC PGM=HACKRANK
       *//STEPLIB   DD DSN=&SYSUID..LOAD,DISP=SHR
       *//HACKNEWS  DD DSN=ZOS.PUBLIC.HACKER.NEWS,DISP=SHR    < read
+      *//HACKWORD  DD DSN=&SYSUID..CONTROL(HACKWORD),DISP=SHR < read
       *//FILTERED  DD DSN=&SYSUID..FRNTPAGE,DISP=SHR         < write
       *//SYSOUT    DD SYSOUT=*,OUTLIM=15000                  < display
       *//CEEDUMP   DD DUMMY
@@ -220,6 +221,9 @@
             select hack-filtered-file   assign to FILTERED
             organization is sequential.
 
+            select keyword-file         assign to HACKWORD
+            organization is sequential.
+
        data division.
        file section.
        fd hack-in-file recording mode f.
@@ -228,7 +232,13 @@
 
        fd hack-filtered-file recording mode f.
 
-       01 hack-filtered            pic x(150).
+       01 hack-filtered            pic x(170).
+
+      * One title-matching keyword per record, so a new keyword sweep
+      * (z/OS, JCL, RPG, etc.) can be run without a recompile.
+       fd keyword-file recording mode f.
+
+       01 keyword-in               pic x(15).
 
        working-storage section.
 
@@ -353,12 +363,27 @@
 
        01 counter                  pic 9.
 
-       01 search-strings.
-           02 search-string-1      pic x(15) value "mainframe".
-           02 search-string-2      pic x(15) value "cobol".
+      * Keywords are now loaded from HACKWORD at 106-load-keywords
+      * time instead of being hard-coded VALUE clauses.
+       01 search-strings-table.
+           02 search-string-entry occurs 10 times pic x(15).
+
+       01 search-string-count      pic 99 value zero.
+       01 search-string-idx        pic 99.
+       01 any-string-matched       pic 9(4) value zero.
+
+       01 kw-eof-flag               pic x.
+           88 kw-eof                       value "Y".
 
        01 inspected-title          pic x(96).
 
+      * Alternate gravity exponents for the decay-curve sensitivity
+      * columns, alongside the standard 1.8 exponent.
+       01 alt-gravity-1            pic 9v9 value 1.5.
+       01 alt-gravity-2            pic 9v9 value 2.1.
+       01 alt-score-1              pic s9v9(5) sign is leading separate.
+       01 alt-score-2              pic s9v9(5) sign is leading separate.
+
        01 hack-out-record.
            02 hack-out-id          pic x(8).
            02 filler               pic xxx value spaces.
@@ -373,14 +398,34 @@
            02 hack-out-time        pic x(5).
            02 filler               pic x(3) value spaces.
            02 hack-out-score       pic +9.9(5) usage is display.
+           02 filler               pic x value space.
+           02 hack-out-alt-score-1 pic +9.9(5) usage is display.
+           02 filler               pic x value space.
+           02 hack-out-alt-score-2 pic +9.9(5) usage is display.
       *    02 filler               pic xx value space.
 
        01 end-of-file-flag         pic x.
            88 EOF                  value "Y".
 
+       01 hack-out-count           pic 9(4) value zero.
+
+      * Filtered records are buffered here and sorted on the ranking
+      * score, highest to lowest, before FRNTPAGE is written, so the
+      * front page never depends on a separate DFSORT step.  Only the
+      * populated entries (1 thru hack-out-count) take part in the
+      * sort, so an unused slot can never outrank a real record.
+       01 hack-out-table.
+           02 hack-out-entry occurs 1 to 5000 times
+                             depending on hack-out-count.
+              03 hout-score        pic s9v9(5)
+                                    sign is leading separate.
+              03 hout-record       pic x(170).
+       01 hack-out-idx             pic 9(4).
+
        procedure division.
        100-primary.
            perform 105-open-files
+           perform 106-load-keywords
            perform 110-obtain-current-date
            perform 115-write-report-headers
                     varying counter from 2 by 1
@@ -397,6 +442,7 @@
       *   c.Calculate the ranking score for each record based on the
       *     number of votes it received and the time it was posted
       *
+           perform 135-sort-and-write-records
            perform 190-close-files.
       *
        9999-end-program.
@@ -408,6 +454,27 @@
            open input hack-in-file
            open output hack-filtered-file.
 
+      * Load the title-matching keywords from HACKWORD so this run
+      * can sweep a different keyword set without a recompile.
+       106-load-keywords.
+           open input keyword-file
+           perform 107-read-one-keyword until kw-eof
+           close keyword-file.
+
+       107-read-one-keyword.
+           read keyword-file
+                at end move "Y" to kw-eof-flag
+                not at end
+                   if search-string-count < 10
+                      add 1 to search-string-count
+                      move function lower-case(keyword-in) to
+                               search-string-entry(search-string-count)
+                   else
+                      display "HACKWORD keyword table full (10 max) "
+                              "- " keyword-in " ignored"
+                   end-if
+           end-read.
+
        110-obtain-current-date.
       *
       * Obtain today's date for report header
@@ -500,23 +567,25 @@
 
        121-search-for-strings.
       *
-      *   b.Select only the records that have mention of the words
-      *     'mainframe' OR 'cobol' (ignoring case) in the Title field
-           move zero to counter
+      *   b.Select only the records that have mention of any of the
+      *     words in search-strings-table (ignoring case) in the
+      *     Title field
+           move zero to any-string-matched
            move function lower-case(hack-in-title) to inspected-title
-           inspect inspected-title tallying counter for all
-                    search-string-1
+           perform 123-check-one-keyword
+                    varying search-string-idx from 1 by 1
+                    until search-string-idx > search-string-count
 
-           if counter is greater than zero then
+           if any-string-matched is greater than zero then
               perform 122-create-output-record
-           end-if
+           end-if.
 
+       123-check-one-keyword.
            move zero to counter
            inspect inspected-title tallying counter for all
-                    search-string-2
-
+                    search-string-entry(search-string-idx)
            if counter is greater than zero then
-              perform 122-create-output-record
+              add 1 to any-string-matched
            end-if.
 
        122-create-output-record.
@@ -532,7 +601,16 @@
       *   c.Calculate the ranking score for each record based on the
       *     number of votes it received and the time it was posted
            perform 130-calculate-score
-           perform 140-write-record.
+           perform 125-buffer-output-record.
+
+      * Hold the formatted record and its raw ranking score for the
+      * highest-to-lowest sort once all input has been read.
+       125-buffer-output-record.
+           if hack-out-count < 5000
+              add 1 to hack-out-count
+              move score to hout-score(hack-out-count)
+              move hack-out-record to hout-record(hack-out-count)
+           end-if.
 
        130-calculate-score.
       *
@@ -559,6 +637,14 @@
       *
            compute score = (votes - 1) ** 0.8 / (age + 2) ** 1.8
       *
+      * Also compute the ranking under a couple of alternate gravity
+      * exponents, so editorial can see how a slower/faster decay
+      * curve would have reshuffled the front page.
+           compute alt-score-1 =
+                    (votes - 1) ** 0.8 / (age + 2) ** alt-gravity-1
+           compute alt-score-2 =
+                    (votes - 1) ** 0.8 / (age + 2) ** alt-gravity-2
+      *
       *     move zero to hack-out-score
 
       *     display "Points: " points " | Comments: " comments
@@ -567,10 +653,20 @@
       *              with no advancing
       *     display " | Hour: " hour " | Minute: " minute
       *
-           move score to hack-out-score.
+           move score to hack-out-score
+           move alt-score-1 to hack-out-alt-score-1
+           move alt-score-2 to hack-out-alt-score-2.
+
+      * Sort the buffered records on ranking score, highest to lowest,
+      * then write FRNTPAGE in that order.
+       135-sort-and-write-records.
+           sort hack-out-entry descending key hout-score
+           perform 140-write-record
+                    varying hack-out-idx from 1 by 1
+                    until hack-out-idx > hack-out-count.
 
        140-write-record.
-           move hack-out-record to hack-filtered
+           move hout-record(hack-out-idx) to hack-filtered
       *     display hack-out-record
            write hack-filtered after advancing 1 line.
 
