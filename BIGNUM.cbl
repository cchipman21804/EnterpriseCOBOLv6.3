@@ -30,12 +30,31 @@
        program-id.    bignum.
        author.        Chipman.
 
+       environment division.
+       input-output section.
+       file-control.
+      * Small append-only scoreboard so a new-hire orientation class
+      * can see who did best across every round played, not just the
+      * one that just scrolled by.
+           select score-rec assign to scorebrd
+           organization is sequential
+           file status is score-file-status.
+
        data division.
+       file section.
+       fd  score-rec record contains 80 characters recording mode f.
+       01  score-file-rec.
+           05  score-player-out         pic x(10).
+           05  score-num-out            pic 9(5).
+           05  score-payout-out         pic 9(4).
+           05  filler                   pic x(61).
+
        working-storage section.
       *
       * Input variables
        01 bet-in                         pic x(4).
        01 player-in                      pic x(4).
+       01 player-name-in                 pic x(10).
 
       * Calculation variables
        01 bet                            pic 9(4).
@@ -95,10 +114,32 @@
       * random-int stores the individual random integers
        01 random-int                     pic 9.
 
-       01 numbers.
+       01 player-numbers.
           02 playernum                   pic 9(5)       value zero.
           02 biggestnum                  pic 9(5)       value zero.
 
+      * Scoreboard/leaderboard fields.
+       01 player-name                    pic x(10)      value spaces.
+       01 scoreboard-eof-flag            pic x          value "n".
+           88 scoreboard-eof                            value "y".
+
+       01 lb-count                       pic 99         value zero.
+
+      * lb-entry's OCCURS DEPENDING ON lb-count keeps the SORT in
+      * 950-display-leaderboard from ranking never-populated slots
+      * alongside genuine zero-payout losses.
+       01 leaderboard-table.
+          02 lb-entry occurs 1 to 50 times depending on lb-count.
+             03 lb-player                pic x(10).
+             03 lb-num                   pic 9(5).
+             03 lb-payout                pic 9(4).
+
+       01 lb-idx                         pic 99.
+       01 lb-num-out                     pic ZZZZ9.
+       01 lb-payout-out                  pic $ZZZ9.
+       01 lb-rank-out                    pic Z9.
+       01 score-file-status              pic xx.
+
       * Binary Flags
        01 continue-flag                  pic x.
            88 skip                                      value "n".
@@ -152,6 +193,7 @@
        100-main-paragraph.
            move minimum-bet to minimum-bet-out
            perform 110-display-title-screen
+           perform 115-obtain-player-name
       *
       * Initialize flags:
       * Set playagain to TRUE
@@ -169,6 +211,67 @@
            display "You left the game with " wallet-out
            stop run.
 
+      * Reload the scoreboard from disk each round so the leaderboard
+      * always reflects every round anyone has played, not just this
+      * session's rounds.
+       900-load-scoreboard.
+           move zero to lb-count
+           move "n" to scoreboard-eof-flag
+
+           open input score-rec
+
+           if score-file-status is equal to "00" then
+              perform 910-read-one-score until scoreboard-eof
+              close score-rec
+           end-if.
+
+       910-read-one-score.
+           read score-rec
+              at end
+                 move "y" to scoreboard-eof-flag
+              not at end
+                 if lb-count < 50 then
+                    add 1 to lb-count
+                    move score-player-out to lb-player(lb-count)
+                    move score-num-out to lb-num(lb-count)
+                    move score-payout-out to lb-payout(lb-count)
+                 end-if
+           end-read.
+
+       920-append-score-record.
+           move player-name to score-player-out
+           move playernum to score-num-out
+           move reward to score-payout-out
+
+           open extend score-rec
+           write score-file-rec
+           close score-rec
+
+           if lb-count < 50 then
+              add 1 to lb-count
+              move player-name to lb-player(lb-count)
+              move playernum to lb-num(lb-count)
+              move reward to lb-payout(lb-count)
+           end-if.
+
+       950-display-leaderboard.
+           sort lb-entry descending key lb-payout
+
+           display spaces
+           display "===== LEADERBOARD -- BEST ROUNDS SO FAR ====="
+           perform 960-display-one-score
+                    varying lb-idx from 1 by 1
+                    until lb-idx > lb-count
+           display spaces.
+
+       960-display-one-score.
+           move lb-idx to lb-rank-out
+           move lb-num(lb-idx) to lb-num-out
+           move lb-payout(lb-idx) to lb-payout-out
+           display lb-rank-out ". " lb-player(lb-idx)
+                    " -- number: " lb-num-out
+                    " payout: " lb-payout-out.
+
        110-display-title-screen.
            display spaces
            display fortystars fortystars
@@ -181,6 +284,15 @@
            display " -- July 16, 2020."
            display fortystars fortystars.
 
+      * Name printed on the scoreboard so a whole orientation class
+      * can see who did best across the session.
+       115-obtain-player-name.
+           display spaces
+           display "Enter your name for the leaderboard: "
+                    with no advancing
+           accept player-name-in
+           move player-name-in to player-name.
+
        120-conditional.
       * perform 200 through 300 while bet < minimum-bet OR bet > wallet
            perform 200-clear-tables-loop
@@ -201,7 +313,13 @@
       * Sort random number into biggest number
            sort biggest-num descending
       *
-           perform 800-board-full.
+           perform 800-board-full
+      *
+      * Log this round to the scoreboard and print the leaderboard
+      * across every round played so far.
+           perform 900-load-scoreboard
+           perform 920-append-score-record
+           perform 950-display-leaderboard.
 
        200-clear-tables-loop.
            perform 210-clear-tables varying table-idx from 1 by 1
