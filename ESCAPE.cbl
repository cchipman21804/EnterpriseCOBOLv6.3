@@ -52,7 +52,35 @@
       *
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Difficulty presets (easy/medium/hard) so the board dimensions,
+      * teleport count, obstacle density, and pursuer count don't come
+      * out the same fixed way every run.
+           select level-def assign to leveldef
+           organization is sequential
+           file status is level-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  level-def RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  level-def-rec.
+           05  level-num-in            pic 9.
+           05  filler                  pic x.
+           05  level-name-in           pic x(10).
+           05  filler                  pic x.
+           05  level-max-x-in          pic 999.
+           05  filler                  pic x.
+           05  level-max-y-in          pic 99.
+           05  filler                  pic x.
+           05  level-teleports-in      pic 99.
+           05  filler                  pic x.
+           05  level-obstacle-thr-in   pic 9.
+           05  filler                  pic x.
+           05  level-pursuers-in       pic 99.
+           05  filler                  pic x(53).
+
        WORKING-STORAGE SECTION.
       *
       *                        LIST OF VARIABLES
@@ -195,6 +223,26 @@
       *
        01 pursuers-left pic 99.
       *
+      * Difficulty-level selection fields.
+       01 level-choice-in    pic x.
+       01 level-choice       pic 9 value zero.
+           88 custom-level       value 0.
+           88 easy-level         value 1.
+           88 medium-level       value 2.
+           88 hard-level         value 3.
+
+       01 level-file-status  pic xx.
+       01 level-found-flag   pic x value "n".
+           88 level-found        value "y".
+       01 lvl-eof-flag       pic x value "n".
+           88 lvl-eof            value "y".
+
+      * Odds a given interior space becomes a wall: wall if
+      * random-int is less than this threshold (0-9). The original
+      * fixed board used a 1-in-10 chance (random-int = 5), which a
+      * threshold of 1 reproduces exactly for the custom/no-level case.
+       01 obstacle-threshold pic 9 value 1.
+      *
       * DO NOT USE CURRENT-DATE function as a random number seed!
       * This causes the same random number to be generated repeatedly!
       * Try this algorithm instead:
@@ -298,7 +346,13 @@
        100-primary.
            perform 110-display-title-screen
            perform 120-instructions-prompt
-           perform 130-pursuers-prompt.
+           perform 125-level-selection-prompt
+
+           if custom-level
+              perform 130-pursuers-prompt
+           else
+              perform 135-load-level-definition
+           end-if.
 
       * 200-main SECTION.
        210-initialization-paragraph.
@@ -528,6 +582,69 @@
 
            END-EVALUATE.
 
+      * Rotates the board between fixed easy/medium/hard presets
+      * instead of always dealing the same dimensions/density/pursuer
+      * count.
+       125-level-selection-prompt.
+           display spaces
+           display "Select a difficulty level:"
+           display "  1 ... Easy"
+           display "  2 ... Medium"
+           display "  3 ... Hard"
+           display "  0 ... Custom (choose your own number of "
+                    "pursuers)"
+           display "Enter a choice: " with no advancing
+           accept level-choice-in
+
+           if function test-numval(level-choice-in) is not equal zero
+              display "Enter a number 0-3 ONLY"
+              go to 125-level-selection-prompt
+           end-if
+
+           compute level-choice = function numval(level-choice-in)
+
+           if not custom-level and not easy-level and
+              not medium-level and not hard-level
+              display "Enter a number 0-3 ONLY"
+              go to 125-level-selection-prompt
+           end-if.
+
+       135-load-level-definition.
+           move "n" to level-found-flag
+           move "n" to lvl-eof-flag
+
+           open input level-def
+
+           if level-file-status is equal to "00" then
+              perform 136-read-one-level until level-found or lvl-eof
+              close level-def
+           end-if
+
+           if not level-found then
+              move 20 to max-x
+              move 10 to max-y
+              move 5 to num-teleports
+              move 1 to obstacle-threshold
+              move min-pursuers to pursuers
+              display "Level definition not found; using the "
+                       "default board."
+           end-if.
+
+       136-read-one-level.
+           read level-def
+              at end
+                 move "y" to lvl-eof-flag
+              not at end
+                 if level-num-in is equal to level-choice
+                    move level-max-x-in to max-x
+                    move level-max-y-in to max-y
+                    move level-teleports-in to num-teleports
+                    move level-obstacle-thr-in to obstacle-threshold
+                    move level-pursuers-in to pursuers
+                    move "y" to level-found-flag
+                 end-if
+           end-read.
+
        211-build-north-south-walls.
            move wall to c (1, x)
            move wall to c (max-y, x).
@@ -546,10 +663,7 @@
                    with no advancing
            display " |Y: " y
 
-           if random-int
-                          is equal to 5
-      *                   is greater than or equal to 4 AND
-      *        random-int is less than or equal to 5
+           if random-int is less than obstacle-threshold
               then
                  move wall to c (y, x)
            else
