@@ -2,10 +2,16 @@
        PROGRAM-ID.    THRMST3K.
        AUTHOR.        CHIPMAN.
       *
-      * These algorithms converts the resistance of a 3kohm@77F
-      * thermistor into an accurate temperature in degF
-      *
-      * The following Python3 formulas were derived from the sensor
+      * These algorithms convert the resistance of an NTC thermistor
+      * into an accurate temperature in degF and degC. THRMST3K used
+      * to be the 3Kohm@77F-only program and RES2TEMP was a second,
+      * near-identical program for the same sensor with the F/C
+      * validation stripped out. The shop now runs three different
+      * thermistor part numbers, so this program picks the sensor
+      * curve from a menu instead of making the tech remember which
+      * program has which feature.
+      *
+      * The following Python3 formula was derived from the sensor
       * specification sheet of a 3Kohm@77F NTC thermistor:
       *
       * yF = 8.5557106e-23 * math.pow(x,6) -
@@ -16,19 +22,21 @@
       *      6.2591776279401e-2 * x +
       *      1.74508163989243e2
       *
-      * yC = 4.7531726e-23 * math.pow(x,6) -
-      *      3.161009164977e-18 * math.pow(x,5) +
-      *      8.3433470683783e-14 * math.pow(x,4) -
-      *      1.11967512541734e-9 * math.pow(x,3) +
-      *      8.21704104290752e-6 * math.pow(x,2) -
-      *      3.47732090425064e-2 * x +
-      *      7.9171202215246e1
+      * The other two sensors used in the shop are the same NTC
+      * material at a different reference resistance, so their curves
+      * are derived by scaling the sensor resistance to the 3Kohm
+      * reference before applying the fitted curve above (Rref of
+      * 10K and 2.252K, scaled by 10000/3000 and 2252/3000). DEG-C is
+      * derived from DEG-F with the standard conversion formula
+      * instead of a second independently-fitted polynomial, since
+      * that conversion is exact and does not need its own curve fit.
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
        01 USER-INPUT                                  PIC X(5).
        01 SENSOR-RESISTANCE                           PIC 9(5).
+       01 SCALED-RESISTANCE                           PIC 9(6)V99.
        01 DEG-F                                       PIC S999V99.
        01 DEG-C                                       PIC S999V99.
        01 DEG-F-OUT                                   PIC +ZZ9.99.
@@ -37,20 +45,31 @@
        01 VALID-NUMBER-FLAG                           PIC X VALUE 'F'.
           88 VALID-NUMBER                                   VALUE 'T'.
       *
-      * Constant-values.
-       01 min-val            pic 999  value 895.
+       01 VALID-CHOICE-FLAG                           PIC X VALUE 'F'.
+          88 VALID-CHOICE                                   VALUE 'T'.
+      *
+      * Sensor-curve-selection.
+       01 SENSOR-CHOICE-IN                            PIC X(5).
+       01 SENSOR-CHOICE                               PIC 9.
+       01 SENSOR-NAME-OUT                             PIC X(20)
+                                                       VALUE SPACES.
+       01 SCALE-FACTOR                                PIC 9V9999
+                                                       VALUE 1.0000.
+      *
+      * Constant-values (for the base 3Kohm@77F sensor; MIN-VAL and
+      * MAX-VAL are scaled by SCALE-FACTOR once the sensor is chosen).
+       01 min-val-base       pic 9(5) value 895.
+       01 max-val-base       pic 9(5) value 19320.
+       01 min-val            pic 9(5) value 895.
        01 max-val            pic 9(5) value 19320.
       *
       * Constant-text.
        01 not-numeric        pic x(16) value " is NOT numeric.".
-       01 quantity-too-small pic x(25)
-                             value "Value must be >= 895 ohms".
-       01 quantity-too-much  pic x(27)
-                             value "Value must be <= 19320 ohms".
       *
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM OPENING-SCREEN
+           PERFORM SENSOR-SELECTION UNTIL VALID-CHOICE
            PERFORM DATA-ENTRY UNTIL VALID-NUMBER
            PERFORM CALCULATE-TEMPERATURE.
       *
@@ -59,15 +78,63 @@
       *
        OPENING-SCREEN.
            DISPLAY "THIS ALGORITHM CONVERTS THE SENSOR RESISTANCE OF"
-           DISPLAY "A 3KOHM @77 DEGF NTC THERMISTOR TO AN ACCURATE"
-           DISPLAY "TEMPERATURE."
+           DISPLAY "AN NTC THERMISTOR TO AN ACCURATE TEMPERATURE."
            DISPLAY SPACES
            DISPLAY "Written by, Clifford A. Chipman, EMIT on"
            DISPLAY "February 11, 2021".
+      *
+       SENSOR-SELECTION.
+           DISPLAY SPACES
+           DISPLAY "Select the installed sensor:"
+           DISPLAY "  1 ... 3Kohm @77F NTC thermistor"
+           DISPLAY "  2 ... 10Kohm @77F NTC thermistor"
+           DISPLAY "  3 ... 2.252Kohm @77F NTC thermistor"
+           DISPLAY "Enter a choice (1, 2, 3, or 0 to exit): "
+                    WITH NO ADVANCING
+           ACCEPT SENSOR-CHOICE-IN
+      *
+           IF FUNCTION TEST-NUMVAL(SENSOR-CHOICE-IN) IS NOT EQUAL ZERO
+              THEN
+              DISPLAY "Sensor choice" not-numeric
+              MOVE 'F' TO VALID-CHOICE-FLAG
+           ELSE
+              COMPUTE SENSOR-CHOICE =
+                       FUNCTION NUMVAL(SENSOR-CHOICE-IN)
+           END-IF
+      *
+           EVALUATE SENSOR-CHOICE
+           WHEN 0
+              GO TO END-PROGRAM
+      *
+           WHEN 1
+              MOVE "3Kohm @77F" TO SENSOR-NAME-OUT
+              MOVE 1.0000 TO SCALE-FACTOR
+              MOVE 'T' TO VALID-CHOICE-FLAG
+      *
+           WHEN 2
+              MOVE "10Kohm @77F" TO SENSOR-NAME-OUT
+              COMPUTE SCALE-FACTOR = 10000 / 3000
+              MOVE 'T' TO VALID-CHOICE-FLAG
+      *
+           WHEN 3
+              MOVE "2.252Kohm @77F" TO SENSOR-NAME-OUT
+              COMPUTE SCALE-FACTOR = 2252 / 3000
+              MOVE 'T' TO VALID-CHOICE-FLAG
+      *
+           WHEN OTHER
+              DISPLAY "Enter 0 through 3 ONLY"
+              MOVE 'F' TO VALID-CHOICE-FLAG
+           END-EVALUATE
+      *
+           IF VALID-CHOICE THEN
+              COMPUTE MIN-VAL ROUNDED = MIN-VAL-BASE * SCALE-FACTOR
+              COMPUTE MAX-VAL ROUNDED = MAX-VAL-BASE * SCALE-FACTOR
+           END-IF.
       *
        DATA-ENTRY.
            DISPLAY SPACES
-           DISPLAY "Enter sensor resistance: " WITH NO ADVANCING
+           DISPLAY "Enter " SENSOR-NAME-OUT " sensor resistance: "
+                    WITH NO ADVANCING
            ACCEPT USER-INPUT
       *
       * Did the user enter an invalid numeric value?
@@ -83,12 +150,12 @@
            END-IF
       *
            IF SENSOR-RESISTANCE > MAX-VAL THEN
-              DISPLAY QUANTITY-TOO-MUCH
+              DISPLAY "Value must be <= " MAX-VAL " ohms"
               MOVE 'F' TO VALID-NUMBER-FLAG
            END-IF
       *
            IF SENSOR-RESISTANCE < MIN-VAL THEN
-              DISPLAY QUANTITY-TOO-SMALL
+              DISPLAY "Value must be >= " MIN-VAL " ohms"
               MOVE 'F' TO VALID-NUMBER-FLAG
            ELSE
               MOVE 'T' TO VALID-NUMBER-FLAG
@@ -96,55 +163,30 @@
       *
        CALCULATE-TEMPERATURE.
       *
-      * The following Python3 formulas were derived from the sensor
-      * specification sheet of a 3Kohm@77F NTC thermistor:
-      *
-      * x is the sensor resistance
+      * x is the sensor resistance, scaled to the 3Kohm reference
+      * curve the fitted polynomial was derived against.
       * yF is the calculated temperature in degF
       *
-      * yF = 8.5557106e-23 * math.pow(x,6) -
-      *      5.68981649695e-18 * math.pow(x,5) +
-      *      1.50180247230692e-13 * math.pow(x,4) -
-      *      2.01541522576944e-9 * math.pow(x,3) +
-      *      1.47906738776888e-5 * math.pow(x,2) -
-      *      6.2591776279401e-2 * x +
-      *      1.74508163989243e2
-      *
-      * yC = 4.7531726e-23 * math.pow(x,6) -
-      *      3.161009164977e-18 * math.pow(x,5) +
-      *      8.3433470683783e-14 * math.pow(x,4) -
-      *      1.11967512541734e-9 * math.pow(x,3) +
-      *      8.21704104290752e-6 * math.pow(x,2) -
-      *      3.47732090425064e-2 * x +
-      *      7.9171202215246e1
+           COMPUTE SCALED-RESISTANCE = SENSOR-RESISTANCE / SCALE-FACTOR
       *
            COMPUTE DEG-F = 8.5557106 * FUNCTION EXP10(-23) *
-                           SENSOR-RESISTANCE ** 6 -
+                           SCALED-RESISTANCE ** 6 -
                            5.68981649695 * FUNCTION EXP10(-18) *
-                           SENSOR-RESISTANCE ** 5 +
+                           SCALED-RESISTANCE ** 5 +
                            1.50180247230692 * FUNCTION EXP10(-13) *
-                           SENSOR-RESISTANCE ** 4 -
+                           SCALED-RESISTANCE ** 4 -
                            2.01541522576944 * FUNCTION EXP10(-9) *
-                           SENSOR-RESISTANCE ** 3 +
+                           SCALED-RESISTANCE ** 3 +
                            1.47906738776888 * FUNCTION EXP10(-5) *
-                           SENSOR-RESISTANCE ** 2 -
+                           SCALED-RESISTANCE ** 2 -
                            6.2591776279401 * FUNCTION EXP10(-2) *
-                           SENSOR-RESISTANCE +
+                           SCALED-RESISTANCE +
                            1.74508163989243 * FUNCTION EXP10(2)
       *
-           COMPUTE DEG-C = 4.7531726 * FUNCTION EXP10(-23) *
-                           SENSOR-RESISTANCE ** 6 -
-                           3.161009164977 * FUNCTION EXP10(-18) *
-                           SENSOR-RESISTANCE ** 5 +
-                           8.3433470683783 * FUNCTION EXP10(-14) *
-                           SENSOR-RESISTANCE ** 4 -
-                           1.11967512541734 * FUNCTION EXP10(-9) *
-                           SENSOR-RESISTANCE ** 3 +
-                           8.21704104290752 * FUNCTION EXP10(-6) *
-                           SENSOR-RESISTANCE ** 2 -
-                           3.47732090425064 * FUNCTION EXP10(-2) *
-                           SENSOR-RESISTANCE +
-                           7.9171202215246 * FUNCTION EXP10(1)
+      * DEG-C is derived from DEG-F with the standard conversion
+      * formula rather than a second fitted curve.
+           COMPUTE DEG-C ROUNDED = (DEG-F - 32) * 5 / 9
+      *
            MOVE DEG-F TO DEG-F-OUT
            MOVE DEG-C TO DEG-C-OUT
            DISPLAY DEG-F-OUT " degF"
